@@ -0,0 +1,167 @@
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      *
+       Program-ID. cs10v.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CS10A-XCHK          Assign Dynamic WS-CS10A-XCHK-NAME
+                                       Organization Line Sequential.
+           Select CS10B-XCHK          Assign Dynamic WS-CS10B-XCHK-NAME
+                                       Organization Line Sequential.
+           Select AUDIT-LOG           Assign Dynamic WS-AUDIT-LOG-NAME
+                                       Organization Line Sequential
+                                       File Status Is WS-AUDIT-LOG-STAT.
+       Data Division.
+       File Section.
+       FD  CS10A-XCHK.
+       01  CS10A-XCHK-REC     PIC X(024).
+
+       FD  CS10B-XCHK.
+       01  CS10B-XCHK-REC     PIC X(024).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'cs10v'.
+
+       01  WORK-AREAS.
+           05  CLI-ARGS           PIC X(080)         VALUE SPACES.
+           05  WS-CS10A-XCHK-NAME PIC X(040)         VALUE SPACES.
+           05  WS-CS10B-XCHK-NAME PIC X(040)         VALUE SPACES.
+           05  CS10A-SCORE        PIC 9(018) COMP    VALUE 0.
+           05  CS10B-SCORE        PIC 9(018) COMP    VALUE 0.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  CS10A-SCORE-DISP   PIC 9(018)         VALUE 0.
+           05  CS10B-SCORE-DISP   PIC 9(018)         VALUE 0.
+           05  WS-FILES-CMPD-DISP PIC 9(009)         VALUE 2.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
+
+       Procedure Division.
+      * cs10a finds the first illegal character on each corrupted
+      * line and scores the file on those; cs10b scores the lines
+      * that are merely incomplete by what it takes to close them
+      * off.  Both are answers to the same puzzle, so this combines
+      * the two exchange files they each drop at the end of a run
+      * into a single syntax-checker report.
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           UNSTRING CLI-ARGS DELIMITED BY SPACES
+             INTO WS-CS10A-XCHK-NAME WS-CS10B-XCHK-NAME
+           END-UNSTRING
+
+           IF WS-CS10A-XCHK-NAME = SPACES
+               MOVE 'cs10a.xchk' TO WS-CS10A-XCHK-NAME
+           END-IF
+           IF WS-CS10B-XCHK-NAME = SPACES
+               MOVE 'cs10b.xchk' TO WS-CS10B-XCHK-NAME
+           END-IF
+
+           OPEN INPUT CS10A-XCHK
+           READ CS10A-XCHK INTO CS10A-XCHK-REC
+             AT END
+               DISPLAY MYNAME ' unable to read ' WS-CS10A-XCHK-NAME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-READ
+           CLOSE CS10A-XCHK
+
+           OPEN INPUT CS10B-XCHK
+           READ CS10B-XCHK INTO CS10B-XCHK-REC
+             AT END
+               DISPLAY MYNAME ' unable to read ' WS-CS10B-XCHK-NAME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-READ
+           CLOSE CS10B-XCHK
+
+           MOVE FUNCTION NUMVAL(CS10A-XCHK-REC(7:9))  TO CS10A-SCORE
+           MOVE FUNCTION NUMVAL(CS10B-XCHK-REC(7:18)) TO CS10B-SCORE
+
+           DISPLAY
+            MYNAME
+            ' syntax checker report -'
+            ' corrupted line score '   CS10A-SCORE
+            ' completion score '       CS10B-SCORE
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
+           GOBACK.
+
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE CS10A-SCORE TO CS10A-SCORE-DISP
+           MOVE CS10B-SCORE TO CS10B-SCORE-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' CORRUPTSCORE='          DELIMITED SIZE
+             CS10A-SCORE-DISP          DELIMITED SIZE
+             ' COMPLETIONSCORE='       DELIMITED SIZE
+             CS10B-SCORE-DISP          DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout. Validators have no
+      * input record count of their own, so RECS= reports the number
+      * of exchange files reconciled instead.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-FILES-CMPD-DISP
+            ' RESULT=' CS10B-SCORE-DISP
+           .
