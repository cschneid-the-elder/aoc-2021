@@ -8,50 +8,89 @@
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
-      * This doesn't give the right answer for the full data set, but
-      * does for the small data set.  I don't know why, and I guess
-      * I never will.
+      * The completion score used to come out wrong on the full data
+      * set but right on the small sample.  Turned out the corruption
+      * scan in 1000-PROCESS-INPUT never reset STACK-PTR between
+      * records, so an incomplete (not corrupted) line left its
+      * unmatched opens sitting on the stack for the next record to
+      * push on top of - harmless on the 10-line sample, where that
+      * never happened to collide, but it silently corrupted later
+      * records once enough incomplete lines piled up.  Resetting the
+      * stack per record, and completing a line from whatever is left
+      * on the stack after the scan (instead of rescanning the line
+      * with a separate nesting-level search), fixed it.
       *
        Program-ID. cs10b.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select XCHK-DATA            Assign 'cs10b.xchk'
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(4096).
 
+       FD  XCHK-DATA.
+       01  XCHK-DATA-REC      PIC X(024).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)      VALUE 'cs10b'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  STACK-PTR          PIC 9(009) COMP    VALUE 0.
-           05  STACK-PTR1         PIC 9(009) COMP    VALUE 0.
-           05  STACK-MAX          PIC 9(009) COMP    VALUE 0.
-           05  STACK-CURR-LVL     PIC 9(009) COMP    VALUE 0.
-           05  STACK-MAX-LVL      PIC 9(009) COMP    VALUE 0.
            05  CHAR-PTR           PIC 9(009) COMP    VALUE 0.
-           05  COMPLETION-PTR     PIC 9(009) COMP    VALUE 1.
-           05  COMPLETION-MAX     PIC 9(009) COMP    VALUE 0.
            05  FILE-SCORE         PIC 9(009) COMP    VALUE 0.
            05  TOTAL-SCORE-MAX    PIC 9(018) COMP    VALUE 0.
            05  TOTAL-SUB          PIC 9(009) COMP    VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
-           05  COMPLETION-CHAR    PIC X(001)         VALUE SPACE.
-           05  CLOSE-CHAR         PIC X(001)         VALUE SPACE.
+           05  TOTAL-SCORE-DISP   PIC 9(018)         VALUE 0.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  FILE-SCORE-DISP    PIC 9(009)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
            05  THE-CHAR           PIC X(001)         VALUE SPACE.
                88  THE-CHAR-IS-OPEN                  VALUES
                                                      '(' '[' '{' '<'.
                88  THE-CHAR-IS-CLOSE                 VALUES
                                                      ')' ']' '}' '>'.
-           05  COMPLETION-LIST    PIC X(100)         VALUE SPACES.
            05  TOTAL-SCORE-TBL.
                10  TOTAL-SCORE
                    OCCURS 100     PIC 9(018).
 
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
+
        01  WS-INPT-DATA GLOBAL.
            05  WS-INPT            PIC X(4096)        VALUE SPACES.
 
@@ -65,17 +104,28 @@
                                                      FALSE 'N'.
 
        01  STACK-TABLE.
-           05  STACK-TBL OCCURS 256.
-               10  STACK          PIC X(001).
-               10  STACK-LVL      PIC 9(009)  COMP.
+           05  STACK OCCURS 256   PIC X(001).
 
        Procedure Division.
            DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            INITIALIZE TOTAL-SCORE-TBL
            MOVE 0 TO TOTAL-SUB
@@ -103,10 +153,40 @@
            DISPLAY MYNAME ' total score     ' TOTAL-SCORE(TOTAL-SUB)
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
 
+           OPEN OUTPUT XCHK-DATA
+           MOVE SPACES TO XCHK-DATA-REC
+           MOVE TOTAL-SCORE(TOTAL-SUB) TO TOTAL-SCORE-DISP
+           STRING 'SCORE=' TOTAL-SCORE-DISP
+             DELIMITED SIZE INTO XCHK-DATA-REC
+           WRITE XCHK-DATA-REC
+           CLOSE XCHK-DATA
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-PROCESS-INPUT.
            SET BAD-RECORD TO FALSE
+           MOVE 0 TO STACK-PTR
            PERFORM VARYING CHAR-PTR FROM 1 BY 1
            UNTIL WS-INPT(CHAR-PTR:1) = SPACE
            OR BAD-RECORD
@@ -120,7 +200,7 @@
                      SET BAD-RECORD TO TRUE
                  ELSE
                      IF PROCESS-TEST
-                         DISPLAY 
+                         DISPLAY
                            MYNAME SPACE THE-CHAR SPACE STACK(STACK-PTR)
                      END-IF
                      EVALUATE STACK(STACK-PTR) ALSO THE-CHAR
@@ -155,108 +235,103 @@
            .
 
        2000-COMPLETE-THE-LINE.
+      * Whatever is still on the stack after 1000-PROCESS-INPUT's scan
+      * is exactly the line's unmatched opens, nearest-first; closing
+      * them off top-down is the completion string, so there is no
+      * need to rescan the line or track nesting levels separately.
            IF PROCESS-TEST
                DISPLAY MYNAME ' record ' WS-INPT(1:CHAR-PTR)
            END-IF
 
-           INITIALIZE
-               STACK-PTR
-               STACK-MAX-LVL
-               STACK-CURR-LVL
-               COMPLETION-PTR
-               COMPLETION-LIST
-               COMPLETION-MAX
-             ALL TO VALUE
-
-           PERFORM VARYING CHAR-PTR FROM 1 BY 1
-           UNTIL WS-INPT(CHAR-PTR:1) = SPACE
-             MOVE WS-INPT(CHAR-PTR:1) TO THE-CHAR
-             IF THE-CHAR-IS-OPEN
-                 ADD 1 TO STACK-CURR-LVL
-             END-IF
-             IF STACK-CURR-LVL < 1
-                 DISPLAY
-                   MYNAME
-                   ' logic error STACK-CURR-LVL '
-                   STACK-CURR-LVL
-                 DISPLAY MYNAME ' record ' WS-REC-COUNT
-             END-IF
-             ADD 1 TO STACK-PTR
-             MOVE THE-CHAR TO STACK(STACK-PTR)
-             MOVE STACK-CURR-LVL TO STACK-LVL(STACK-PTR)
-             IF STACK-CURR-LVL > STACK-MAX-LVL
-                 MOVE STACK-CURR-LVL TO STACK-MAX-LVL
-             END-IF
-             IF THE-CHAR-IS-CLOSE
-                 SUBTRACT 1 FROM STACK-CURR-LVL
-             END-IF
-           END-PERFORM
+           ADD 1 TO TOTAL-SUB
+           MOVE 0 TO TOTAL-SCORE(TOTAL-SUB)
 
-           MOVE STACK-PTR TO STACK-MAX
-           PERFORM VARYING STACK-PTR FROM 1 BY 1
-           UNTIL STACK-PTR > STACK-MAX
-             MOVE STACK(STACK-PTR) TO THE-CHAR
-             IF THE-CHAR-IS-OPEN
-                 EVALUATE STACK(STACK-PTR)
-                   WHEN '(' MOVE ')' TO CLOSE-CHAR
-                   WHEN '[' MOVE ']' TO CLOSE-CHAR
-                   WHEN '{' MOVE '}' TO CLOSE-CHAR
-                   WHEN '<' MOVE '>' TO CLOSE-CHAR
-                 END-EVALUATE
-                 PERFORM VARYING STACK-PTR1 FROM STACK-PTR BY 1
-                 UNTIL STACK(STACK-PTR1) = SPACE
-                 OR (STACK(STACK-PTR1) = CLOSE-CHAR
-                 AND STACK-LVL(STACK-PTR1) = STACK-LVL(STACK-PTR))
-                   CONTINUE
-                 END-PERFORM
-                 IF STACK(STACK-PTR1) = SPACE
-                     PERFORM 2010-ADD-TO-COMPLETION-LIST
-                 END-IF
-             END-IF
+           PERFORM VARYING STACK-PTR FROM STACK-PTR BY -1
+           UNTIL STACK-PTR = 0
+             MULTIPLY 5 BY TOTAL-SCORE(TOTAL-SUB)
+             EVALUATE STACK(STACK-PTR)
+               WHEN '(' ADD 1 TO TOTAL-SCORE(TOTAL-SUB)
+               WHEN '[' ADD 2 TO TOTAL-SCORE(TOTAL-SUB)
+               WHEN '{' ADD 3 TO TOTAL-SCORE(TOTAL-SUB)
+               WHEN '<' ADD 4 TO TOTAL-SCORE(TOTAL-SUB)
+             END-EVALUATE
            END-PERFORM
 
            IF PROCESS-TEST
-               DISPLAY MYNAME ' completion list ' COMPLETION-LIST
+               DISPLAY MYNAME ' total score ' TOTAL-SCORE(TOTAL-SUB)
            END-IF
 
-           ADD 1 TO TOTAL-SUB
-           COMPUTE COMPLETION-MAX = COMPLETION-PTR - 1
-           PERFORM VARYING COMPLETION-PTR FROM COMPLETION-MAX BY -1
-           UNTIL COMPLETION-PTR = 0
-             MULTIPLY 5 BY TOTAL-SCORE(TOTAL-SUB)
-             EVALUATE COMPLETION-LIST(COMPLETION-PTR:1)
-               WHEN ')' ADD 1 TO TOTAL-SCORE(TOTAL-SUB)
-               WHEN ']' ADD 2 TO TOTAL-SCORE(TOTAL-SUB)
-               WHEN '}' ADD 3 TO TOTAL-SCORE(TOTAL-SUB)
-               WHEN '>' ADD 4 TO TOTAL-SCORE(TOTAL-SUB)
-             END-EVALUATE
-           END-PERFORM
-
            ADD 1 TO TOTAL-SCORE-MAX
            .
 
-       2010-ADD-TO-COMPLETION-LIST.
-           EVALUATE STACK(STACK-PTR)
-             WHEN '(' MOVE ')' TO COMPLETION-CHAR
-             WHEN '[' MOVE ']' TO COMPLETION-CHAR
-             WHEN '{' MOVE '}' TO COMPLETION-CHAR
-             WHEN '<' MOVE '>' TO COMPLETION-CHAR
-           END-EVALUATE
-
-           STRING COMPLETION-CHAR
-             INTO COMPLETION-LIST
-             POINTER COMPLETION-PTR
-           END-STRING
-           .
-
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(4096:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE FILE-SCORE     TO FILE-SCORE-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' SYNTAXSCORE='           DELIMITED SIZE
+             FILE-SCORE-DISP           DELIMITED SIZE
+             ' COMPLETIONSCORE='       DELIMITED SIZE
+             TOTAL-SCORE-DISP          DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' TOTAL-SCORE-DISP
+           .
+
 
