@@ -1,15 +1,29 @@
        ID Division.
-      * 
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
-      * Still doesn't work, but at least I got past the compile errors.
-      * 
+      * The path counting used to walk CAVE-CONN(CAVE-IDX,CONN-IDX)
+      * against END-CAVE instead of CAVE(CAVE-IDX), and never
+      * maintained a real in-progress path stack, so CURR-PATH and
+      * PATH-COUNT were never touched and findpath worked from
+      * whatever happened to be on the stack at subscript zero.
+      * Rewritten around a single build-path stack (CURR-PATH deep,
+      * BUILD-PATH-IDX holding each cave visited so far) maintained by
+      * findpath itself: small caves are counted in CAVE-VISIT-COUNT
+      * on the way down and uncounted on the way back up, a completed
+      * path is copied into PATH-TABLE when the stack reaches the end
+      * cave, and cavinpth is no longer needed now that a visit count
+      * answers "can I go there" directly.  A second CLI argument
+      * switches on the day 2 rule allowing one small cave to be
+      * visited twice in a path.  CAVE-TBL, CAVE-CONN-TBL, CONN-TBL
+      * and PATH-CAVE are all sized larger to cover bigger maps.
+      *
        Function-ID. caveidx.
        Data Division.
        Working-Storage Section.
@@ -24,16 +38,21 @@
 
        77  PROCESS-SW  EXTERNAL   PIC X(004).
            88  PROCESS-TEST                          VALUE 'TEST'.
+       77  MODE-SW     EXTERNAL   PIC X(006).
+           88  ALLOW-DOUBLE-VISIT                     VALUE 'DOUBLE'.
+       77  USED-DOUBLE-SW EXTERNAL PIC X(001).
+           88  USED-DOUBLE-VISIT                      VALUE 'Y'
+                                                     FALSE 'N'.
 
        01  CAVE-TABLE EXTERNAL.
-           05  CAVE-TBL OCCURS 25.
+           05  CAVE-TBL OCCURS 50.
                10  CAVE           PIC X(005).
                10  CAVE-SW        PIC X(001).
                    88  CAVE-IS-BIG               VALUE 'B'.
                    88  CAVE-IS-SMALL             VALUE 'S'.
-               10  CAVE-MAX-VISIT PIC 9(009) COMP.
+               10  CAVE-VISIT-COUNT PIC 9(009) COMP.
                10  CAVE-CONN-COUNT PIC 9(009) COMP.
-               10  CAVE-CONN-TBL OCCURS 10.
+               10  CAVE-CONN-TBL OCCURS 20.
                    15  CAVE-CONN     PIC X(005).
                    15  CAVE-CONN-IDX PIC 9(009) COMP.
 
@@ -78,21 +97,68 @@
            FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
+           Select CSV-LOG              Assign Dynamic WS-CSV-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-CSV-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(4096).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
+       FD  CSV-LOG.
+       01  CSV-LOG-REC        PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)         VALUE 'cs12a'.
            05  START-CAVE         PIC X(005)         VALUE 'start'.
+           05  CAVE-TABLE-MAX     PIC 9(009) COMP    VALUE 50.
+           05  CONN-TABLE-MAX     PIC 9(009) COMP    VALUE 50.
+           05  CAVE-CONN-MAX      PIC 9(009) COMP    VALUE 20.
+           05  PATH-TABLE-MAX     PIC 9(009) COMP    VALUE 20000.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  PATH-COUNT-DISP    PIC 9(009)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
+           05  START-IDX          PIC 9(009) COMP    VALUE 0.
+           05  WS-CSV-LOG-NAME    PIC X(040)        VALUE 'cscsv.log'.
+           05  WS-CSV-LOG-STAT    PIC X(002)         VALUE SPACES.
+           05  WS-CSV-LINE        PIC X(200)         VALUE SPACES.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  FIND-PATH-AREAS.
            05  CONN-IDX           PIC 9(009) COMP    VALUE 0.
@@ -105,6 +171,9 @@
        01  SWITCHES.
            05  INPT-DATA-EOF-SW   PIC X(001)         VALUE 'N'.
                88  INPT-DATA-EOF                     VALUE 'Y'.
+           05  CSV-SW             PIC X(001)         VALUE 'N'.
+               88  CSV-REQUESTED                      VALUE 'Y'
+                                                      FALSE 'N'.
 
        01  EXTERNAL-WORK-AREAS EXTERNAL.
            05  CONNECTION-COUNT   PIC 9(009) COMP.
@@ -114,47 +183,68 @@
 
        77  PROCESS-SW  EXTERNAL   PIC X(004).
            88  PROCESS-TEST                          VALUE 'TEST'.
+       77  MODE-SW     EXTERNAL   PIC X(006).
+           88  ALLOW-DOUBLE-VISIT                     VALUE 'DOUBLE'.
+       77  USED-DOUBLE-SW EXTERNAL PIC X(001).
+           88  USED-DOUBLE-VISIT                      VALUE 'Y'
+                                                     FALSE 'N'.
 
        01  CONNECTION-TABLE EXTERNAL.
-           05  CONN-TBL OCCURS 25.
+           05  CONN-TBL OCCURS 50.
                10  CONN-CAVE-1    PIC X(005).
                10  CONN-CAVE-2    PIC X(005).
 
        01  CAVE-TABLE EXTERNAL.
-           05  CAVE-TBL OCCURS 25.
+           05  CAVE-TBL OCCURS 50.
                10  CAVE           PIC X(005).
                10  CAVE-SW        PIC X(001).
                    88  CAVE-IS-BIG               VALUE 'B'.
                    88  CAVE-IS-SMALL             VALUE 'S'.
-               10  CAVE-MAX-VISIT PIC 9(009) COMP.
+               10  CAVE-VISIT-COUNT PIC 9(009) COMP.
                10  CAVE-CONN-COUNT PIC 9(009) COMP.
-               10  CAVE-CONN-TBL OCCURS 10.
+               10  CAVE-CONN-TBL OCCURS 20.
                    15  CAVE-CONN     PIC X(005).
                    15  CAVE-CONN-IDX PIC 9(009) COMP.
 
+       01  BUILD-PATH-TABLE EXTERNAL.
+           05  BUILD-PATH-IDX OCCURS 30 PIC 9(009) COMP.
+
        01  PATH-TABLE EXTERNAL.
-           05  PATH OCCURS 1000.
+           05  PATH OCCURS 20000.
                10  PATH-LN            PIC 9(009).
                10  PATH-CAVE
-                   OCCURS 10
+                   OCCURS 30
                                       PIC X(005).
 
        Procedure Division.
-           DISPLAY MYNAME SPACE CURRENT-DATE
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
 
-           INITIALIZE 
-             CONNECTION-TABLE 
-             PATH-TABLE 
+           INITIALIZE
+             CONNECTION-TABLE
+             PATH-TABLE
              CAVE-TABLE
+             BUILD-PATH-TABLE
              EXTERNAL-WORK-AREAS
 
+           SET USED-DOUBLE-VISIT TO FALSE
+
            ACCEPT CLI-ARGS FROM COMMAND-LINE
-           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
-             INTO PROCESS-TYPE
-           END-UNSTRING
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1005-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            OPEN INPUT INPT-DATA
 
@@ -168,12 +258,21 @@
              VARYING CONN-IDX FROM 1 BY 1
              UNTIL CONN-IDX > CONNECTION-COUNT
 
-           CALL 'cavedump'
+           IF PROCESS-TEST
+               CALL 'cavedump'
+           END-IF
 
-           PERFORM 3000-PROCESS-INPUT
+           MOVE caveidx(START-CAVE) TO START-IDX
+
+           MOVE 1 TO CURR-PATH
+           MOVE START-IDX TO BUILD-PATH-IDX(CURR-PATH)
+
+           CALL 'findpath' USING
+             START-IDX
+           END-CALL
 
            PERFORM VARYING PATH-IDX FROM 1 BY 1
-           UNTIL PATH-IDX > PATH-COUNT
+           UNTIL PATH-IDX > PATH-COUNT OR PATH-IDX > PATH-TABLE-MAX
              DISPLAY MYNAME ' path ' PATH-IDX
                WITH NO ADVANCING
              PERFORM VARYING CAVE-IDX FROM 1 BY 1
@@ -184,18 +283,66 @@
              DISPLAY SPACE
            END-PERFORM
 
+           DISPLAY MYNAME ' total paths     ' PATH-COUNT
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
+           DISPLAY MYNAME ' cave table usage ' CAVE-COUNT
+            ' of ' CAVE-TABLE-MAX
+           DISPLAY MYNAME ' path table usage ' PATH-COUNT
+            ' of ' PATH-TABLE-MAX
 
-           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           PERFORM 9000-WRITE-AUDIT-LOG
+
+           IF CSV-REQUESTED
+               PERFORM 9005-WRITE-CSV-LOG
+           END-IF
 
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1005-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'DOUBLE'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     MOVE 'DOUBLE' TO MODE-SW
+                 END-IF
+             WHEN 'CSV'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET CSV-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            ADD 1 TO CONNECTION-COUNT
            ADD 1 TO CONN-IDX
 
+           IF CONNECTION-COUNT > CONN-TABLE-MAX
+               DISPLAY
+                 MYNAME ' connection table overflow at record '
+                 WS-REC-COUNT
+               CLOSE INPT-DATA
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-WRITE-AUDIT-LOG
+               PERFORM 9900-DISPLAY-SUMMARY
+               GOBACK
+           END-IF
+
            UNSTRING WS-INPT DELIMITED SPACE OR '-'
-             INTO 
+             INTO
                CONN-CAVE-1(CONN-IDX)
                CONN-CAVE-2(CONN-IDX)
            END-UNSTRING
@@ -209,6 +356,15 @@
            MOVE caveidx(CONN-CAVE-1(CONN-IDX)) TO CAVE-IDX
            IF CAVE-IDX = 9999
                ADD 1 TO CAVE-COUNT
+               IF CAVE-COUNT > CAVE-TABLE-MAX
+                   DISPLAY MYNAME ' cave table overflow, cave '
+                     CONN-CAVE-1(CONN-IDX)
+                   CLOSE INPT-DATA
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   PERFORM 9900-DISPLAY-SUMMARY
+                   GOBACK
+               END-IF
                MOVE CONN-CAVE-1(CONN-IDX) TO CAVE(CAVE-COUNT)
                PERFORM 1010-SET-CAVE-SIZE
            END-IF
@@ -216,6 +372,15 @@
            MOVE caveidx(CONN-CAVE-2(CONN-IDX)) TO CAVE-IDX
            IF CAVE-IDX = 9999
                ADD 1 TO CAVE-COUNT
+               IF CAVE-COUNT > CAVE-TABLE-MAX
+                   DISPLAY MYNAME ' cave table overflow, cave '
+                     CONN-CAVE-2(CONN-IDX)
+                   CLOSE INPT-DATA
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   PERFORM 9900-DISPLAY-SUMMARY
+                   GOBACK
+               END-IF
                MOVE CONN-CAVE-2(CONN-IDX) TO CAVE(CAVE-COUNT)
                PERFORM 1010-SET-CAVE-SIZE
            END-IF
@@ -224,42 +389,39 @@
        1010-SET-CAVE-SIZE.
            IF CAVE(CAVE-COUNT) = FUNCTION UPPER-CASE(CAVE(CAVE-COUNT))
                SET CAVE-IS-BIG(CAVE-COUNT) TO TRUE
-               MOVE 9999 TO CAVE-MAX-VISIT(CAVE-COUNT)
            ELSE
                SET CAVE-IS-SMALL(CAVE-COUNT) TO TRUE
-               MOVE 1 TO CAVE-MAX-VISIT(CAVE-COUNT)
            END-IF
+           MOVE 0 TO CAVE-VISIT-COUNT(CAVE-COUNT)
            .
 
        2000-CONNECT-CAVES.
            MOVE caveidx(CONN-CAVE-1(CONN-IDX)) TO CAVE-IDX
            IF CONN-CAVE-2(CONN-IDX) NOT = 'start'
-              ADD  1 TO CAVE-CONN-COUNT(CAVE-IDX)
-               MOVE CONN-CAVE-2(CONN-IDX)
-                 TO CAVE-CONN(CAVE-IDX,CAVE-CONN-COUNT(CAVE-IDX))
-              MOVE caveidx(CONN-CAVE-2(CONN-IDX)) 
-                 TO CAVE-CONN-IDX(CAVE-IDX,CAVE-CONN-COUNT(CAVE-IDX))
+               PERFORM 2010-ADD-CONNECTION
            END-IF
 
            MOVE caveidx(CONN-CAVE-2(CONN-IDX)) TO CAVE-IDX
            IF CONN-CAVE-1(CONN-IDX) NOT = 'start'
-               ADD  1 TO CAVE-CONN-COUNT(CAVE-IDX)
-               MOVE CONN-CAVE-1(CONN-IDX)
-                 TO CAVE-CONN(CAVE-IDX,CAVE-CONN-COUNT(CAVE-IDX))
-               MOVE caveidx(CONN-CAVE-1(CONN-IDX)) 
-                 TO CAVE-CONN-IDX(CAVE-IDX,CAVE-CONN-COUNT(CAVE-IDX))
+               MOVE CONN-CAVE-1(CONN-IDX) TO CONN-CAVE-2(CONN-IDX)
+               PERFORM 2010-ADD-CONNECTION
            END-IF
            .
 
-       3000-PROCESS-INPUT.
-           INITIALIZE FIND-PATH-AREAS
-           MOVE 1 TO PATH-IDX
-           MOVE caveidx(START-CAVE) TO CAVE-IDX
-
-           CALL 'findpath' USING
-             FIND-PATH-AREAS
-           END-CALL
-
+       2010-ADD-CONNECTION.
+           ADD 1 TO CAVE-CONN-COUNT(CAVE-IDX)
+           IF CAVE-CONN-COUNT(CAVE-IDX) > CAVE-CONN-MAX
+               DISPLAY MYNAME ' cave connection overflow, cave '
+                 CAVE(CAVE-IDX)
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-WRITE-AUDIT-LOG
+               PERFORM 9900-DISPLAY-SUMMARY
+               GOBACK
+           END-IF
+           MOVE CONN-CAVE-2(CONN-IDX)
+             TO CAVE-CONN(CAVE-IDX,CAVE-CONN-COUNT(CAVE-IDX))
+           MOVE caveidx(CONN-CAVE-2(CONN-IDX))
+             TO CAVE-CONN-IDX(CAVE-IDX,CAVE-CONN-COUNT(CAVE-IDX))
            .
 
        8010-READ-INPT-DATA.
@@ -268,10 +430,95 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(4096:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE PATH-COUNT     TO PATH-COUNT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' PATHS='                 DELIMITED SIZE
+             PATH-COUNT-DISP           DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' PATH-COUNT-DISP
+           .
+
+      * CSV mode only: appends the same results as one comma
+      * separated line (program, date, then metric name/value pairs)
+      * so a week of runs can be loaded straight into a spreadsheet.
+       9005-WRITE-CSV-LOG.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE PATH-COUNT     TO PATH-COUNT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ','                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ',PATHS,'                 DELIMITED SIZE
+             PATH-COUNT-DISP           DELIMITED SIZE
+             ',RECS,'                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+
+           OPEN EXTEND CSV-LOG
+           IF WS-CSV-LOG-STAT NOT = '00'
+               OPEN OUTPUT CSV-LOG
+           END-IF
+           WRITE CSV-LOG-REC FROM WS-CSV-LINE
+           CLOSE CSV-LOG
+           .
+
        END PROGRAM cs12a.
 
        ID Division.
@@ -279,14 +526,14 @@
        Environment Division.
        Configuration Section.
        Repository.
-           FUNCTION caveidx
            FUNCTION ALL INTRINSIC.
        Data Division.
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)         VALUE 'findpath'.
-           05  START-CAVE         PIC X(005)         VALUE 'start'.
            05  END-CAVE           PIC X(005)         VALUE 'end  '.
+           05  PATH-LEN-MAX       PIC 9(009) COMP    VALUE 30.
+           05  PATH-TABLE-MAX     PIC 9(009) COMP    VALUE 20000.
 
        01  EXTERNAL-WORK-AREAS EXTERNAL.
            05  CONNECTION-COUNT   PIC 9(009) COMP.
@@ -296,151 +543,127 @@
 
        77  PROCESS-SW  EXTERNAL   PIC X(004).
            88  PROCESS-TEST                          VALUE 'TEST'.
-
-       01  CONNECTION-TABLE EXTERNAL.
-           05  CONN-TBL OCCURS 25.
-               10  CONN-CAVE-1    PIC X(005).
-               10  CONN-CAVE-2    PIC X(005).
+       77  MODE-SW     EXTERNAL   PIC X(006).
+           88  ALLOW-DOUBLE-VISIT                     VALUE 'DOUBLE'.
+       77  USED-DOUBLE-SW EXTERNAL PIC X(001).
+           88  USED-DOUBLE-VISIT                      VALUE 'Y'
+                                                     FALSE 'N'.
 
        01  CAVE-TABLE EXTERNAL.
-           05  CAVE-TBL OCCURS 25.
+           05  CAVE-TBL OCCURS 50.
                10  CAVE           PIC X(005).
                10  CAVE-SW        PIC X(001).
                    88  CAVE-IS-BIG               VALUE 'B'.
                    88  CAVE-IS-SMALL             VALUE 'S'.
-               10  CAVE-MAX-VISIT PIC 9(009) COMP.
+               10  CAVE-VISIT-COUNT PIC 9(009) COMP.
                10  CAVE-CONN-COUNT PIC 9(009) COMP.
-               10  CAVE-CONN-TBL OCCURS 10.
+               10  CAVE-CONN-TBL OCCURS 20.
                    15  CAVE-CONN     PIC X(005).
                    15  CAVE-CONN-IDX PIC 9(009) COMP.
 
+       01  BUILD-PATH-TABLE EXTERNAL.
+           05  BUILD-PATH-IDX OCCURS 30 PIC 9(009) COMP.
+
        01  PATH-TABLE EXTERNAL.
-           05  PATH OCCURS 1000.
+           05  PATH OCCURS 20000.
                10  PATH-LN            PIC 9(009).
                10  PATH-CAVE
-                   OCCURS 10
+                   OCCURS 30
                                       PIC X(005).
 
        Local-Storage Section.
-       01  FIND-PATH-AREAS.
-           05  CONN-IDX           PIC 9(009) COMP    VALUE 0.
-           05  PATH-IDX           PIC 9(009) COMP    VALUE 0.
-           05  CAVE-IDX           PIC 9(009) COMP    VALUE 0.
-
        01  WORK-AREAS.
+           05  CONN-IDX           PIC 9(009) COMP    VALUE 0.
+           05  NBOR-IDX           PIC 9(009) COMP    VALUE 0.
            05  TEMP-IDX           PIC 9(009) COMP    VALUE 0.
 
-       01  CAVE-IN-PATH-SW        PIC X(001).
-           88  CAVE-IN-PATH                          VALUE 'Y'
-                                                     FALSE 'N'.
-
        Linkage Section.
-       01  INPT-AREAS.
-           05  LS-CONN-IDX        PIC 9(009) COMP.
-           05  LS-PATH-IDX        PIC 9(009) COMP.
-           05  LS-CAVE-IDX        PIC 9(009) COMP.
+       01  LS-CAVE-IDX            PIC 9(009) COMP.
 
        Procedure Division Using
-           INPT-AREAS
+           LS-CAVE-IDX
            .
 
-           MOVE INPT-AREAS TO FIND-PATH-AREAS
+           IF PROCESS-TEST
+               DISPLAY MYNAME ' entering ' CAVE(LS-CAVE-IDX)
+                 ' at depth ' CURR-PATH
+           END-IF
 
-           IF CAVE-CONN(CAVE-IDX,CONN-IDX) = END-CAVE
-               DISPLAY MYNAME ' path ' PATH-IDX
-                 WITH NO ADVANCING
-               PERFORM VARYING TEMP-IDX FROM 1 BY 1
-               UNTIL TEMP-IDX > PATH-LN(PATH-IDX)
-                 DISPLAY SPACE PATH-CAVE(PATH-IDX,TEMP-IDX)
-               END-PERFORM
-               DISPLAY ' '
-               ADD 1 TO PATH-IDX
+           IF CAVE(LS-CAVE-IDX) = END-CAVE
+               PERFORM 2000-RECORD-PATH
+               GOBACK
+           END-IF
+
+           IF CURR-PATH >= PATH-LEN-MAX
+               IF PROCESS-TEST
+                   DISPLAY MYNAME ' path length overflow, abandoning'
+               END-IF
+               MOVE 4 TO RETURN-CODE
                GOBACK
            END-IF
 
            PERFORM 1000-PROCESS-CONNECTIONS
              VARYING CONN-IDX FROM 1 BY 1
-             UNTIL CONN-IDX > CAVE-CONN-COUNT(CAVE-IDX)
+             UNTIL CONN-IDX > CAVE-CONN-COUNT(LS-CAVE-IDX)
 
            GOBACK
            .
 
        1000-PROCESS-CONNECTIONS.
-           MOVE caveidx(CAVE-CONN(CAVE-IDX,CONN-IDX))
-             TO TEMP-IDX
- 
-           CALL 'cavinpth' USING
-               PATH-IDX
-               CAVE-CONN(CAVE-IDX,CONN-IDX)
-               CAVE-IN-PATH-SW
-           END-CALL
-
-           EVALUATE TRUE                    ALSO TRUE
-             WHEN   CAVE-IS-BIG(TEMP-IDX)   ALSO ANY
-             WHEN   CAVE-IS-SMALL(TEMP-IDX) ALSO NOT CAVE-IN-PATH
-                    ADD 1 TO PATH-LN(PATH-IDX)
-                    MOVE CAVE(CAVE-IDX)
-                      TO PATH-CAVE(PATH-IDX,PATH-LN(PATH-IDX))
-                    CALL 'findpath' USING
-                        FIND-PATH-AREAS
-                    END-CALL
+           MOVE CAVE-CONN-IDX(LS-CAVE-IDX,CONN-IDX) TO NBOR-IDX
+
+           EVALUATE TRUE
+             WHEN CAVE-IS-BIG(NBOR-IDX)
+                 PERFORM 1100-VISIT-CAVE
+             WHEN CAVE-VISIT-COUNT(NBOR-IDX) = 0
+                 PERFORM 1100-VISIT-CAVE
+             WHEN ALLOW-DOUBLE-VISIT
+             AND NOT USED-DOUBLE-VISIT
+             AND CAVE(NBOR-IDX) NOT = END-CAVE
+                 SET USED-DOUBLE-VISIT TO TRUE
+                 PERFORM 1100-VISIT-CAVE
+                 SET USED-DOUBLE-VISIT TO FALSE
            END-EVALUATE
            .
 
-       END PROGRAM findpath.
-
-       ID Division.
-       Program-ID. cavinpth.
-       Environment Division.
-       Configuration Section.
-       Repository.
-           FUNCTION ALL INTRINSIC.
-       Data Division.
-       Working-Storage Section.
-       01  CONSTANTS.
-           05  MYNAME             PIC X(008)         VALUE 'cavinpth'.
-
-       01  WORK-AREAS.
-           05  CAVE-IDX           PIC 9(009) COMP    VALUE 0.
-           05  CONN-IDX           PIC 9(009) COMP    VALUE 0.
-           05  PATH-CAVE-IDX      PIC 9(009) COMP    VALUE 0.
-
-       77  PROCESS-SW  EXTERNAL   PIC X(004).
-           88  PROCESS-TEST                          VALUE 'TEST'.
+       1100-VISIT-CAVE.
+           IF CAVE-IS-SMALL(NBOR-IDX)
+               ADD 1 TO CAVE-VISIT-COUNT(NBOR-IDX)
+           END-IF
 
-       01  PATH-TABLE EXTERNAL.
-           05  PATH OCCURS 1000.
-               10  PATH-LN            PIC 9(009).
-               10  PATH-CAVE
-                   OCCURS 10
-                                      PIC X(005).
+           ADD 1 TO CURR-PATH
+           MOVE NBOR-IDX TO BUILD-PATH-IDX(CURR-PATH)
 
-       Linkage Section.
-       01  LS-PATH-IDX            PIC 9(009) COMP.
-       01  LS-CAVE                PIC X(005).
-       01  LS-FOUND-SW            PIC X(001).
-           88  FOUND-IT                              VALUE 'Y'
-                                                     FALSE 'N'.
+           CALL 'findpath' USING
+             NBOR-IDX
+           END-CALL
 
-       Procedure Division Using
-           LS-PATH-IDX
-           LS-CAVE
-           LS-FOUND-SW
+           SUBTRACT 1 FROM CURR-PATH
+           IF CAVE-IS-SMALL(NBOR-IDX)
+               SUBTRACT 1 FROM CAVE-VISIT-COUNT(NBOR-IDX)
+           END-IF
            .
 
-           SET FOUND-IT TO FALSE
-           PERFORM VARYING PATH-CAVE-IDX FROM 1 BY 1
-           UNTIL PATH-CAVE-IDX > PATH-LN(LS-PATH-IDX)
-             IF PATH-CAVE(LS-PATH-IDX,PATH-CAVE-IDX) = LS-CAVE
-                 SET FOUND-IT TO TRUE
-                 EXIT PERFORM
-             END-IF
-           END-PERFORM
+       2000-RECORD-PATH.
+           ADD 1 TO PATH-COUNT
 
-           GOBACK
+           IF PATH-COUNT > PATH-TABLE-MAX
+               IF PATH-COUNT = PATH-TABLE-MAX + 1
+                   DISPLAY
+                     MYNAME ' path table full at ' PATH-TABLE-MAX
+                     ', remaining paths are counted but not listed'
+               END-IF
+           ELSE
+               MOVE CURR-PATH TO PATH-LN(PATH-COUNT)
+               PERFORM VARYING TEMP-IDX FROM 1 BY 1
+               UNTIL TEMP-IDX > CURR-PATH
+                 MOVE CAVE(BUILD-PATH-IDX(TEMP-IDX))
+                   TO PATH-CAVE(PATH-COUNT,TEMP-IDX)
+               END-PERFORM
+           END-IF
            .
 
-       END PROGRAM cavinpth.
+       END PROGRAM findpath.
 
        ID Division.
        Program-ID. cavedump.
@@ -467,33 +690,32 @@
            88  PROCESS-TEST                          VALUE 'TEST'.
 
        01  CONNECTION-TABLE EXTERNAL.
-           05  CONN-TBL OCCURS 25.
+           05  CONN-TBL OCCURS 50.
                10  CONN-CAVE-1    PIC X(005).
                10  CONN-CAVE-2    PIC X(005).
 
        01  CAVE-TABLE EXTERNAL.
-           05  CAVE-TBL OCCURS 25.
+           05  CAVE-TBL OCCURS 50.
                10  CAVE           PIC X(005).
                10  CAVE-SW        PIC X(001).
                    88  CAVE-IS-BIG               VALUE 'B'.
                    88  CAVE-IS-SMALL             VALUE 'S'.
-               10  CAVE-MAX-VISIT PIC 9(009) COMP.
+               10  CAVE-VISIT-COUNT PIC 9(009) COMP.
                10  CAVE-CONN-COUNT PIC 9(009) COMP.
-               10  CAVE-CONN-TBL OCCURS 10.
+               10  CAVE-CONN-TBL OCCURS 20.
                    15  CAVE-CONN     PIC X(005).
                    15  CAVE-CONN-IDX PIC 9(009) COMP.
 
        Procedure Division.
-           DISPLAY MYNAME SPACE CURRENT-DATE
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
 
            PERFORM VARYING CAVE-IDX FROM 1 BY 1
            UNTIL CAVE-IDX > CAVE-COUNT
-             DISPLAY 
-               MYNAME ' ' 
-               CAVE-IDX ' ' 
+             DISPLAY
+               MYNAME ' '
+               CAVE-IDX ' '
                CAVE(CAVE-IDX) ' '
                CAVE-SW(CAVE-IDX) ' '
-               CAVE-MAX-VISIT(CAVE-IDX) ' '
                WITH NO ADVANCING
              PERFORM VARYING CONN-IDX FROM 1 BY 1
              UNTIL CONN-IDX > CAVE-CONN-COUNT(CAVE-IDX)
@@ -503,9 +725,8 @@
              DISPLAY ' '
            END-PERFORM
 
-           DISPLAY MYNAME SPACE CURRENT-DATE
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
            GOBACK
            .
 
        END PROGRAM cavedump.
-
