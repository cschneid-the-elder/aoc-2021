@@ -0,0 +1,178 @@
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      *
+       Program-ID. cs03v.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CS03A-XCHK          Assign Dynamic WS-CS03A-XCHK-NAME
+                                       Organization Line Sequential.
+           Select CS03B-XCHK          Assign Dynamic WS-CS03B-XCHK-NAME
+                                       Organization Line Sequential.
+           Select AUDIT-LOG           Assign Dynamic WS-AUDIT-LOG-NAME
+                                       Organization Line Sequential
+                                       File Status Is WS-AUDIT-LOG-STAT.
+       Data Division.
+       File Section.
+       FD  CS03A-XCHK.
+       01  CS03A-XCHK-REC     PIC X(024).
+
+       FD  CS03B-XCHK.
+       01  CS03B-XCHK-REC     PIC X(024).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'cs03v'.
+
+       01  WORK-AREAS.
+           05  CLI-ARGS           PIC X(080)         VALUE SPACES.
+           05  WS-CS03A-XCHK-NAME PIC X(040)         VALUE SPACES.
+           05  WS-CS03B-XCHK-NAME PIC X(040)         VALUE SPACES.
+           05  CS03A-NB-BITS      PIC 9(008) COMP    VALUE 0.
+           05  CS03B-NB-BITS      PIC 9(008) COMP    VALUE 0.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  CS03A-NB-BITS-DISP PIC 9(008)         VALUE 0.
+           05  CS03B-NB-BITS-DISP PIC 9(008)         VALUE 0.
+           05  WS-RETURN-CODE-DISP PIC 9(004)        VALUE 0.
+           05  WS-FILES-CMPD-DISP PIC 9(009)         VALUE 2.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
+
+       Procedure Division.
+      * This program reconciles the NB-BITS that cs03a and cs03b each
+      * derive from the first record of the same diagnostic report.
+      * Both programs drop a small exchange file with their derived
+      * value when they finish; run this afterward and before
+      * trusting either program's power-consumption or life-support
+      * rating.
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           UNSTRING CLI-ARGS DELIMITED BY SPACES
+             INTO WS-CS03A-XCHK-NAME WS-CS03B-XCHK-NAME
+           END-UNSTRING
+
+           IF WS-CS03A-XCHK-NAME = SPACES
+               MOVE 'cs03a.xchk' TO WS-CS03A-XCHK-NAME
+           END-IF
+           IF WS-CS03B-XCHK-NAME = SPACES
+               MOVE 'cs03b.xchk' TO WS-CS03B-XCHK-NAME
+           END-IF
+
+           OPEN INPUT CS03A-XCHK
+           READ CS03A-XCHK INTO CS03A-XCHK-REC
+             AT END
+               DISPLAY MYNAME ' unable to read ' WS-CS03A-XCHK-NAME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-READ
+           CLOSE CS03A-XCHK
+
+           OPEN INPUT CS03B-XCHK
+           READ CS03B-XCHK INTO CS03B-XCHK-REC
+             AT END
+               DISPLAY MYNAME ' unable to read ' WS-CS03B-XCHK-NAME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-READ
+           CLOSE CS03B-XCHK
+
+           MOVE FUNCTION NUMVAL(CS03A-XCHK-REC(9:8)) TO CS03A-NB-BITS
+           MOVE FUNCTION NUMVAL(CS03B-XCHK-REC(9:8)) TO CS03B-NB-BITS
+
+           IF CS03A-NB-BITS = CS03B-NB-BITS
+               DISPLAY
+                MYNAME
+                ' cs03a and cs03b agree on NB-BITS '
+                CS03A-NB-BITS
+           ELSE
+               DISPLAY
+                MYNAME
+                ' MISMATCH cs03a NB-BITS ' CS03A-NB-BITS
+                ' cs03b NB-BITS ' CS03B-NB-BITS
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
+           GOBACK.
+
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE CS03A-NB-BITS TO CS03A-NB-BITS-DISP
+           MOVE CS03B-NB-BITS TO CS03B-NB-BITS-DISP
+           MOVE RETURN-CODE   TO WS-RETURN-CODE-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' CS03A-NB-BITS='         DELIMITED SIZE
+             CS03A-NB-BITS-DISP        DELIMITED SIZE
+             ' CS03B-NB-BITS='         DELIMITED SIZE
+             CS03B-NB-BITS-DISP        DELIMITED SIZE
+             ' RC='                    DELIMITED SIZE
+             WS-RETURN-CODE-DISP       DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout. Validators have no
+      * input record count of their own, so RECS= reports the number
+      * of exchange files reconciled instead.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-FILES-CMPD-DISP
+            ' RESULT=' CS03A-NB-BITS-DISP
+           .
