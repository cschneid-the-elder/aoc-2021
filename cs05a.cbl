@@ -13,18 +13,31 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select OVLP-MAP             Assign 'cs05a.ovlp'
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(024).
 
+       FD  OVLP-MAP.
+       01  OVLP-MAP-REC       PIC X(5000).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs05a'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(008) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(008) COMP    VALUE 10000.
            05  X1                 PIC 9(009) COMP    VALUE 0.
            05  Y1                 PIC 9(009) COMP    VALUE 0.
            05  X2                 PIC 9(009) COMP    VALUE 0.
@@ -33,13 +46,52 @@
            05  CURR-AIM           PIC 9(008) COMP    VALUE 0.
            05  CURR-PRODUCT       PIC 9(016) COMP    VALUE 0.
            05  OPERATION-ARG      PIC 9(008) COMP    VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  OVERLAP-COUNT-DISP PIC 9(008)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(008)         VALUE 0.
            05  COORD-1            PIC X(008)         VALUE SPACES.
            05  COORD-2            PIC X(008)         VALUE SPACES.
            05  COORD-X1           PIC X(004)         VALUE SPACES.
            05  COORD-Y1           PIC X(004)         VALUE SPACES.
            05  COORD-X2           PIC X(004)         VALUE SPACES.
            05  COORD-Y2           PIC X(004)         VALUE SPACES.
+           05  DX-STEP            PIC S9(004) COMP   VALUE 0.
+           05  DY-STEP            PIC S9(004) COMP   VALUE 0.
+           05  DIFF-X             PIC S9(009) COMP   VALUE 0.
+           05  LINE-LENGTH        PIC 9(009) COMP    VALUE 0.
+           05  STEP-INDX          PIC 9(009) COMP    VALUE 0.
+           05  DIAG-X             PIC S9(009) COMP   VALUE 0.
+           05  DIAG-Y             PIC S9(009) COMP   VALUE 0.
+           05  MAX-X-SEEN         PIC 9(009) COMP    VALUE 0.
+           05  MAX-Y-SEEN         PIC 9(009) COMP    VALUE 0.
+           05  TABLE-MAX          PIC 9(009) COMP    VALUE 1000.
+           05  OUT-OF-RANGE-COUNT PIC 9(008) COMP    VALUE 0.
+           05  OVLP-LINE          PIC X(5000)        VALUE SPACES.
+           05  OVLP-POS           PIC 9(005) COMP    VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(024)         VALUE SPACES.
@@ -56,9 +108,25 @@
                    15  POINT      PIC 9(004).
 
        Procedure Division.
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
+
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            IF PROCESS-TEST
                READY TRACE
@@ -79,11 +147,47 @@
 
            PERFORM 2000-COUNT-INTERSECTIONS
 
+           PERFORM 9020-EXPORT-OVERLAP-MAP
+
+           DISPLAY MYNAME ' survey extent x ' MAX-X-SEEN
+            ' y ' MAX-Y-SEEN
+           DISPLAY MYNAME ' ocean floor usage ' MAX-X-SEEN
+            ' of ' TABLE-MAX ' x, ' MAX-Y-SEEN
+            ' of ' TABLE-MAX ' y'
+           IF OUT-OF-RANGE-COUNT > 0
+               DISPLAY
+                MYNAME
+                ' WARNING lines beyond the working grid '
+                OUT-OF-RANGE-COUNT
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
            DISPLAY MYNAME ' overlap count ' OVERLAP-COUNT
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
 
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            UNSTRING WS-INPT
              DELIMITED '->'
@@ -98,11 +202,74 @@
              INTO COORD-X2 COORD-Y2
            END-UNSTRING
 
-           COMPUTE X1 = FUNCTION NUMVAL(COORD-X1) + 1
-           COMPUTE Y1 = FUNCTION NUMVAL(COORD-Y1) + 1
-           COMPUTE X2 = FUNCTION NUMVAL(COORD-X2) + 1
-           COMPUTE Y2 = FUNCTION NUMVAL(COORD-Y2) + 1
+           IF FUNCTION TEST-NUMVAL(COORD-X1) = 0
+               COMPUTE X1 = FUNCTION NUMVAL(COORD-X1) + 1
+           ELSE
+               DISPLAY
+                MYNAME
+                ' warning - record ' WS-REC-COUNT
+                ' has a non-numeric coordinate, treated as zero'
+               MOVE 0 TO X1
+           END-IF
+           IF FUNCTION TEST-NUMVAL(COORD-Y1) = 0
+               COMPUTE Y1 = FUNCTION NUMVAL(COORD-Y1) + 1
+           ELSE
+               DISPLAY
+                MYNAME
+                ' warning - record ' WS-REC-COUNT
+                ' has a non-numeric coordinate, treated as zero'
+               MOVE 0 TO Y1
+           END-IF
+           IF FUNCTION TEST-NUMVAL(COORD-X2) = 0
+               COMPUTE X2 = FUNCTION NUMVAL(COORD-X2) + 1
+           ELSE
+               DISPLAY
+                MYNAME
+                ' warning - record ' WS-REC-COUNT
+                ' has a non-numeric coordinate, treated as zero'
+               MOVE 0 TO X2
+           END-IF
+           IF FUNCTION TEST-NUMVAL(COORD-Y2) = 0
+               COMPUTE Y2 = FUNCTION NUMVAL(COORD-Y2) + 1
+           ELSE
+               DISPLAY
+                MYNAME
+                ' warning - record ' WS-REC-COUNT
+                ' has a non-numeric coordinate, treated as zero'
+               MOVE 0 TO Y2
+           END-IF
+
+           IF X1 > TABLE-MAX OR Y1 > TABLE-MAX
+           OR X2 > TABLE-MAX OR Y2 > TABLE-MAX
+               DISPLAY
+                MYNAME
+                ' line exceeds the working grid, skipping '
+                WS-INPT
+               ADD 1 TO OUT-OF-RANGE-COUNT
+           ELSE
+               PERFORM 1050-TRACK-EXTENT
+               PERFORM 1060-PLOT-ONE-LINE
+           END-IF
+
+           PERFORM 8010-READ-INPT-DATA
+           .
+
+       1050-TRACK-EXTENT.
+           IF X1 > MAX-X-SEEN
+               MOVE X1 TO MAX-X-SEEN
+           END-IF
+           IF X2 > MAX-X-SEEN
+               MOVE X2 TO MAX-X-SEEN
+           END-IF
+           IF Y1 > MAX-Y-SEEN
+               MOVE Y1 TO MAX-Y-SEEN
+           END-IF
+           IF Y2 > MAX-Y-SEEN
+               MOVE Y2 TO MAX-Y-SEEN
+           END-IF
+           .
 
+       1060-PLOT-ONE-LINE.
            EVALUATE TRUE ALSO TRUE
              WHEN X1 = X2 ALSO Y1 < Y2
                   SET X-INDX1 TO X1
@@ -124,24 +291,48 @@
                   PERFORM 1100-PLOT-THE-LINE
                     VARYING X-INDX1 FROM X2 BY 1
                     UNTIL X-INDX1 > X1
+             WHEN X1 NOT = X2 ALSO Y1 NOT = Y2
+                  COMPUTE DIFF-X = X2 - X1
+                  COMPUTE LINE-LENGTH = FUNCTION ABS(DIFF-X)
+                  IF X2 > X1
+                      MOVE 1 TO DX-STEP
+                  ELSE
+                      MOVE -1 TO DX-STEP
+                  END-IF
+                  IF Y2 > Y1
+                      MOVE 1 TO DY-STEP
+                  ELSE
+                      MOVE -1 TO DY-STEP
+                  END-IF
+                  PERFORM 1200-PLOT-THE-DIAGONAL
+                    VARYING STEP-INDX FROM 0 BY 1
+                    UNTIL STEP-INDX > LINE-LENGTH
              WHEN OTHER
                   DISPLAY MYNAME ' ignoring ' WS-INPT
+                  MOVE 4 TO RETURN-CODE
            END-EVALUATE
-
-           PERFORM 8010-READ-INPT-DATA
            .
 
        1100-PLOT-THE-LINE.
            ADD 1 TO POINT(Y-INDX1,X-INDX1)
            .
 
+       1200-PLOT-THE-DIAGONAL.
+           COMPUTE DIAG-X = X1 + (DX-STEP * STEP-INDX)
+           COMPUTE DIAG-Y = Y1 + (DY-STEP * STEP-INDX)
+           SET X-INDX1 TO DIAG-X
+           SET Y-INDX1 TO DIAG-Y
+           ADD 1 TO POINT(Y-INDX1,X-INDX1)
+           .
+
        2000-COUNT-INTERSECTIONS.
            IF PROCESS-TEST
                RESET TRACE
            END-IF          
 
-           PERFORM VARYING Y-INDX1 FROM 1 BY 1 UNTIL Y-INDX1 > 1000
-           AFTER X-INDX1 FROM 1 BY 1 UNTIL X-INDX1 > 1000
+           PERFORM VARYING Y-INDX1 FROM 1 BY 1
+           UNTIL Y-INDX1 > MAX-Y-SEEN
+           AFTER X-INDX1 FROM 1 BY 1 UNTIL X-INDX1 > MAX-X-SEEN
              IF POINT(Y-INDX1,X-INDX1) > 1
                  ADD 1 TO OVERLAP-COUNT
              END-IF
@@ -158,6 +349,15 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(24:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
@@ -179,3 +379,69 @@
            END-IF
            .
 
+       9020-EXPORT-OVERLAP-MAP.
+           OPEN OUTPUT OVLP-MAP
+           PERFORM VARYING Y-INDX1 FROM 1 BY 1
+           UNTIL Y-INDX1 > MAX-Y-SEEN
+             MOVE SPACES TO OVLP-LINE
+             MOVE 1 TO OVLP-POS
+             PERFORM VARYING X-INDX1 FROM 1 BY 1
+             UNTIL X-INDX1 > MAX-X-SEEN
+               STRING POINT(Y-INDX1,X-INDX1) ' ' DELIMITED SIZE
+                 INTO OVLP-LINE WITH POINTER OVLP-POS
+             END-PERFORM
+             MOVE OVLP-LINE TO OVLP-MAP-REC
+             WRITE OVLP-MAP-REC
+           END-PERFORM
+           CLOSE OVLP-MAP
+           .
+
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE OVERLAP-COUNT  TO OVERLAP-COUNT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' OVERLAP='               DELIMITED SIZE
+             OVERLAP-COUNT-DISP        DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' OVERLAP-COUNT-DISP
+           .
+
