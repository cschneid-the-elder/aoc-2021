@@ -13,27 +13,66 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select XCHK-DATA            Assign 'cs06a.xchk'
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(1024).
 
+       FD  XCHK-DATA.
+       01  XCHK-DATA-REC      PIC X(048).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs06a'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  DAY-COUNT          PIC 9(009) COMP    VALUE 0.
            05  NB-DAYS            PIC 9(009) COMP    VALUE 0.
            05  MAX-FISH           PIC 9(009) COMP    VALUE 1000000.
            05  NB-FISH            PIC 9(009) COMP    VALUE 0.
            05  UNSTRING-PTR       PIC 9(009) COMP    VALUE 1.
            05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
            05  FISH-X             PIC X(001)         VALUE LOW-VALUES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
-           05  NB-DAYS-X          PIC X(004)         VALUE LOW-VALUES.
+           05  WARN-THRESHOLD     PIC 9(009) COMP    VALUE 0.
+           05  NB-FISH-DISP       PIC 9(018)         VALUE 0.
+           05  NB-DAYS-DISP       PIC 9(009)         VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(1024)        VALUE SPACES.
@@ -43,6 +82,8 @@
                88  INPT-DATA-EOF                     VALUE 'Y'.
            05  PROCESS-SW         PIC X(004)         VALUE LOW-VALUES.
                88  PROCESS-TEST                      VALUE 'TEST'.
+           05  CAPACITY-WARNED-SW PIC X(001)         VALUE 'N'.
+               88  CAPACITY-WARNED                    VALUE 'Y'.
 
        01  FISH-TABLE.
            05  FISH-TBL
@@ -54,15 +95,24 @@
                                                      FALSE 'N'.
 
        Procedure Division.
-           ACCEPT CLI-ARGS FROM COMMAND-LINE
-           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
-             INTO PROCESS-TYPE NB-DAYS-X
-           END-UNSTRING
+           ACCEPT WS-START-TIME FROM TIME
 
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE FUNCTION NUMVAL(NB-DAYS-X) TO NB-DAYS
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            DISPLAY MYNAME ' number of days ' NB-DAYS
 
@@ -72,6 +122,8 @@
 
            INITIALIZE FISH-TABLE
 
+           COMPUTE WARN-THRESHOLD = MAX-FISH * 8 / 10
+
            OPEN INPUT INPT-DATA
 
            PERFORM 8010-READ-INPT-DATA
@@ -91,8 +143,40 @@
              ' after ' DAY-COUNT ' days'
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
 
+           OPEN OUTPUT XCHK-DATA
+           MOVE SPACES TO XCHK-DATA-REC
+           MOVE NB-FISH TO NB-FISH-DISP
+           MOVE DAY-COUNT TO NB-DAYS-DISP
+           STRING 'FISH=' NB-FISH-DISP ' DAYS=' NB-DAYS-DISP
+             DELIMITED SIZE INTO XCHK-DATA-REC
+           WRITE XCHK-DATA-REC
+           CLOSE XCHK-DATA
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'DAYS'
+                 MOVE FUNCTION NUMVAL(WS-CLI-VAL) TO NB-DAYS
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            MOVE SPACES TO FISH-X
            UNSTRING WS-INPT
@@ -104,7 +188,15 @@
            IF FISH-X NOT = SPACES
                ADD 1 TO NB-FISH
                SET FISH-INDX TO NB-FISH
-               MOVE FUNCTION NUMVAL(FISH-X) TO FISH(FISH-INDX)
+               IF FUNCTION TEST-NUMVAL(FISH-X) = 0
+                   MOVE FUNCTION NUMVAL(FISH-X) TO FISH(FISH-INDX)
+               ELSE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' has a non-numeric fish timer, treated as zero'
+                   MOVE 0 TO FISH(FISH-INDX)
+               END-IF
                SET NEW-FISH(FISH-INDX) TO FALSE
            END-IF
            .
@@ -128,6 +220,25 @@
              END-EVALUATE
            END-PERFORM
 
+           IF FUNCTION MOD(DAY-COUNT, 10) = 0
+               DISPLAY
+                 MYNAME
+                 ' day '
+                 DAY-COUNT
+                 ' population '
+                 NB-FISH
+           END-IF
+
+           IF NB-FISH >= WARN-THRESHOLD AND NOT CAPACITY-WARNED
+               DISPLAY
+                 MYNAME
+                 ' WARNING population ' NB-FISH
+                 ' is approaching the fish table ceiling of '
+                 MAX-FISH
+               SET CAPACITY-WARNED TO TRUE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
            IF PROCESS-TEST
                DISPLAY MYNAME ' day ' DAY-COUNT SPACE WITH NO ADVANCING
                PERFORM VARYING FISH-INDX FROM 1 BY 1
@@ -148,6 +259,8 @@
                  ' internal fish table overflow on day '
                  DAY-COUNT
                MOVE 8 TO RETURN-CODE
+               PERFORM 9000-WRITE-AUDIT-LOG
+               PERFORM 9900-DISPLAY-SUMMARY
                GOBACK
            END-IF
            MOVE 8 TO FISH(NB-FISH)
@@ -160,8 +273,69 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(1024:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE NB-FISH        TO NB-FISH-DISP
+           MOVE DAY-COUNT      TO NB-DAYS-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' FISH='                  DELIMITED SIZE
+             NB-FISH-DISP              DELIMITED SIZE
+             ' DAYS='                  DELIMITED SIZE
+             NB-DAYS-DISP              DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' NB-FISH-DISP
+           .
+
 
