@@ -13,11 +13,23 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select XCHK-DATA            Assign 'cs03b.xchk'
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
-       01  INPT-DATA-REC-MAX PIC X(024).
+       01  INPT-DATA-REC-MAX PIC X(032).
+
+       FD  XCHK-DATA.
+       01  XCHK-DATA-REC      PIC X(024).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
 
        Working-Storage Section.
        01  CONSTANTS.
@@ -25,6 +37,7 @@
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(008) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(008) COMP    VALUE 10000.
            05  O2-COUNT           PIC 9(008) COMP    VALUE 9.
            05  CO2-COUNT          PIC 9(008) COMP    VALUE 9.
            05  O2-INDX            PIC 9(009) COMP    VALUE 0.
@@ -35,10 +48,39 @@
            05  CURR-PRODUCT       PIC 9(018) COMP    VALUE 0.
            05  O2-RATING          PIC 9(018) COMP    VALUE 0.
            05  CO2-RATING         PIC 9(018) COMP    VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  O2-RATING-DISP     PIC 9(018)         VALUE 0.
+           05  CO2-RATING-DISP    PIC 9(018)         VALUE 0.
+           05  CURR-PRODUCT-DISP  PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(008)         VALUE 0.
+           05  NB-BITS-X          PIC 9(008)          VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
-           05  WS-INPT            PIC X(024)         VALUE SPACES.
+           05  WS-INPT            PIC X(032)         VALUE SPACES.
 
        01  SWITCHES.
            05  INPT-DATA-EOF-SW   PIC X(001)         VALUE 'N'.
@@ -48,7 +90,7 @@
 
        01  BIT-COUNTS.
            05  BIT-COUNT-TABLE
-               OCCURS 16.
+               OCCURS 32.
                10  COUNT-0        PIC 9(008) COMP.
                10  COUNT-1        PIC 9(008) COMP.
                10  MOST-COMMON    PIC X(001).
@@ -59,7 +101,7 @@
                OCCURS 1 TO 2000
                DEPENDING WS-REC-COUNT
                INDEXED INPT-INDX.
-               10  INPT-BITS      PIC X(024).
+               10  INPT-BITS      PIC X(032).
                10  INPT-O2-FLAG   PIC X(001).
                    88  INPT-O2                       VALUE 'Y'
                                                      FALSE 'N'.
@@ -68,9 +110,25 @@
                                                      FALSE 'N'.
 
        Procedure Division.
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
+
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            IF PROCESS-TEST
                READY TRACE
@@ -184,14 +242,52 @@
 
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
 
+           OPEN OUTPUT XCHK-DATA
+           MOVE SPACES TO XCHK-DATA-REC
+           MOVE NB-BITS TO NB-BITS-X
+           STRING 'NB-BITS=' NB-BITS-X DELIMITED SIZE
+             INTO XCHK-DATA-REC
+           WRITE XCHK-DATA-REC
+           CLOSE XCHK-DATA
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(32:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
                MOVE WS-INPT TO INPT-BITS(WS-REC-COUNT)
                SET INPT-O2(WS-REC-COUNT) TO TRUE
                SET INPT-CO2(WS-REC-COUNT) TO TRUE
@@ -206,6 +302,61 @@
            END-READ
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE O2-RATING      TO O2-RATING-DISP
+           MOVE CO2-RATING     TO CO2-RATING-DISP
+           MOVE CURR-PRODUCT   TO CURR-PRODUCT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' O2='                    DELIMITED SIZE
+             O2-RATING-DISP            DELIMITED SIZE
+             ' CO2='                   DELIMITED SIZE
+             CO2-RATING-DISP           DELIMITED SIZE
+             ' PRODUCT='               DELIMITED SIZE
+             CURR-PRODUCT-DISP         DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' CURR-PRODUCT-DISP
+           .
+
        8020-COUNT-BITS.
            EVALUATE INPT-BITS(INPT-INDX)(BIT-TO-COUNT:1)
              WHEN '0'
