@@ -1,8 +1,61 @@
        ID Division.
-      * 
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      * Parses one input row into HEIGHT-MAP, which is shared
+      * EXTERNAL storage with cs09a below, so the height map can be
+      * loaded by its own module the way cs12a's caveidx and
+      * cs14b's pairidx already share their tables with their main
+      * programs.  Returns the number of columns found so the
+      * caller can size the map from the first row read.
+       Function-ID. rowldr.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'rowldr'.
+
+       01  HEIGHT-MAP EXTERNAL.
+           05  HEIGHT-ROW
+               OCCURS 1000
+               INDEXED ROW-I1 ROW-I2.
+               10  HEIGHT-COL
+                   OCCURS 1000
+                   INDEXED COL-I1 COL-I2.
+                   15  HEIGHT     PIC X(001).
+
+       Linkage Section.
+       01  LS-ROW-TEXT            PIC X(4096).
+       01  LS-ROW-INDX            PIC 9(009) COMP.
+       01  LS-COL-COUNT           PIC 9(009) COMP   VALUE 0.
+       Procedure Division Using
+           LS-ROW-TEXT
+           LS-ROW-INDX
+         Returning LS-COL-COUNT
+         .
+
+           INSPECT LS-ROW-TEXT
+             TALLYING LS-COL-COUNT
+               FOR ALL CHARACTERS BEFORE INITIAL SPACE
+
+           SET ROW-I1 TO LS-ROW-INDX
+           MOVE LS-ROW-TEXT(1:LS-COL-COUNT) TO HEIGHT-ROW(ROW-I1)
+
+           GOBACK
+           .
+
+       END FUNCTION rowldr.
+
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
@@ -11,27 +64,91 @@
       *
        Program-ID. cs09a.
        Environment Division.
+       Configuration Section.
+       Repository.
+           FUNCTION rowldr
+           FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
+           Select CSV-LOG              Assign Dynamic WS-CSV-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-CSV-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(4096).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
+       FD  CSV-LOG.
+       01  CSV-LOG-REC        PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs09a'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  ROW-COUNT          PIC 9(009) COMP    VALUE 0.
            05  ROW-MAX            PIC 9(009) COMP    VALUE 0.
            05  COL-MAX            PIC 9(009) COMP    VALUE 0.
+           05  ROW-TABLE-MAX      PIC 9(009) COMP    VALUE 1000.
+           05  COL-TABLE-MAX      PIC 9(009) COMP    VALUE 1000.
            05  RISK-SUM           PIC 9(009) COMP    VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  RISK-SUM-DISP      PIC 9(009)         VALUE 0.
+           05  BASIN-COUNT-DISP   PIC 9(009)         VALUE 0.
+           05  BASIN-PRODUCT-DISP PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
            05  IN-SIGNAL-PATTERNS PIC X(060)         VALUE SPACES.
            05  IN-FOUR-DIGITS     PIC X(032)         VALUE SPACES.
+           05  BASIN-TABLE-MAX    PIC 9(009) COMP    VALUE 10000.
+           05  QUEUE-TABLE-MAX    PIC 9(009) COMP    VALUE 1000000.
+           05  QUEUE-HEAD         PIC 9(009) COMP    VALUE 0.
+           05  QUEUE-TAIL         PIC 9(009) COMP    VALUE 0.
+           05  BASIN-COUNT        PIC 9(009) COMP    VALUE 0.
+           05  BASIN-SIZE         PIC 9(009) COMP    VALUE 0.
+           05  CURR-ROW           PIC 9(004) COMP    VALUE 0.
+           05  CURR-COL           PIC 9(004) COMP    VALUE 0.
+           05  NEW-ROW            PIC 9(004) COMP    VALUE 0.
+           05  NEW-COL            PIC 9(004) COMP    VALUE 0.
+           05  TOP-INDX           PIC 9(009) COMP    VALUE 0.
+           05  BASIN-PRODUCT      PIC 9(018) COMP    VALUE 0.
+           05  WS-CSV-LOG-NAME    PIC X(040)        VALUE 'cscsv.log'.
+           05  WS-CSV-LOG-STAT    PIC X(002)         VALUE SPACES.
+           05  WS-CSV-LINE        PIC X(200)         VALUE SPACES.
+           05  WS-COL-COUNT       PIC 9(009) COMP    VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(4096)        VALUE SPACES.
@@ -44,16 +161,30 @@
            05  LOW-POINT-SW       PIC X(001)         VALUE 'N'.
                88  A-NEW-LOW                         VALUE 'Y'
                                                      FALSE 'N'.
+           05  CSV-SW             PIC X(001)         VALUE 'N'.
+               88  CSV-REQUESTED                      VALUE 'Y'
+                                                      FALSE 'N'.
 
-       01  HEIGHT-MAP.
+       01  HEIGHT-MAP EXTERNAL.
            05  HEIGHT-ROW
-               OCCURS 100
+               OCCURS 1000
                INDEXED ROW-I1 ROW-I2.
                10  HEIGHT-COL
-                   OCCURS 100
+                   OCCURS 1000
                    INDEXED COL-I1 COL-I2.
                    15  HEIGHT     PIC X(001).
 
+       01  VISITED-MAP.
+           05  VISITED-ROW
+               OCCURS 1000
+               INDEXED VROW-I1.
+               10  VISITED-COL
+                   OCCURS 1000
+                   INDEXED VCOL-I1
+                   PIC X(001)     VALUE 'N'.
+                   88  CELL-VISITED              VALUE 'Y'
+                                                 FALSE 'N'.
+
        01  ADJACENT-LOCATIONS.
            05  ALOC-MAX           PIC 9(004)  COMP   VALUE 0.
            05  ALOC-SUB           PIC 9(004)  COMP   VALUE 0.
@@ -62,17 +193,49 @@
        01  LOW-POINT-TABLE.
            05  LOW-POINT-MAX      PIC 9(009)  COMP   VALUE 0.
            05  LOW-POINT-SUB      PIC 9(009)  COMP   VALUE 0.
-           05  LOW-POINT OCCURS 10000 PIC X(001).
+           05  LOW-POINT-TBL
+               OCCURS 10000.
+               10  LOW-POINT      PIC X(001).
+               10  LOW-POINT-ROW  PIC 9(004) COMP.
+               10  LOW-POINT-COL  PIC 9(004) COMP.
+
+       01  BASIN-SIZE-TABLE.
+           05  BASIN-SIZE-TBL
+               OCCURS 10000       PIC 9(009) COMP.
+
+       01  BASIN-QUEUE.
+           05  QUEUE-ENTRY
+               OCCURS 1000000
+               INDEXED QUEUE-INDX.
+               10  QUEUE-ROW      PIC 9(004) COMP.
+               10  QUEUE-COL      PIC 9(004) COMP.
 
        Procedure Division.
            DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
-           INITIALIZE HEIGHT-MAP
+           INITIALIZE
+             HEIGHT-MAP
+             VISITED-MAP
+             LOW-POINT-TABLE
+             BASIN-SIZE-TABLE
 
            OPEN INPUT INPT-DATA
 
@@ -84,26 +247,82 @@
 
            DISPLAY MYNAME ' row max         ' ROW-MAX
            DISPLAY MYNAME ' col max         ' COL-MAX
-           
+           DISPLAY MYNAME ' height map usage ' ROW-MAX
+            ' of ' ROW-TABLE-MAX ' rows, ' COL-MAX
+            ' of ' COL-TABLE-MAX ' cols'
+
            PERFORM 2000-PROCESS-HEIGHT-MAP
 
+           PERFORM 3000-COMPUTE-BASIN-SIZES
+
            DISPLAY MYNAME ' sum of all risk ' RISK-SUM
+           DISPLAY MYNAME ' nb of basins    ' BASIN-COUNT
+           DISPLAY MYNAME ' basin table usage ' BASIN-COUNT
+            ' of ' BASIN-TABLE-MAX
+           DISPLAY MYNAME ' 3 largest basin product ' BASIN-PRODUCT
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
 
-           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           PERFORM 9000-WRITE-AUDIT-LOG
+
+           IF CSV-REQUESTED
+               PERFORM 9005-WRITE-CSV-LOG
+           END-IF
+
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'CSV'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET CSV-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            ADD 1 TO ROW-COUNT ROW-MAX
 
-           IF ROW-COUNT = 1
-               INSPECT WS-INPT
-                 TALLYING COL-MAX 
-                   FOR ALL CHARACTERS BEFORE INITIAL SPACE
+           IF ROW-COUNT > ROW-TABLE-MAX
+               DISPLAY
+                 MYNAME ' height map row overflow at record '
+                 WS-REC-COUNT
+               CLOSE INPT-DATA
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-WRITE-AUDIT-LOG
+               PERFORM 9900-DISPLAY-SUMMARY
+               GOBACK
            END-IF
 
-           SET ROW-I1 TO ROW-COUNT
-           MOVE WS-INPT(1:COL-MAX) TO HEIGHT-ROW(ROW-I1)
+           MOVE FUNCTION rowldr(WS-INPT, ROW-COUNT) TO WS-COL-COUNT
+
+           IF ROW-COUNT = 1
+               MOVE WS-COL-COUNT TO COL-MAX
+               IF COL-MAX > COL-TABLE-MAX
+                   DISPLAY
+                     MYNAME ' height map column overflow, width '
+                     COL-MAX
+                   CLOSE INPT-DATA
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   PERFORM 9900-DISPLAY-SUMMARY
+                   GOBACK
+               END-IF
+           END-IF
 
            PERFORM 8010-READ-INPT-DATA
            .
@@ -118,9 +337,106 @@
            display myname ' low point max ' low-point-max
            PERFORM VARYING LOW-POINT-SUB FROM 1 BY 1
            UNTIL LOW-POINT-SUB > LOW-POINT-MAX
-             COMPUTE RISK-SUM =
-               RISK-SUM + 1 + FUNCTION NUMVAL(LOW-POINT(LOW-POINT-SUB))
+             IF FUNCTION TEST-NUMVAL(LOW-POINT(LOW-POINT-SUB)) = 0
+                 COMPUTE RISK-SUM =
+                   RISK-SUM + 1
+                   + FUNCTION NUMVAL(LOW-POINT(LOW-POINT-SUB))
+             ELSE
+                 DISPLAY
+                  MYNAME
+                  ' warning - record ' WS-REC-COUNT
+                  ' has a non-numeric height map digit, treated as zero'
+                 COMPUTE RISK-SUM = RISK-SUM + 1
+             END-IF
+           END-PERFORM
+           .
+
+       3000-COMPUTE-BASIN-SIZES.
+           PERFORM VARYING LOW-POINT-SUB FROM 1 BY 1
+           UNTIL LOW-POINT-SUB > LOW-POINT-MAX
+             MOVE LOW-POINT-ROW(LOW-POINT-SUB) TO CURR-ROW
+             MOVE LOW-POINT-COL(LOW-POINT-SUB) TO CURR-COL
+             IF NOT CELL-VISITED(CURR-ROW,CURR-COL)
+                 PERFORM 3010-FLOOD-FILL-BASIN
+             END-IF
            END-PERFORM
+
+           SORT BASIN-SIZE-TBL ASCENDING KEY BASIN-SIZE-TBL
+
+           COMPUTE TOP-INDX = BASIN-TABLE-MAX
+           COMPUTE BASIN-PRODUCT = BASIN-SIZE-TBL(TOP-INDX)
+           COMPUTE TOP-INDX = BASIN-TABLE-MAX - 1
+           COMPUTE BASIN-PRODUCT =
+             BASIN-PRODUCT * BASIN-SIZE-TBL(TOP-INDX)
+           COMPUTE TOP-INDX = BASIN-TABLE-MAX - 2
+           COMPUTE BASIN-PRODUCT =
+             BASIN-PRODUCT * BASIN-SIZE-TBL(TOP-INDX)
+           .
+
+       3010-FLOOD-FILL-BASIN.
+           ADD 1 TO BASIN-COUNT
+           MOVE 0 TO BASIN-SIZE
+           SET QUEUE-HEAD TO 1
+           SET QUEUE-TAIL TO 1
+           SET QUEUE-INDX TO 1
+           MOVE CURR-ROW TO QUEUE-ROW(QUEUE-INDX)
+           MOVE CURR-COL TO QUEUE-COL(QUEUE-INDX)
+           SET CELL-VISITED(CURR-ROW,CURR-COL) TO TRUE
+
+           PERFORM 3020-PROCESS-QUEUE-ENTRY
+             UNTIL QUEUE-HEAD > QUEUE-TAIL
+
+           MOVE BASIN-SIZE TO BASIN-SIZE-TBL(BASIN-COUNT)
+           .
+
+       3020-PROCESS-QUEUE-ENTRY.
+           SET QUEUE-INDX TO QUEUE-HEAD
+           MOVE QUEUE-ROW(QUEUE-INDX) TO CURR-ROW
+           MOVE QUEUE-COL(QUEUE-INDX) TO CURR-COL
+           ADD 1 TO QUEUE-HEAD
+           ADD 1 TO BASIN-SIZE
+
+           IF CURR-ROW > 1
+               COMPUTE NEW-ROW = CURR-ROW - 1
+               MOVE CURR-COL TO NEW-COL
+               PERFORM 3030-CHECK-NEIGHBOR
+           END-IF
+
+           IF CURR-ROW < ROW-MAX
+               COMPUTE NEW-ROW = CURR-ROW + 1
+               MOVE CURR-COL TO NEW-COL
+               PERFORM 3030-CHECK-NEIGHBOR
+           END-IF
+
+           IF CURR-COL > 1
+               MOVE CURR-ROW TO NEW-ROW
+               COMPUTE NEW-COL = CURR-COL - 1
+               PERFORM 3030-CHECK-NEIGHBOR
+           END-IF
+
+           IF CURR-COL < COL-MAX
+               MOVE CURR-ROW TO NEW-ROW
+               COMPUTE NEW-COL = CURR-COL + 1
+               PERFORM 3030-CHECK-NEIGHBOR
+           END-IF
+           .
+
+       3030-CHECK-NEIGHBOR.
+           IF HEIGHT(NEW-ROW,NEW-COL) NOT = '9'
+           AND NOT CELL-VISITED(NEW-ROW,NEW-COL)
+               SET CELL-VISITED(NEW-ROW,NEW-COL) TO TRUE
+               IF QUEUE-TAIL > QUEUE-TABLE-MAX
+                   DISPLAY MYNAME ' basin queue overflow'
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   PERFORM 9900-DISPLAY-SUMMARY
+                   GOBACK
+               END-IF
+               ADD 1 TO QUEUE-TAIL
+               SET QUEUE-INDX TO QUEUE-TAIL
+               MOVE NEW-ROW TO QUEUE-ROW(QUEUE-INDX)
+               MOVE NEW-COL TO QUEUE-COL(QUEUE-INDX)
+           END-IF
            .
 
        2010-FIND-LOW-POINTS.
@@ -153,6 +469,8 @@
                ADD 1 TO LOW-POINT-MAX
                ADD 1 TO LOW-POINT-SUB
                MOVE HEIGHT(ROW-I1,COL-I1) TO LOW-POINT(LOW-POINT-SUB)
+               MOVE ROW-I1 TO LOW-POINT-ROW(LOW-POINT-SUB)
+               MOVE COL-I1 TO LOW-POINT-COL(LOW-POINT-SUB)
                IF PROCESS-TEST 
                OR (ROW-I1 = 100 AND COL-I1 = 1)
                OR (ROW-I1 = 89  AND COL-I1 = 1)
@@ -171,9 +489,106 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(4096:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE RISK-SUM       TO RISK-SUM-DISP
+           MOVE BASIN-COUNT    TO BASIN-COUNT-DISP
+           MOVE BASIN-PRODUCT  TO BASIN-PRODUCT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' RISK='                  DELIMITED SIZE
+             RISK-SUM-DISP             DELIMITED SIZE
+             ' BASINS='                DELIMITED SIZE
+             BASIN-COUNT-DISP          DELIMITED SIZE
+             ' PRODUCT='               DELIMITED SIZE
+             BASIN-PRODUCT-DISP        DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' BASIN-PRODUCT-DISP
+           .
+
+      * CSV mode only: appends the same results as one comma
+      * separated line (program, date, then metric name/value pairs)
+      * so a week of runs can be loaded straight into a spreadsheet.
+       9005-WRITE-CSV-LOG.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE RISK-SUM       TO RISK-SUM-DISP
+           MOVE BASIN-COUNT    TO BASIN-COUNT-DISP
+           MOVE BASIN-PRODUCT  TO BASIN-PRODUCT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ','                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ',RISK,'                  DELIMITED SIZE
+             RISK-SUM-DISP             DELIMITED SIZE
+             ',BASINS,'                DELIMITED SIZE
+             BASIN-COUNT-DISP          DELIMITED SIZE
+             ',PRODUCT,'               DELIMITED SIZE
+             BASIN-PRODUCT-DISP        DELIMITED SIZE
+             ',RECS,'                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+
+           OPEN EXTEND CSV-LOG
+           IF WS-CSV-LOG-STAT NOT = '00'
+               OPEN OUTPUT CSV-LOG
+           END-IF
+           WRITE CSV-LOG-REC FROM WS-CSV-LINE
+           CLOSE CSV-LOG
+           .
+
        8020-DETERMINE-ADJACENT.
            SET ROW-I2 TO ROW-I1
            SET COL-I2 TO COL-I1
