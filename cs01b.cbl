@@ -13,12 +13,19 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(008).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs01b'.
@@ -26,14 +33,40 @@
        01  WORK-AREAS.
            05  WS-COUNT           PIC 9(008) COMP    VALUE 0.
            05  WS-REC-COUNT       PIC 9(008) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(008) COMP    VALUE 10000.
            05  DEPTH-LEN          PIC 9(008) COMP    VALUE 0.
            05  DEPTH-INDX-MAX     PIC 9(008) COMP    VALUE 0.
            05  SLIDING-COUNT      PIC 9(008) COMP    VALUE 0.
            05  WHICH-INDX         PIC 9(008) COMP    VALUE 0.
            05  WHICH-INDX-R       PIC 9(008) COMP    VALUE 0.
-           05  HOLD-DEPTH         PIC 9(008)         VALUE 0.
            05  CURR-DEPTH         PIC 9(008)         VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE SPACES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  WS-COUNT-DISP      PIC 9(008)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(008)         VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT-DEPTH      PIC X(008)         VALUE SPACES.
@@ -50,72 +83,48 @@
            05  PROCESS-SW         PIC X(004)         VALUE LOW-VALUES.
                88  PROCESS-TEST                      VALUE 'TEST'.
 
-       01  SLIDING-WINDOW-TABLE.
-          05  DEPTH-TBL
-              OCCURS 2000
-              INDEXED
-                DEPTH-INDX
-                DEPTH-INDX1
-                DEPTH-INDX2
-                DEPTH-INDX3.
-              10  SLIDING-DEPTH   PIC 9(008) COMP.
+       01  SLIDING-WINDOW-AREAS.
+          05  DEPTH-RING          PIC 9(008) COMP VALUE 0
+              OCCURS 3
+              INDEXED RING-INDX.
+          05  RING-SLOT           PIC 9(008) COMP VALUE 0.
 
        Procedure Division.
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
            IF PROCESS-TEST
                READY TRACE
            END-IF
 
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
+
            OPEN INPUT INPT-DATA
 
            PERFORM 8010-READ-INPT-DATA
-           SET DEPTH-INDX1 TO 1
-           SET DEPTH-INDX2 TO 2
-           SET DEPTH-INDX3 TO 3
 
            PERFORM UNTIL INPT-DATA-EOF
-             ADD 1 TO SLIDING-COUNT
-             EVALUATE SLIDING-COUNT
-               WHEN 1 PERFORM 1010-INCREMENT-GROUP-1
-               WHEN 2 PERFORM 1020-INCREMENT-GROUP-2
-               WHEN 3 PERFORM 1030-INCREMENT-GROUP-3
-                      ADD 1 TO DEPTH-INDX-MAX
-               WHEN OTHER
-                          ADD 1 TO DEPTH-INDX-MAX
-                          DIVIDE SLIDING-COUNT BY 3
-                            GIVING WHICH-INDX
-                            REMAINDER WHICH-INDX-R
-                          EVALUATE WHICH-INDX-R
-                            WHEN 1 SET DEPTH-INDX1 UP BY 3
-                            WHEN 2 SET DEPTH-INDX2 UP BY 3
-                            WHEN 0 SET DEPTH-INDX3 UP BY 3
-                          END-EVALUATE
-                          IF DEPTH-INDX1 > 2000
-                              DISPLAY MYNAME ' internal table overflow'
-                              CLOSE INPT-DATA
-                              MOVE 8 TO RETURN-CODE
-                              GOBACK
-                          END-IF
-                          PERFORM 1030-INCREMENT-GROUP-3
-             END-EVALUATE
+             PERFORM 1040-ACCUMULATE-WINDOW
              PERFORM 8010-READ-INPT-DATA
            END-PERFORM
 
            CLOSE INPT-DATA
 
-           MOVE SLIDING-DEPTH(1) TO HOLD-DEPTH
-
-           PERFORM VARYING DEPTH-INDX FROM 1 BY 1
-           UNTIL DEPTH-INDX > DEPTH-INDX-MAX
-             IF SLIDING-DEPTH(DEPTH-INDX) > HOLD-DEPTH
-                 ADD 1 TO WS-COUNT
-             END-IF
-             MOVE SLIDING-DEPTH(DEPTH-INDX) TO HOLD-DEPTH
-           END-PERFORM
-
            DISPLAY
             MYNAME
             ' measurements larger than the previous measurement '
@@ -124,28 +133,58 @@
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
            DISPLAY MYNAME ' sliding window groups ' DEPTH-INDX-MAX
 
-           IF PROCESS-TEST
-               RESET TRACE
-               PERFORM VARYING DEPTH-INDX FROM 1 BY 1
-               UNTIL DEPTH-INDX > DEPTH-INDX-MAX
-                 DISPLAY DEPTH-INDX ' ' SLIDING-DEPTH(DEPTH-INDX)
-               END-PERFORM
-           END-IF
-
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
-       1010-INCREMENT-GROUP-1.
-           ADD CURR-DEPTH TO SLIDING-DEPTH(DEPTH-INDX1)
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
            .
 
-       1020-INCREMENT-GROUP-2.
-           PERFORM 1010-INCREMENT-GROUP-1
-           ADD CURR-DEPTH TO SLIDING-DEPTH(DEPTH-INDX2)
-           .
+      * Rolling 3-deep accumulator.  The depth leaving the window
+      * (SLIDING-COUNT - 3) sits in DEPTH-RING(RING-SLOT) from the
+      * last time this slot was written; comparing it to the depth
+      * entering the window is equivalent to comparing the sums of
+      * consecutive 3-measurement windows, without ever growing a
+      * table with the length of the input.
+       1040-ACCUMULATE-WINDOW.
+           ADD 1 TO SLIDING-COUNT
+           DIVIDE SLIDING-COUNT BY 3
+             GIVING WHICH-INDX
+             REMAINDER WHICH-INDX-R
+           EVALUATE WHICH-INDX-R
+             WHEN 1 MOVE 1 TO RING-SLOT
+             WHEN 2 MOVE 2 TO RING-SLOT
+             WHEN 0 MOVE 3 TO RING-SLOT
+           END-EVALUATE
+           SET RING-INDX TO RING-SLOT
+
+           IF SLIDING-COUNT >= 3
+               ADD 1 TO DEPTH-INDX-MAX
+           END-IF
+
+           IF SLIDING-COUNT >= 4
+               IF CURR-DEPTH > DEPTH-RING(RING-INDX)
+                   ADD 1 TO WS-COUNT
+               END-IF
+           END-IF
 
-       1030-INCREMENT-GROUP-3.
-           PERFORM 1020-INCREMENT-GROUP-2
-           ADD CURR-DEPTH TO SLIDING-DEPTH(DEPTH-INDX3)
+           MOVE CURR-DEPTH TO DEPTH-RING(RING-INDX)
            .
 
        8010-READ-INPT-DATA.
@@ -154,15 +193,81 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT-DEPTH(8:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
                IF WS-INPT-BYTE-4 NUMERIC
                    MOVE 4 TO DEPTH-LEN
                ELSE
                    MOVE 3 TO DEPTH-LEN
                END-IF
-               MOVE FUNCTION NUMVAL(WS-INPT-DEPTH(1:DEPTH-LEN))
-                 TO CURR-DEPTH
+               IF FUNCTION TEST-NUMVAL(WS-INPT-DEPTH(1:DEPTH-LEN)) = 0
+                   MOVE FUNCTION NUMVAL(WS-INPT-DEPTH(1:DEPTH-LEN))
+                     TO CURR-DEPTH
+               ELSE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' has a non-numeric depth, treated as zero'
+                   MOVE 0 TO CURR-DEPTH
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-COUNT       TO WS-COUNT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' INCREASES='             DELIMITED SIZE
+             WS-COUNT-DISP             DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' WS-COUNT-DISP
+           .
+
 
