@@ -10,6 +10,11 @@
       *
       * This program serves as the solution to both parts 1 and 2
       * for day 13.
+      *
+      * The final folded transparency (part 2) is exported to
+      * cs13a.art as readable ASCII art alongside the console dump,
+      * and the point table's coordinates are guarded against the
+      * 2000x2000 ceiling instead of being trusted blindly.
       *
        Program-ID. cs13a.
        Environment Division.
@@ -18,18 +23,37 @@
            FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select ART-DATA             Assign 'cs13a.art'
+                                        Organization Line Sequential.
+           Select CKPT-DATA            Assign 'cs13a.ckpt'
+                                        Organization Line Sequential
+                                        File Status Is WS-CKPT-STAT.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(080).
 
+       FD  ART-DATA.
+       01  ART-DATA-REC       PIC X(2000).
+
+       FD  CKPT-DATA.
+       01  CKPT-DATA-REC      PIC X(2000).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)         VALUE 'cs13a'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  DOT-COUNT          PIC 9(009) COMP    VALUE 0.
            05  NB-FOLDS           PIC 9(009) COMP    VALUE 0.
            05  FOLD-MAX           PIC 9(009) COMP    VALUE 0.
@@ -41,12 +65,46 @@
            05  X-IDX              PIC 9(009) COMP    VALUE 0.
            05  T-IDX              PIC 9(009) COMP    VALUE 0.
            05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  DOT-COUNT-DISP     PIC 9(009)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
            05  FOLD-HDR           PIC X(012)         VALUE SPACES.
            05  FOLD-LINE-X        PIC X(004)         VALUE SPACES.
            05  X-X                PIC X(004)         VALUE SPACES.
            05  Y-X                PIC X(004)         VALUE SPACES.
-           05  NB-FOLDS-X         PIC X(004)         VALUE SPACES.
+           05  POINT-TABLE-MAX    PIC 9(009) COMP    VALUE 2000.
+           05  WS-CKPT-STAT       PIC X(002)         VALUE SPACES.
+           05  FOLD-RESUME-IDX    PIC 9(009) COMP    VALUE 1.
+           05  X-MAX-DISP         PIC 9(009)         VALUE 0.
+           05  Y-MAX-DISP         PIC 9(009)         VALUE 0.
+           05  FOLD-IDX-DISP      PIC 9(009)         VALUE 0.
+           05  CKPT-TOKEN         PIC X(080)         VALUE SPACES.
+           05  CKPT-KEY           PIC X(020)         VALUE SPACES.
+           05  CKPT-VAL           PIC X(060)         VALUE SPACES.
+           05  CKPT-PTR           PIC 9(003) COMP    VALUE 1.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(080)        VALUE SPACES.
@@ -58,6 +116,9 @@
                88  PROCESS-TEST                      VALUE 'TEST'.
            05  FOLDING-NOW-SW     PIC X(001)         VALUE 'N'.
                88  FOLDING-NOW                       VALUE 'Y'.
+           05  RESUME-SW          PIC X(001)         VALUE 'N'.
+               88  RESUME-REQUESTED                  VALUE 'Y'
+                                                     FALSE 'N'.
 
        01  POINT-TABLE EXTERNAL.
            05  POINT-Y OCCURS 2000.
@@ -76,15 +137,24 @@
 
        Procedure Division.
            DISPLAY MYNAME SPACE CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
 
            ACCEPT CLI-ARGS FROM COMMAND-LINE
-           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
-             INTO PROCESS-TYPE NB-FOLDS-X
-           END-UNSTRING
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
-           MOVE NUMVAL(NB-FOLDS-X) TO NB-FOLDS
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            DISPLAY MYNAME ' nb folds  ' NB-FOLDS
 
@@ -105,19 +175,24 @@
            DISPLAY MYNAME ' initial x max ' X-MAX
            DISPLAY MYNAME ' initial y max ' Y-MAX
 
+           IF RESUME-REQUESTED
+               PERFORM 7010-READ-CHECKPOINT
+           END-IF
+
            IF NB-FOLDS > 0
                PERFORM 2000-PROCESS-INPUT
-                 VARYING FOLD-IDX FROM 1 BY 1
+                 VARYING FOLD-IDX FROM FOLD-RESUME-IDX BY 1
                  UNTIL FOLD-IDX > FOLD-MAX
                  OR FOLD-IDX > NB-FOLDS
            ELSE
                PERFORM 2000-PROCESS-INPUT
-                 VARYING FOLD-IDX FROM 1 BY 1
+                 VARYING FOLD-IDX FROM FOLD-RESUME-IDX BY 1
                  UNTIL FOLD-IDX > FOLD-MAX
                CALL 'pointdmp' USING
                    Y-MAX
                    X-MAX
                END-CALL
+               PERFORM 3000-EXPORT-ASCII-ART
            END-IF
 
            PERFORM VARYING Y-IDX FROM 1 BY 1
@@ -131,11 +206,39 @@
 
            DISPLAY MYNAME ' dot count       ' DOT-COUNT
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
+           DISPLAY MYNAME ' point table usage ' X-MAX
+            ' of ' POINT-TABLE-MAX ' x, ' Y-MAX
+            ' of ' POINT-TABLE-MAX ' y'
 
-           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
-
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'FOLDS'
+                 MOVE FUNCTION NUMVAL(WS-CLI-VAL) TO NB-FOLDS
+             WHEN 'RESUME'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET RESUME-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            EVALUATE TRUE
              WHEN FOLDING-NOW
@@ -144,20 +247,65 @@
                   END-UNSTRING
                   ADD 1 TO FOLD-MAX
                   MOVE FOLD-HDR(12:1) TO FOLD-AXIS(FOLD-MAX)
-                  COMPUTE FOLD-LINE(FOLD-MAX) = NUMVAL(FOLD-LINE-X) + 1
+                  IF TEST-NUMVAL(FOLD-LINE-X) = 0
+                      COMPUTE FOLD-LINE(FOLD-MAX) =
+                        NUMVAL(FOLD-LINE-X) + 1
+                  ELSE
+                      DISPLAY
+                        MYNAME
+                        ' warning - record ' WS-REC-COUNT
+                        ' has a non-numeric fold line, treated as zero'
+                      COMPUTE FOLD-LINE(FOLD-MAX) = 0 + 1
+                  END-IF
                   IF FOLD-AXIS(FOLD-MAX) = 'x'
                       IF FOLD-LINE(FOLD-MAX) * 2 > X-MAX
                           COMPUTE X-MAX = FOLD-LINE(FOLD-MAX) * 2
                       END-IF
                   END-IF
+                  IF FOLD-LINE(FOLD-MAX) > POINT-TABLE-MAX
+                      DISPLAY
+                        MYNAME ' fold line overflow, line '
+                        FOLD-LINE(FOLD-MAX)
+                      CLOSE INPT-DATA
+                      MOVE 8 TO RETURN-CODE
+                      PERFORM 9000-WRITE-AUDIT-LOG
+                      PERFORM 9900-DISPLAY-SUMMARY
+                      GOBACK
+                  END-IF
              WHEN WS-INPT = SPACES
                   SET FOLDING-NOW TO TRUE
              WHEN OTHER
                   UNSTRING WS-INPT DELIMITED ','
                     INTO X-X Y-X
                   END-UNSTRING
-                  COMPUTE X-IDX = NUMVAL(X-X) + 1
-                  COMPUTE Y-IDX = NUMVAL(Y-X) + 1
+                  IF TEST-NUMVAL(X-X) = 0
+                      COMPUTE X-IDX = NUMVAL(X-X) + 1
+                  ELSE
+                      DISPLAY
+                        MYNAME
+                        ' warning - record ' WS-REC-COUNT
+                        ' has a non-numeric coordinate, treated as zero'
+                      COMPUTE X-IDX = 0 + 1
+                  END-IF
+                  IF TEST-NUMVAL(Y-X) = 0
+                      COMPUTE Y-IDX = NUMVAL(Y-X) + 1
+                  ELSE
+                      DISPLAY
+                        MYNAME
+                        ' warning - record ' WS-REC-COUNT
+                        ' has a non-numeric coordinate, treated as zero'
+                      COMPUTE Y-IDX = 0 + 1
+                  END-IF
+                  IF X-IDX > POINT-TABLE-MAX OR Y-IDX > POINT-TABLE-MAX
+                      DISPLAY
+                        MYNAME ' point table overflow at record '
+                        WS-REC-COUNT
+                      CLOSE INPT-DATA
+                      MOVE 8 TO RETURN-CODE
+                      PERFORM 9000-WRITE-AUDIT-LOG
+                      PERFORM 9900-DISPLAY-SUMMARY
+                      GOBACK
+                  END-IF
                   IF PROCESS-TEST
                       DISPLAY MYNAME ' ' X-IDX ',' Y-IDX
                   END-IF
@@ -216,6 +364,8 @@
 
            MOVE POINT-TRANSFORM-TABLE TO POINT-TABLE
 
+           PERFORM 7000-WRITE-CHECKPOINT
+
            IF PROCESS-TEST
                DISPLAY MYNAME ' after'
                CALL 'pointdmp' USING
@@ -251,16 +401,171 @@
            END-EVALUATE
            .
 
+       3000-EXPORT-ASCII-ART.
+           OPEN OUTPUT ART-DATA
+
+           PERFORM VARYING Y-IDX FROM 1 BY 1
+           UNTIL Y-IDX > Y-MAX
+             MOVE SPACES TO ART-DATA-REC
+             MOVE POINT-Y(Y-IDX) TO ART-DATA-REC(1:X-MAX)
+             WRITE ART-DATA-REC
+           END-PERFORM
+
+           CLOSE ART-DATA
+           .
+
+      * Overwrites cs13a.ckpt with the fold just completed and the
+      * resulting point table so a killed run can resume at the
+      * next fold instead of starting over at fold 1.
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-DATA
+           MOVE FOLD-IDX  TO FOLD-IDX-DISP
+           MOVE X-MAX     TO X-MAX-DISP
+           MOVE Y-MAX     TO Y-MAX-DISP
+           MOVE SPACES TO CKPT-DATA-REC
+           STRING
+             'FOLD='    DELIMITED SIZE FOLD-IDX-DISP   DELIMITED SIZE
+             ' XMAX='   DELIMITED SIZE X-MAX-DISP      DELIMITED SIZE
+             ' YMAX='   DELIMITED SIZE Y-MAX-DISP      DELIMITED SIZE
+             INTO CKPT-DATA-REC
+           END-STRING
+           WRITE CKPT-DATA-REC
+
+           PERFORM VARYING Y-IDX FROM 1 BY 1
+           UNTIL Y-IDX > Y-MAX
+             MOVE SPACES TO CKPT-DATA-REC
+             MOVE POINT-Y(Y-IDX) TO CKPT-DATA-REC(1:X-MAX)
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+
+           CLOSE CKPT-DATA
+           .
+
+      * Reads cs13a.ckpt, if present, and restores X-MAX, Y-MAX, the
+      * point table, and the next fold to run from it.  A missing or
+      * unreadable checkpoint file is not an error -- folding just
+      * starts fresh at fold 1.
+       7010-READ-CHECKPOINT.
+           OPEN INPUT CKPT-DATA
+           IF WS-CKPT-STAT NOT = '00'
+               DISPLAY
+                 MYNAME ' no checkpoint found, starting at fold 1'
+           ELSE
+               READ CKPT-DATA INTO CKPT-DATA-REC
+               IF WS-CKPT-STAT = '00'
+                   PERFORM 7015-PARSE-CHECKPOINT-HEADER
+                   MOVE ALL '.' TO POINT-TABLE
+                   PERFORM VARYING Y-IDX FROM 1 BY 1
+                   UNTIL Y-IDX > Y-MAX
+                     READ CKPT-DATA INTO CKPT-DATA-REC
+                     MOVE CKPT-DATA-REC(1:X-MAX) TO POINT-Y(Y-IDX)
+                   END-PERFORM
+                   ADD 1 TO FOLD-RESUME-IDX
+                   DISPLAY
+                     MYNAME ' resuming after fold ' FOLD-IDX-DISP
+               END-IF
+               CLOSE CKPT-DATA
+           END-IF
+           .
+
+      * Unpacks the KEY=VALUE tokens on the checkpoint header line,
+      * the same way the command-line tokens are unpacked above.
+       7015-PARSE-CHECKPOINT-HEADER.
+           SET CKPT-PTR TO 1
+           PERFORM UNTIL CKPT-PTR > LENGTH OF CKPT-DATA-REC
+             MOVE SPACES TO CKPT-TOKEN
+             UNSTRING CKPT-DATA-REC DELIMITED BY SPACE
+               INTO CKPT-TOKEN
+               WITH POINTER CKPT-PTR
+             END-UNSTRING
+             IF CKPT-TOKEN NOT = SPACES
+                 MOVE SPACES TO CKPT-KEY CKPT-VAL
+                 UNSTRING CKPT-TOKEN DELIMITED BY '='
+                   INTO CKPT-KEY CKPT-VAL
+                 END-UNSTRING
+                 EVALUATE FUNCTION UPPER-CASE(CKPT-KEY)
+                   WHEN 'FOLD'
+                       MOVE FUNCTION NUMVAL(CKPT-VAL) TO FOLD-IDX-DISP
+                       MOVE FOLD-IDX-DISP TO FOLD-RESUME-IDX
+                   WHEN 'XMAX'
+                       MOVE FUNCTION NUMVAL(CKPT-VAL) TO X-MAX
+                   WHEN 'YMAX'
+                       MOVE FUNCTION NUMVAL(CKPT-VAL) TO Y-MAX
+                   WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+             END-IF
+           END-PERFORM
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(80:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE DOT-COUNT      TO DOT-COUNT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' DOTS='                  DELIMITED SIZE
+             DOT-COUNT-DISP            DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' DOT-COUNT-DISP
+           .
+
        END PROGRAM cs13a.
 
        ID Division.
