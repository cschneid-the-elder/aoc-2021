@@ -13,18 +13,32 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
+           Select CSV-LOG              Assign Dynamic WS-CSV-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-CSV-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(4096).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
+       FD  CSV-LOG.
+       01  CSV-LOG-REC        PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs07a'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  NB-DAYS            PIC 9(009) COMP    VALUE 0.
            05  UNSTRING-PTR       PIC 9(009) COMP    VALUE 1.
            05  NB-CRABS           PIC 9(009) COMP    VALUE 0.
@@ -36,7 +50,39 @@
            05  HPOSN              PIC 9(004) COMP    VALUE 0.
            05  LOW-HPOSN          PIC 9(004) COMP    VALUE 0.
            05  CRAB-X             PIC X(004)         VALUE LOW-VALUES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  WS-CSV-LOG-NAME    PIC X(040)        VALUE 'cscsv.log'.
+           05  WS-CSV-LOG-STAT    PIC X(002)         VALUE SPACES.
+           05  WS-CSV-LINE        PIC X(200)         VALUE SPACES.
+           05  LOW-HPOSN-DISP     PIC 9(004)         VALUE 0.
+           05  LOW-TOTAL-FUEL-DISP PIC 9(018)        VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
+           05  STEP-FUEL          PIC 9(018) COMP    VALUE 0.
+           05  CRAB-TABLE-MAX     PIC 9(009) COMP    VALUE 100000.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(4096)        VALUE SPACES.
@@ -46,20 +92,40 @@
                88  INPT-DATA-EOF                     VALUE 'Y'.
            05  PROCESS-SW         PIC X(004)         VALUE LOW-VALUES.
                88  PROCESS-TEST                      VALUE 'TEST'.
+           05  FUEL-MODE-SW       PIC X(004)         VALUE 'FLAT'.
+               88  FUEL-MODE-TRI                      VALUE 'TRI '.
+           05  CSV-SW             PIC X(001)         VALUE 'N'.
+               88  CSV-REQUESTED                      VALUE 'Y'
+                                                      FALSE 'N'.
 
        01  CRAB-TABLE.
            05  CRAB-TBL
-               OCCURS 1000
+               OCCURS 100000
                INDEXED CRAB-INDX.
                10  CRAB           PIC 9(004) COMP.
 
        Procedure Division.
            DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
 
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
+
+           DISPLAY MYNAME ' fuel mode       ' FUEL-MODE-SW
 
            IF PROCESS-TEST
                READY TRACE
@@ -79,6 +145,8 @@
            DISPLAY MYNAME ' low crab        ' LOW-CRAB
            DISPLAY MYNAME ' high crab       ' HIGH-CRAB
            DISPLAY MYNAME ' nb crabs        ' NB-CRABS
+           DISPLAY MYNAME ' crab table usage ' NB-CRABS
+            ' of ' CRAB-TABLE-MAX
 
            PERFORM 2000-PROCESS
              VARYING HPOSN FROM 0 BY 1
@@ -88,9 +156,40 @@
            DISPLAY MYNAME ' low fuel amount ' LOW-TOTAL-FUEL
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
 
-           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           PERFORM 9000-WRITE-AUDIT-LOG
+
+           IF CSV-REQUESTED
+               PERFORM 9005-WRITE-CSV-LOG
+           END-IF
+
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'FUELMODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO FUEL-MODE-SW
+             WHEN 'CSV'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET CSV-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            MOVE SPACES TO CRAB-X
            UNSTRING WS-INPT
@@ -101,8 +200,27 @@
 
            IF CRAB-X NOT = SPACES
                ADD 1 TO NB-CRABS
+               IF NB-CRABS > CRAB-TABLE-MAX
+                   DISPLAY
+                     MYNAME
+                     ' crab table overflow at record '
+                     WS-REC-COUNT
+                   CLOSE INPT-DATA
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   PERFORM 9900-DISPLAY-SUMMARY
+                   GOBACK
+               END-IF
                SET CRAB-INDX TO NB-CRABS
-               MOVE FUNCTION NUMVAL(CRAB-X) TO CRAB(CRAB-INDX)
+               IF FUNCTION TEST-NUMVAL(CRAB-X) = 0
+                   MOVE FUNCTION NUMVAL(CRAB-X) TO CRAB(CRAB-INDX)
+               ELSE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' has a non-numeric crab position, treated as zero'
+                   MOVE 0 TO CRAB(CRAB-INDX)
+               END-IF
                IF CRAB(CRAB-INDX) > HIGH-CRAB
                    MOVE CRAB(CRAB-INDX) TO HIGH-CRAB
                END-IF
@@ -125,8 +243,14 @@
              IF PROCESS-TEST
                  DISPLAY MYNAME ' diff  ' FUNCTION ABS(HPOSN-DIFF)
              END-IF
-             COMPUTE TOTAL-FUEL = 
-               TOTAL-FUEL + FUNCTION ABS(HPOSN-DIFF)
+             IF FUEL-MODE-TRI
+                 COMPUTE STEP-FUEL =
+                   (FUNCTION ABS(HPOSN-DIFF) *
+                   (FUNCTION ABS(HPOSN-DIFF) + 1)) / 2
+             ELSE
+                 MOVE FUNCTION ABS(HPOSN-DIFF) TO STEP-FUEL
+             END-IF
+             COMPUTE TOTAL-FUEL = TOTAL-FUEL + STEP-FUEL
            END-PERFORM
 
            IF TOTAL-FUEL < LOW-TOTAL-FUEL
@@ -146,8 +270,99 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(4096:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE LOW-HPOSN      TO LOW-HPOSN-DISP
+           MOVE LOW-TOTAL-FUEL TO LOW-TOTAL-FUEL-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' HPOSN='                 DELIMITED SIZE
+             LOW-HPOSN-DISP            DELIMITED SIZE
+             ' FUEL='                  DELIMITED SIZE
+             LOW-TOTAL-FUEL-DISP       DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' LOW-TOTAL-FUEL-DISP
+           .
+
+      * CSV mode only: appends the same results as one comma
+      * separated line (program, date, then metric name/value pairs)
+      * so a week of runs can be loaded straight into a spreadsheet.
+       9005-WRITE-CSV-LOG.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE LOW-HPOSN      TO LOW-HPOSN-DISP
+           MOVE LOW-TOTAL-FUEL TO LOW-TOTAL-FUEL-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ','                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ',HPOSN,'                 DELIMITED SIZE
+             LOW-HPOSN-DISP            DELIMITED SIZE
+             ',FUEL,'                  DELIMITED SIZE
+             LOW-TOTAL-FUEL-DISP       DELIMITED SIZE
+             ',RECS,'                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+
+           OPEN EXTEND CSV-LOG
+           IF WS-CSV-LOG-STAT NOT = '00'
+               OPEN OUTPUT CSV-LOG
+           END-IF
+           WRITE CSV-LOG-REC FROM WS-CSV-LINE
+           CLOSE CSV-LOG
+           .
+
 
