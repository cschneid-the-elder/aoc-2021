@@ -13,12 +13,19 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(008).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs01a'.
@@ -26,9 +33,43 @@
        01  WORK-AREAS.
            05  WS-COUNT           PIC 9(008) COMP    VALUE 0.
            05  WS-REC-COUNT       PIC 9(008) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(008) COMP    VALUE 10000.
            05  DEPTH-LEN          PIC 9(008) COMP    VALUE 0.
            05  HOLD-DEPTH         PIC 9(008)         VALUE 0.
            05  CURR-DEPTH         PIC 9(008)         VALUE 0.
+           05  CLI-ARGS           PIC X(080)         VALUE SPACES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  DEPTH-INCREASE     PIC 9(008)         VALUE 0.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  WS-COUNT-DISP      PIC 9(008)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(008)         VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
+
+       01  INCREASE-MAGNITUDE-BUCKETS.
+           05  WS-COUNT-SMALL     PIC 9(008) COMP    VALUE 0.
+           05  WS-COUNT-MEDIUM    PIC 9(008) COMP    VALUE 0.
+           05  WS-COUNT-LARGE     PIC 9(008) COMP    VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT-DEPTH      PIC X(008)         VALUE SPACES.
@@ -44,6 +85,25 @@
                88  INPT-DATA-EOF                     VALUE 'Y'.
 
        Procedure Division.
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
+
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            OPEN INPUT INPT-DATA
 
@@ -53,6 +113,8 @@
            PERFORM UNTIL INPT-DATA-EOF
              IF CURR-DEPTH > HOLD-DEPTH
                  ADD 1 TO WS-COUNT
+                 COMPUTE DEPTH-INCREASE = CURR-DEPTH - HOLD-DEPTH
+                 PERFORM 2010-BUCKET-THE-INCREASE
              END-IF
              MOVE CURR-DEPTH TO HOLD-DEPTH
              PERFORM 8010-READ-INPT-DATA
@@ -65,24 +127,127 @@
             ' measurements larger than the previous measurement '
              WS-COUNT
 
+           DISPLAY MYNAME ' increases    1 to    5 ' WS-COUNT-SMALL
+           DISPLAY MYNAME ' increases    6 to   20 ' WS-COUNT-MEDIUM
+           DISPLAY MYNAME ' increases   21 and over ' WS-COUNT-LARGE
+
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
+      * Break increases down by jump size so a noisy sensor reading
+      * can be told apart from a genuine depth change.
+       2010-BUCKET-THE-INCREASE.
+           EVALUATE TRUE
+             WHEN DEPTH-INCREASE <= 5
+                 ADD 1 TO WS-COUNT-SMALL
+             WHEN DEPTH-INCREASE <= 20
+                 ADD 1 TO WS-COUNT-MEDIUM
+             WHEN OTHER
+                 ADD 1 TO WS-COUNT-LARGE
+           END-EVALUATE
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT-DEPTH(8:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
                IF WS-INPT-BYTE-4 NUMERIC
                    MOVE 4 TO DEPTH-LEN
                ELSE
                    MOVE 3 TO DEPTH-LEN
                END-IF
-               MOVE FUNCTION NUMVAL(WS-INPT-DEPTH(1:DEPTH-LEN))
-                 TO CURR-DEPTH
+               IF FUNCTION TEST-NUMVAL(WS-INPT-DEPTH(1:DEPTH-LEN)) = 0
+                   MOVE FUNCTION NUMVAL(WS-INPT-DEPTH(1:DEPTH-LEN))
+                     TO CURR-DEPTH
+               ELSE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' has a non-numeric depth, treated as zero'
+                   MOVE 0 TO CURR-DEPTH
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-COUNT       TO WS-COUNT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' INCREASES='             DELIMITED SIZE
+             WS-COUNT-DISP             DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' WS-COUNT-DISP
+           .
+
 
