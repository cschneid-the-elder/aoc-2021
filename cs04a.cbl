@@ -1,8 +1,62 @@
        ID Division.
-      * 
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      * Counts the populated cells of one board in BINGO-BOARD-TABLES,
+      * which is shared EXTERNAL storage with cs04a below, so board
+      * shape checking can be called as its own module the way
+      * cs12a's caveidx and cs14b's pairidx already share their
+      * tables with their main programs.
+       Function-ID. boardchk.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'boardchk'.
+
+       01  BINGO-BOARD-TABLES EXTERNAL.
+           05  BINGO-BOARD OCCURS 200 INDEXED BOARD-INDX.
+               10  BOARD-ROW OCCURS 5 INDEXED ROW-INDX ROW-INDX-B.
+                   15  BOARD-COL OCCURS 5 INDEXED COL-INDX COL-INDX-B.
+                       20  BOARD-VAL  PIC X(002) JUST RIGHT.
+                       20  BINGO-MARK PIC X(001).
+                           88  BINGO-MARKED           VALUE 'Y'
+                                                      FALSE 'N'.
+
+       Linkage Section.
+       01  LS-BOARD-INDX          PIC 9(009) COMP.
+       01  LS-CELL-COUNT          PIC 9(004) COMP   VALUE 0.
+       Procedure Division Using
+           LS-BOARD-INDX
+         Returning LS-CELL-COUNT
+         .
+
+           SET BOARD-INDX TO LS-BOARD-INDX
+           PERFORM VARYING ROW-INDX FROM 1 BY 1
+           UNTIL ROW-INDX > 5
+             PERFORM VARYING COL-INDX FROM 1 BY 1
+             UNTIL COL-INDX > 5
+               IF BOARD-VAL(BOARD-INDX,ROW-INDX,COL-INDX) NOT = SPACES
+                   ADD 1 TO LS-CELL-COUNT
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           GOBACK
+           .
+
+       END FUNCTION boardchk.
+
+       ID Division.
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
@@ -11,20 +65,32 @@
       *
        Program-ID. cs04a.
        Environment Division.
+       Configuration Section.
+       Repository.
+           FUNCTION boardchk
+           FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(512).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs04a'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(008) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(008) COMP    VALUE 10000.
            05  BINGO-COUNT        PIC 9(008) COMP    VALUE 0.
            05  BINGO-COL          PIC 9(009) COMP    VALUE 0.
            05  BINGO-ROW          PIC 9(009) COMP    VALUE 0.
@@ -36,8 +102,47 @@
            05  NUMBERS-PTR        PIC 9(008) COMP    VALUE 1.
            05  CURR-PRODUCT       PIC 9(016) COMP    VALUE 0.
            05  OPERATION-ARG      PIC 9(008) COMP    VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  CURR-PRODUCT-DISP  PIC 9(016)         VALUE 0.
+           05  LAST-SCORE-DISP    PIC 9(016)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(008)         VALUE 0.
            05  WINNING-NUMBER     PIC X(002)         VALUE LOW-VALUES.
+           05  BOARDS-WON-COUNT   PIC 9(008) COMP    VALUE 0.
+           05  SCORE-BOARD-INDX   PIC 9(009) COMP    VALUE 0.
+           05  LAST-BOARD         PIC 9(009) COMP    VALUE 0.
+           05  LAST-NUMBER        PIC X(002)         VALUE SPACES.
+           05  LAST-SUM           PIC 9(009) COMP    VALUE 0.
+           05  LAST-SCORE         PIC 9(016) COMP    VALUE 0.
+           05  RANK-BOARD-INDX    PIC 9(009) COMP    VALUE 0.
+           05  ACTUAL-ROW-COUNT
+               OCCURS 200
+               PIC 9(003) COMP    VALUE 0.
+           05  WS-CELL-COUNT      PIC 9(004) COMP    VALUE 0.
+           05  WS-BOARD-ARG       PIC 9(009) COMP    VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(512)         VALUE SPACES.
@@ -57,7 +162,7 @@
                INDEXED NUMBERS-INDX
                PIC X(002) JUST RIGHT.
 
-       01  BINGO-BOARD-TABLES.
+       01  BINGO-BOARD-TABLES EXTERNAL.
            05  BINGO-BOARD OCCURS 200 INDEXED BOARD-INDX.
                10  BOARD-ROW OCCURS 5 INDEXED ROW-INDX ROW-INDX-B.
                    15  BOARD-COL OCCURS 5 INDEXED COL-INDX COL-INDX-B.
@@ -66,10 +171,38 @@
                            88  BINGO-MARKED           VALUE 'Y'
                                                       FALSE 'N'.
 
+       01  BOARD-RESULTS-TABLE.
+           05  BOARD-RESULT OCCURS 200 INDEXED RESULT-INDX.
+               10  BOARD-WON-SW       PIC X(001) VALUE 'N'.
+                   88  BOARD-HAS-WON              VALUE 'Y'
+                                                  FALSE 'N'.
+               10  BOARD-WIN-DRAW     PIC 9(008) COMP VALUE 0.
+               10  BOARD-WIN-NUMBER   PIC X(002) VALUE SPACES.
+               10  BOARD-WIN-SUM      PIC 9(009) COMP VALUE 0.
+               10  BOARD-WIN-SCORE    PIC 9(016) COMP VALUE 0.
+               10  BOARD-WIN-ROW      PIC 9(009) COMP VALUE 0.
+               10  BOARD-WIN-COL      PIC 9(009) COMP VALUE 0.
+
        Procedure Division.
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
+
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            IF PROCESS-TEST
                READY TRACE
@@ -80,29 +213,76 @@
            PERFORM 2000-PLAY-THE-GAME
              VARYING NUMBERS-INDX FROM 1 BY 1
              UNTIL NUMBERS-INDX > NUMBERS-MAX
-             OR SOMEONE-YELLS-BINGO
+             OR BOARDS-WON-COUNT = BOARDS-MAX
 
-           IF SOMEONE-YELLS-BINGO
+           IF BOARDS-WON-COUNT > 0
                DISPLAY
                  MYNAME
                 ' bingo is declared for board '
                 WINNING-BOARD
                 PERFORM 9010-DUMP-BOARDS
                 DISPLAY MYNAME ' winning number ' WINNING-NUMBER
-                DISPLAY MYNAME ' bingo row ' BINGO-ROW
-                DISPLAY MYNAME ' bingo col ' BINGO-COL
-                PERFORM 3000-SUM-WINNING-BOARD
-                COMPUTE CURR-PRODUCT = 
-                  FUNCTION NUMVAL(WINNING-NUMBER) * WINNING-SUM
+                DISPLAY
+                 MYNAME
+                 ' bingo row '
+                 BOARD-WIN-ROW(WINNING-BOARD)
+                DISPLAY
+                 MYNAME
+                 ' bingo col '
+                 BOARD-WIN-COL(WINNING-BOARD)
+                DISPLAY
+                 MYNAME
+                 ' winning sum '
+                 BOARD-WIN-SUM(WINNING-BOARD)
                 DISPLAY MYNAME ' final score ' CURR-PRODUCT
            ELSE
                DISPLAY MYNAME ' bingo remains elusive'
            END-IF
 
+      * Day 4 part 2: keep playing until every board has won, and
+      * report the one that took the longest to complete.
+           IF BOARDS-WON-COUNT = BOARDS-MAX
+               DISPLAY MYNAME ' last board to win is ' LAST-BOARD
+               DISPLAY MYNAME ' last winning number ' LAST-NUMBER
+               DISPLAY MYNAME ' last winning sum ' LAST-SUM
+               DISPLAY MYNAME ' last winning score ' LAST-SCORE
+           ELSE
+               DISPLAY
+                MYNAME
+                ' only '
+                BOARDS-WON-COUNT
+                ' of '
+                BOARDS-MAX
+                ' boards completed bingo'
+           END-IF
+
+           PERFORM 4000-REPORT-ALL-BOARDS
+
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
 
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-READ-AND-PARSE-INPT.
            OPEN INPUT INPT-DATA
 
@@ -121,7 +301,9 @@
                     SET ROW-INDX TO 1
                     ADD 1 TO BOARDS-MAX
                     INITIALIZE BINGO-BOARD(BOARD-INDX)
+                    MOVE 0 TO ACTUAL-ROW-COUNT(BOARD-INDX)
                WHEN OTHER
+                    ADD 1 TO ACTUAL-ROW-COUNT(BOARD-INDX)
                     PERFORM 1200-PARSE-BOARD
                     IF ROW-INDX < 5
                         SET ROW-INDX UP BY 1
@@ -143,6 +325,7 @@
             BOARDS-MAX
 
            IF PROCESS-TEST
+               PERFORM 1300-VALIDATE-BOARD-SHAPE
                PERFORM 9010-DUMP-BOARDS
            END-IF
            .
@@ -157,6 +340,13 @@
                INTO DRAW-NUMBER(NUMBERS-INDX)
                POINTER NUMBERS-PTR
              END-UNSTRING
+             IF FUNCTION TEST-NUMVAL(DRAW-NUMBER(NUMBERS-INDX)) NOT = 0
+                 DISPLAY
+                  MYNAME
+                  ' warning - record ' WS-REC-COUNT
+                  ' has a non-numeric draw number, treated as zero'
+                 MOVE ZEROS TO DRAW-NUMBER(NUMBERS-INDX)
+             END-IF
              ADD 1 TO NUMBERS-MAX
            END-PERFORM
            .
@@ -177,33 +367,105 @@
                    POINTER BOARDS-PTR
                  END-UNSTRING
              END-IF
+             IF FUNCTION TEST-NUMVAL(
+                 BOARD-VAL(BOARD-INDX,ROW-INDX,COL-INDX)) NOT = 0
+                 DISPLAY
+                  MYNAME
+                  ' warning - record ' WS-REC-COUNT
+                  ' has a non-numeric board value, treated as zero'
+                 MOVE ZEROS TO BOARD-VAL(BOARD-INDX,ROW-INDX,COL-INDX)
+                 MOVE 4 TO RETURN-CODE
+             END-IF
              SET BINGO-MARKED(BOARD-INDX,ROW-INDX,COL-INDX) TO FALSE
            END-PERFORM
            .
 
+      * Self-test mode only: confirm every board actually came in as
+      * 5 rows of 5 values before play starts, instead of silently
+      * playing a short or overwritten board.  The cell count itself
+      * is produced by the boardchk module, which shares
+      * BINGO-BOARD-TABLES with this program via EXTERNAL storage so
+      * it can be called, and maintained, independently of the board
+      * loading and game logic here.
+       1300-VALIDATE-BOARD-SHAPE.
+           PERFORM VARYING BOARD-INDX FROM 1 BY 1
+           UNTIL BOARD-INDX > BOARDS-MAX
+             IF ACTUAL-ROW-COUNT(BOARD-INDX) NOT = 5
+                 DISPLAY
+                  MYNAME
+                  ' self-test warning - board ' BOARD-INDX
+                  ' has ' ACTUAL-ROW-COUNT(BOARD-INDX)
+                  ' rows, expected 5'
+                 MOVE 4 TO RETURN-CODE
+             END-IF
+             SET WS-BOARD-ARG TO BOARD-INDX
+             MOVE FUNCTION boardchk(WS-BOARD-ARG) TO WS-CELL-COUNT
+             IF WS-CELL-COUNT NOT = 25
+                 DISPLAY
+                  MYNAME
+                  ' self-test warning - board ' BOARD-INDX
+                  ' has ' WS-CELL-COUNT
+                  ' of 25 cells populated'
+                 MOVE 4 TO RETURN-CODE
+             END-IF
+           END-PERFORM
+           .
+
        2000-PLAY-THE-GAME.
            PERFORM VARYING BOARD-INDX FROM 1 BY 1
-           UNTIL BOARD-INDX > BOARDS-MAX OR SOMEONE-YELLS-BINGO
-             PERFORM VARYING ROW-INDX FROM 1 BY 1
-             UNTIL ROW-INDX > 5 OR SOMEONE-YELLS-BINGO
-               PERFORM VARYING COL-INDX FROM 1 BY 1
-               UNTIL COL-INDX > 5
-                 IF BOARD-VAL(BOARD-INDX,ROW-INDX,COL-INDX)
-                 = DRAW-NUMBER(NUMBERS-INDX)
-                     SET BINGO-MARKED(BOARD-INDX,ROW-INDX,COL-INDX)
-                      TO TRUE
+           UNTIL BOARD-INDX > BOARDS-MAX
+             IF NOT BOARD-HAS-WON(BOARD-INDX)
+                 PERFORM VARYING ROW-INDX FROM 1 BY 1
+                 UNTIL ROW-INDX > 5
+                   PERFORM VARYING COL-INDX FROM 1 BY 1
+                   UNTIL COL-INDX > 5
+                     IF BOARD-VAL(BOARD-INDX,ROW-INDX,COL-INDX)
+                     = DRAW-NUMBER(NUMBERS-INDX)
+                         SET BINGO-MARKED(BOARD-INDX,ROW-INDX,COL-INDX)
+                          TO TRUE
+                     END-IF
+                   END-PERFORM
+                 END-PERFORM
+                 PERFORM 2100-DID-SOMEONE-YELL-BINGO
+                 IF SOMEONE-YELLS-BINGO
+                     SET BOARD-HAS-WON(BOARD-INDX) TO TRUE
+                     ADD 1 TO BOARDS-WON-COUNT
+                     MOVE NUMBERS-INDX TO BOARD-WIN-DRAW(BOARD-INDX)
+                     MOVE DRAW-NUMBER(NUMBERS-INDX)
+                       TO BOARD-WIN-NUMBER(BOARD-INDX)
+                     MOVE BINGO-ROW TO BOARD-WIN-ROW(BOARD-INDX)
+                     MOVE BINGO-COL TO BOARD-WIN-COL(BOARD-INDX)
+                     MOVE BOARD-INDX TO SCORE-BOARD-INDX
+                     PERFORM 3000-SUM-BOARD
+                     MOVE WINNING-SUM TO BOARD-WIN-SUM(BOARD-INDX)
+                     COMPUTE BOARD-WIN-SCORE(BOARD-INDX) =
+                       FUNCTION NUMVAL(DRAW-NUMBER(NUMBERS-INDX))
+                       * WINNING-SUM
+                     IF BOARDS-WON-COUNT = 1
+                         MOVE BOARD-INDX TO WINNING-BOARD
+                         MOVE DRAW-NUMBER(NUMBERS-INDX)
+                           TO WINNING-NUMBER
+                         MOVE BOARD-WIN-SCORE(BOARD-INDX)
+                           TO CURR-PRODUCT
+                     END-IF
+                     IF BOARDS-WON-COUNT = BOARDS-MAX
+                         MOVE BOARD-INDX TO LAST-BOARD
+                         MOVE DRAW-NUMBER(NUMBERS-INDX) TO LAST-NUMBER
+                         MOVE BOARD-WIN-SUM(BOARD-INDX) TO LAST-SUM
+                         MOVE BOARD-WIN-SCORE(BOARD-INDX)
+                           TO LAST-SCORE
+                     END-IF
                  END-IF
-               END-PERFORM
-             END-PERFORM
-             PERFORM 2100-DID-SOMEONE-YELL-BINGO
-             IF SOMEONE-YELLS-BINGO
-                 MOVE BOARD-INDX TO WINNING-BOARD
-                 MOVE DRAW-NUMBER(NUMBERS-INDX) TO WINNING-NUMBER
              END-IF
            END-PERFORM
            .
 
        2100-DID-SOMEONE-YELL-BINGO.
+           SET SOMEONE-YELLS-BINGO TO FALSE
+           MOVE 0 TO BINGO-COUNT
+           MOVE 0 TO BINGO-ROW
+           MOVE 0 TO BINGO-COL
+
            PERFORM VARYING ROW-INDX-B FROM 1 BY 1
            UNTIL ROW-INDX-B > 5 OR BINGO-COUNT = 5
              MOVE 0 TO BINGO-COUNT
@@ -238,32 +500,59 @@
            END-IF
            .
 
-       3000-SUM-WINNING-BOARD.
+       3000-SUM-BOARD.
+           MOVE 0 TO WINNING-SUM
            PERFORM VARYING ROW-INDX FROM 1 BY 1
            UNTIL ROW-INDX > 5
            AFTER COL-INDX FROM 1 BY 1
            UNTIL COL-INDX > 5
-      *       IF ROW-INDX = BINGO-ROW OR COL-INDX = BINGO-COL
-             IF BINGO-MARKED(WINNING-BOARD,ROW-INDX,COL-INDX)
+             IF BINGO-MARKED(SCORE-BOARD-INDX,ROW-INDX,COL-INDX)
                  CONTINUE
              ELSE
-                 DISPLAY MYNAME ' adding BOARD-VAL('
-                   WINNING-BOARD ',' ROW-INDX ',' COL-INDX ') '
-                   BOARD-VAL(WINNING-BOARD,ROW-INDX,COL-INDX)
                  ADD FUNCTION NUMVAL(
-                     BOARD-VAL(WINNING-BOARD,ROW-INDX,COL-INDX))
+                     BOARD-VAL(SCORE-BOARD-INDX,ROW-INDX,COL-INDX))
                   TO WINNING-SUM
              END-IF
            END-PERFORM
+           .
 
-           DISPLAY MYNAME ' winning sum ' WINNING-SUM
+       4000-REPORT-ALL-BOARDS.
+      * Full ranked report: every board's winning draw number and
+      * score, not just the board that won first.
+           PERFORM VARYING RANK-BOARD-INDX FROM 1 BY 1
+           UNTIL RANK-BOARD-INDX > BOARDS-MAX
+             IF BOARD-HAS-WON(RANK-BOARD-INDX)
+                 DISPLAY
+                   MYNAME
+                   ' board ' RANK-BOARD-INDX
+                   ' won on draw ' BOARD-WIN-DRAW(RANK-BOARD-INDX)
+                   ' number ' BOARD-WIN-NUMBER(RANK-BOARD-INDX)
+                   ' sum ' BOARD-WIN-SUM(RANK-BOARD-INDX)
+                   ' score ' BOARD-WIN-SCORE(RANK-BOARD-INDX)
+             ELSE
+                 DISPLAY
+                   MYNAME
+                   ' board ' RANK-BOARD-INDX
+                   ' never completed bingo'
+             END-IF
+           END-PERFORM
            .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(512:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
            .
 
@@ -297,3 +586,55 @@
            END-IF
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE CURR-PRODUCT   TO CURR-PRODUCT-DISP
+           MOVE LAST-SCORE     TO LAST-SCORE-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' FINALSCORE='            DELIMITED SIZE
+             CURR-PRODUCT-DISP         DELIMITED SIZE
+             ' LASTSCORE='             DELIMITED SIZE
+             LAST-SCORE-DISP           DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' LAST-SCORE-DISP
+           .
+
