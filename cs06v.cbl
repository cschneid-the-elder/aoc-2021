@@ -0,0 +1,191 @@
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      *
+       Program-ID. cs06v.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CS06A-XCHK          Assign Dynamic WS-CS06A-XCHK-NAME
+                                       Organization Line Sequential.
+           Select CS06B-XCHK          Assign Dynamic WS-CS06B-XCHK-NAME
+                                       Organization Line Sequential.
+           Select AUDIT-LOG           Assign Dynamic WS-AUDIT-LOG-NAME
+                                       Organization Line Sequential
+                                       File Status Is WS-AUDIT-LOG-STAT.
+       Data Division.
+       File Section.
+       FD  CS06A-XCHK.
+       01  CS06A-XCHK-REC     PIC X(048).
+
+       FD  CS06B-XCHK.
+       01  CS06B-XCHK-REC     PIC X(048).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'cs06v'.
+
+       01  WORK-AREAS.
+           05  CLI-ARGS           PIC X(080)         VALUE SPACES.
+           05  WS-CS06A-XCHK-NAME PIC X(040)         VALUE SPACES.
+           05  WS-CS06B-XCHK-NAME PIC X(040)         VALUE SPACES.
+           05  CS06A-FISH         PIC 9(018) COMP    VALUE 0.
+           05  CS06A-DAYS         PIC 9(009) COMP    VALUE 0.
+           05  CS06B-FISH         PIC 9(018) COMP    VALUE 0.
+           05  CS06B-DAYS         PIC 9(009) COMP    VALUE 0.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  CS06A-FISH-DISP    PIC 9(018)         VALUE 0.
+           05  CS06A-DAYS-DISP    PIC 9(009)         VALUE 0.
+           05  WS-RETURN-CODE-DISP PIC 9(004)        VALUE 0.
+           05  WS-FILES-CMPD-DISP PIC 9(009)         VALUE 2.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
+
+       Procedure Division.
+      * This program reconciles the final lanternfish population that
+      * cs06a and cs06b each derive from the same starting timers.
+      * Both programs drop a small exchange file with their result
+      * and the number of days simulated when they finish; run this
+      * afterward to confirm the brute-force and bucket-counting
+      * models agree.
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           UNSTRING CLI-ARGS DELIMITED BY SPACES
+             INTO WS-CS06A-XCHK-NAME WS-CS06B-XCHK-NAME
+           END-UNSTRING
+
+           IF WS-CS06A-XCHK-NAME = SPACES
+               MOVE 'cs06a.xchk' TO WS-CS06A-XCHK-NAME
+           END-IF
+           IF WS-CS06B-XCHK-NAME = SPACES
+               MOVE 'cs06b.xchk' TO WS-CS06B-XCHK-NAME
+           END-IF
+
+           OPEN INPUT CS06A-XCHK
+           READ CS06A-XCHK INTO CS06A-XCHK-REC
+             AT END
+               DISPLAY MYNAME ' unable to read ' WS-CS06A-XCHK-NAME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-READ
+           CLOSE CS06A-XCHK
+
+           OPEN INPUT CS06B-XCHK
+           READ CS06B-XCHK INTO CS06B-XCHK-REC
+             AT END
+               DISPLAY MYNAME ' unable to read ' WS-CS06B-XCHK-NAME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-READ
+           CLOSE CS06B-XCHK
+
+           MOVE FUNCTION NUMVAL(CS06A-XCHK-REC(6:18))  TO CS06A-FISH
+           MOVE FUNCTION NUMVAL(CS06A-XCHK-REC(30:9))  TO CS06A-DAYS
+           MOVE FUNCTION NUMVAL(CS06B-XCHK-REC(6:18))  TO CS06B-FISH
+           MOVE FUNCTION NUMVAL(CS06B-XCHK-REC(30:9))  TO CS06B-DAYS
+
+           IF CS06A-DAYS NOT = CS06B-DAYS
+               DISPLAY
+                MYNAME
+                ' cs06a ran ' CS06A-DAYS ' days but cs06b ran '
+                CS06B-DAYS ' days, results are not comparable'
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF CS06A-FISH = CS06B-FISH
+               DISPLAY
+                MYNAME
+                ' cs06a and cs06b agree on the population after '
+                CS06A-DAYS ' days: ' CS06A-FISH
+           ELSE
+               DISPLAY
+                MYNAME
+                ' MISMATCH cs06a population ' CS06A-FISH
+                ' cs06b population ' CS06B-FISH
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
+           GOBACK.
+
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE CS06A-FISH    TO CS06A-FISH-DISP
+           MOVE CS06A-DAYS    TO CS06A-DAYS-DISP
+           MOVE RETURN-CODE   TO WS-RETURN-CODE-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' FISH='                  DELIMITED SIZE
+             CS06A-FISH-DISP           DELIMITED SIZE
+             ' DAYS='                  DELIMITED SIZE
+             CS06A-DAYS-DISP           DELIMITED SIZE
+             ' RC='                    DELIMITED SIZE
+             WS-RETURN-CODE-DISP       DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout. Validators have no
+      * input record count of their own, so RECS= reports the number
+      * of exchange files reconciled instead.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-FILES-CMPD-DISP
+            ' RESULT=' CS06A-FISH-DISP
+           .
