@@ -8,20 +8,42 @@
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
-      * 
-      * This solves both the first and second puzzles for day 11. 
-      * 
-      * 
+      *
+      * This solves both the first and second puzzles for day 11.
+      *
+      * The octopus grid is sized from the input (up to 200x200)
+      * instead of being fixed at 10x10, the first step on which
+      * every octopus flashes together is reported, and an energy
+      * level snapshot is dropped to cs11a.egy after every step.
+      *
        Program-ID. cs11a.
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select ENGY-DATA            Assign 'cs11a.egy'
+                                        Organization Line Sequential.
+           Select CKPT-DATA            Assign 'cs11a.ckpt'
+                                        Organization Line Sequential
+                                        File Status Is WS-CKPT-STAT.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(4096).
 
+       FD  ENGY-DATA.
+       01  ENGY-DATA-REC      PIC X(200).
+
+       FD  CKPT-DATA.
+       01  CKPT-DATA-REC      PIC X(200).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)         VALUE 'cs11a'.
@@ -29,12 +51,52 @@
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  NB-STEPS           PIC 9(009) COMP    VALUE 0.
            05  ROW-IDX            PIC S9(009) COMP   VALUE 0.
            05  COL-IDX            PIC S9(009) COMP   VALUE 0.
            05  STEP-COUNT         PIC 9(018)  COMP   VALUE 0.
-           05  NB-STEPS-X         PIC X(004)         VALUE LOW-VALUES.
            05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  TOTAL-FLASHES-DISP PIC 9(018)         VALUE 0.
+           05  SYNC-STEP-DISP     PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
+           05  SYNC-STEP          PIC 9(018) COMP    VALUE 0.
+           05  ROW-TABLE-MAX      PIC 9(009) COMP    VALUE 200.
+           05  COL-TABLE-MAX      PIC 9(009) COMP    VALUE 200.
+           05  ENGY-CELL-DISP     PIC 9(001)         VALUE 0.
+           05  STEP-COUNT-DISP    PIC 9(018)         VALUE 0.
+           05  WS-CKPT-STAT       PIC X(002)         VALUE SPACES.
+           05  CKPT-INTERVAL      PIC 9(009) COMP    VALUE 10.
+           05  ROW-MAX-DISP       PIC 9(009)         VALUE 0.
+           05  COL-MAX-DISP       PIC 9(009)         VALUE 0.
+           05  CKPT-TOKEN         PIC X(080)         VALUE SPACES.
+           05  CKPT-KEY           PIC X(020)         VALUE SPACES.
+           05  CKPT-VAL           PIC X(060)         VALUE SPACES.
+           05  CKPT-PTR           PIC 9(003) COMP    VALUE 1.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(4096)        VALUE SPACES.
@@ -47,31 +109,47 @@
            05  ALL-FLASHED-SW     PIC X(001)         VALUE 'N'.
                88  ALL-FLASHED                       VALUE 'Y'
                                                      FALSE 'N'.
+           05  FIRST-SYNC-SW      PIC X(001)         VALUE 'N'.
+               88  FIRST-SYNC-FOUND                  VALUE 'Y'
+                                                     FALSE 'N'.
+           05  RESUME-SW          PIC X(001)         VALUE 'N'.
+               88  RESUME-REQUESTED                  VALUE 'Y'
+                                                     FALSE 'N'.
 
        01  OCTOPUS-TABLE EXTERNAL.
-           05  OCTO-ROW OCCURS 10 TIMES.
-               10  OCTO-COL OCCURS 10 TIMES.
+           05  OCTO-ROW OCCURS 200 TIMES.
+               10  OCTO-COL OCCURS 200 TIMES.
                    15  OCTO-E-LVL      PIC 9(004) COMP.
                    15  OCTO-FLASHED-SW PIC X(001).
                        88  OCTO-FLASHED              VALUE 'Y'
                                                      FALSE 'N'.
        77  TOTAL-FLASHES EXTERNAL PIC 9(018).
        77  PROCESS-TYPE  EXTERNAL PIC X(004).
+       77  ROW-MAX       EXTERNAL PIC 9(009) COMP.
+       77  COL-MAX       EXTERNAL PIC 9(009) COMP.
 
        Procedure Division.
            DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
 
            INITIALIZE TOTAL-FLASHES
 
            ACCEPT CLI-ARGS FROM COMMAND-LINE
-           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
-             INTO PROCESS-TYPE NB-STEPS-X
-           END-UNSTRING
-
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE FUNCTION NUMVAL(NB-STEPS-X) TO NB-STEPS
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            DISPLAY MYNAME ' number of steps ' NB-STEPS
 
@@ -83,22 +161,102 @@
 
            CLOSE INPT-DATA
 
-           PERFORM 2000-PROCESS-INPUT NB-STEPS TIMES
+           MOVE ROW-IDX TO ROW-MAX
+
+           IF RESUME-REQUESTED
+               PERFORM 7010-READ-CHECKPOINT
+           END-IF
+
+           OPEN OUTPUT ENGY-DATA
+
+           PERFORM 2000-PROCESS-INPUT
+             UNTIL STEP-COUNT >= NB-STEPS
+
+           CLOSE ENGY-DATA
 
            DISPLAY MYNAME ' total flashes   ' TOTAL-FLASHES
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
+           IF FIRST-SYNC-FOUND
+               DISPLAY MYNAME ' first sync step ' SYNC-STEP
+           ELSE
+               DISPLAY
+                 MYNAME ' no synchronized flash within ' NB-STEPS
+                 ' steps'
+           END-IF
 
-           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
-
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-TYPE
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'STEPS'
+                 MOVE FUNCTION NUMVAL(WS-CLI-VAL) TO NB-STEPS
+             WHEN 'RESUME'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET RESUME-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            ADD 1 TO ROW-IDX
-           MOVE 0 TO COL-IDX
-           PERFORM UNTIL COL-IDX > 10
-             ADD 1 TO COL-IDX
-             MOVE FUNCTION NUMVAL(WS-INPT(COL-IDX:1))
-               TO OCTO-E-LVL(ROW-IDX,COL-IDX)
+
+           IF ROW-IDX > ROW-TABLE-MAX
+               DISPLAY
+                 MYNAME ' octopus grid row overflow at record '
+                 WS-REC-COUNT
+               CLOSE INPT-DATA
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-WRITE-AUDIT-LOG
+               PERFORM 9900-DISPLAY-SUMMARY
+               GOBACK
+           END-IF
+
+           IF ROW-IDX = 1
+               MOVE 0 TO COL-IDX
+               INSPECT WS-INPT
+                 TALLYING COL-IDX
+                   FOR ALL CHARACTERS BEFORE INITIAL SPACE
+               IF COL-IDX > COL-TABLE-MAX
+                   DISPLAY
+                     MYNAME ' octopus grid column overflow, width '
+                     COL-IDX
+                   CLOSE INPT-DATA
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   PERFORM 9900-DISPLAY-SUMMARY
+                   GOBACK
+               END-IF
+               MOVE COL-IDX TO COL-MAX
+           END-IF
+
+           PERFORM VARYING COL-IDX FROM 1 BY 1 UNTIL COL-IDX > COL-MAX
+             IF FUNCTION TEST-NUMVAL(WS-INPT(COL-IDX:1)) = 0
+                 MOVE FUNCTION NUMVAL(WS-INPT(COL-IDX:1))
+                   TO OCTO-E-LVL(ROW-IDX,COL-IDX)
+             ELSE
+                 DISPLAY
+                  MYNAME
+                  ' warning - record ' WS-REC-COUNT
+                  ' has a non-numeric energy level, treated as zero'
+                 MOVE 0 TO OCTO-E-LVL(ROW-IDX,COL-IDX)
+             END-IF
              SET  OCTO-FLASHED(ROW-IDX,COL-IDX) TO FALSE
            END-PERFORM
 
@@ -107,9 +265,9 @@
 
        2000-PROCESS-INPUT.
            PERFORM VARYING ROW-IDX FROM 1 BY 1
-           UNTIL ROW-IDX > 10
+           UNTIL ROW-IDX > ROW-MAX
            AFTER COL-IDX FROM 1 BY 1
-           UNTIL COL-IDX > 10
+           UNTIL COL-IDX > COL-MAX
              ADD 1 TO OCTO-E-LVL(ROW-IDX,COL-IDX)
            END-PERFORM
 
@@ -119,9 +277,9 @@
            END-IF
 
            PERFORM VARYING ROW-IDX FROM 1 BY 1
-           UNTIL ROW-IDX > 10
+           UNTIL ROW-IDX > ROW-MAX
            AFTER COL-IDX FROM 1 BY 1
-           UNTIL COL-IDX > 10
+           UNTIL COL-IDX > COL-MAX
              IF OCTO-E-LVL(ROW-IDX,COL-IDX) > 9
                  CALL 'flasher' USING
                    ROW-IDX
@@ -139,9 +297,9 @@
            ADD 1 TO STEP-COUNT
            SET ALL-FLASHED TO TRUE
            PERFORM VARYING ROW-IDX FROM 1 BY 1
-           UNTIL ROW-IDX > 10
+           UNTIL ROW-IDX > ROW-MAX
            AFTER COL-IDX FROM 1 BY 1
-           UNTIL COL-IDX > 10
+           UNTIL COL-IDX > COL-MAX
              IF OCTO-FLASHED(ROW-IDX,COL-IDX)
                  MOVE 0 TO OCTO-E-LVL(ROW-IDX,COL-IDX)
                  SET  OCTO-FLASHED(ROW-IDX,COL-IDX) TO FALSE
@@ -150,8 +308,19 @@
              END-IF
            END-PERFORM
 
-           IF ALL-FLASHED
-               DISPLAY MYNAME ' all flashed on step ' STEP-COUNT
+           IF ALL-FLASHED AND NOT FIRST-SYNC-FOUND
+               SET FIRST-SYNC-FOUND TO TRUE
+               MOVE STEP-COUNT TO SYNC-STEP
+               DISPLAY
+                 MYNAME ' all octopuses flashed together first on step '
+                 SYNC-STEP
+           END-IF
+
+           PERFORM 2500-EXPORT-ENERGY-SNAPSHOT
+
+           IF FUNCTION MOD(STEP-COUNT, CKPT-INTERVAL) = 0
+               OR STEP-COUNT >= NB-STEPS
+               PERFORM 7000-WRITE-CHECKPOINT
            END-IF
 
            IF PROCESS-TEST
@@ -160,16 +329,198 @@
            END-IF
            .
 
+       2500-EXPORT-ENERGY-SNAPSHOT.
+           MOVE SPACES TO ENGY-DATA-REC
+           MOVE STEP-COUNT TO STEP-COUNT-DISP
+           STRING 'STEP ' STEP-COUNT-DISP
+             DELIMITED SIZE INTO ENGY-DATA-REC
+           WRITE ENGY-DATA-REC
+
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+           UNTIL ROW-IDX > ROW-MAX
+             MOVE SPACES TO ENGY-DATA-REC
+             PERFORM VARYING COL-IDX FROM 1 BY 1
+             UNTIL COL-IDX > COL-MAX
+               MOVE OCTO-E-LVL(ROW-IDX,COL-IDX) TO ENGY-CELL-DISP
+               MOVE ENGY-CELL-DISP TO ENGY-DATA-REC(COL-IDX:1)
+             END-PERFORM
+             WRITE ENGY-DATA-REC
+           END-PERFORM
+           .
+
+      * Overwrites cs11a.ckpt with the current step count and energy
+      * table so a killed run can pick up where it left off instead
+      * of starting over at step 1.
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-DATA
+           MOVE STEP-COUNT  TO STEP-COUNT-DISP
+           MOVE ROW-MAX     TO ROW-MAX-DISP
+           MOVE COL-MAX     TO COL-MAX-DISP
+           MOVE SYNC-STEP   TO SYNC-STEP-DISP
+           MOVE SPACES TO CKPT-DATA-REC
+           STRING
+             'STEP='    DELIMITED SIZE STEP-COUNT-DISP DELIMITED SIZE
+             ' ROWS='   DELIMITED SIZE ROW-MAX-DISP     DELIMITED SIZE
+             ' COLS='   DELIMITED SIZE COL-MAX-DISP     DELIMITED SIZE
+             ' FLASHES='            DELIMITED SIZE
+             TOTAL-FLASHES          DELIMITED SIZE
+             ' SYNC='               DELIMITED SIZE
+             FIRST-SYNC-SW          DELIMITED SIZE
+             ' SYNCSTEP='           DELIMITED SIZE
+             SYNC-STEP-DISP         DELIMITED SIZE
+             INTO CKPT-DATA-REC
+           END-STRING
+           WRITE CKPT-DATA-REC
+
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+           UNTIL ROW-IDX > ROW-MAX
+             MOVE SPACES TO CKPT-DATA-REC
+             PERFORM VARYING COL-IDX FROM 1 BY 1
+             UNTIL COL-IDX > COL-MAX
+               MOVE OCTO-E-LVL(ROW-IDX,COL-IDX) TO ENGY-CELL-DISP
+               MOVE ENGY-CELL-DISP TO CKPT-DATA-REC(COL-IDX:1)
+             END-PERFORM
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+
+           CLOSE CKPT-DATA
+           .
+
+      * Reads cs11a.ckpt, if present, and restores STEP-COUNT, the
+      * flash/sync counters, and the energy table from it so the
+      * step loop resumes instead of starting over.  A missing or
+      * unreadable checkpoint file is not an error -- the run just
+      * starts fresh from step 1.
+       7010-READ-CHECKPOINT.
+           OPEN INPUT CKPT-DATA
+           IF WS-CKPT-STAT NOT = '00'
+               DISPLAY
+                 MYNAME ' no checkpoint found, starting at step 1'
+           ELSE
+               READ CKPT-DATA INTO CKPT-DATA-REC
+               IF WS-CKPT-STAT = '00'
+                   PERFORM 7015-PARSE-CHECKPOINT-HEADER
+                   PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > ROW-MAX
+                     READ CKPT-DATA INTO CKPT-DATA-REC
+                     PERFORM VARYING COL-IDX FROM 1 BY 1
+                     UNTIL COL-IDX > COL-MAX
+                       MOVE FUNCTION NUMVAL(CKPT-DATA-REC(COL-IDX:1))
+                         TO OCTO-E-LVL(ROW-IDX,COL-IDX)
+                       SET OCTO-FLASHED(ROW-IDX,COL-IDX) TO FALSE
+                     END-PERFORM
+                   END-PERFORM
+                   MOVE STEP-COUNT TO STEP-COUNT-DISP
+                   DISPLAY
+                     MYNAME ' resuming from checkpoint at step '
+                     STEP-COUNT-DISP
+               END-IF
+               CLOSE CKPT-DATA
+           END-IF
+           .
+
+      * Unpacks the KEY=VALUE tokens on the checkpoint header line,
+      * the same way the command-line tokens are unpacked above.
+       7015-PARSE-CHECKPOINT-HEADER.
+           SET CKPT-PTR TO 1
+           PERFORM UNTIL CKPT-PTR > LENGTH OF CKPT-DATA-REC
+             MOVE SPACES TO CKPT-TOKEN
+             UNSTRING CKPT-DATA-REC DELIMITED BY SPACE
+               INTO CKPT-TOKEN
+               WITH POINTER CKPT-PTR
+             END-UNSTRING
+             IF CKPT-TOKEN NOT = SPACES
+                 MOVE SPACES TO CKPT-KEY CKPT-VAL
+                 UNSTRING CKPT-TOKEN DELIMITED BY '='
+                   INTO CKPT-KEY CKPT-VAL
+                 END-UNSTRING
+                 EVALUATE FUNCTION UPPER-CASE(CKPT-KEY)
+                   WHEN 'STEP'
+                       MOVE FUNCTION NUMVAL(CKPT-VAL) TO STEP-COUNT
+                   WHEN 'FLASHES'
+                       MOVE FUNCTION NUMVAL(CKPT-VAL) TO TOTAL-FLASHES
+                   WHEN 'SYNC'
+                       MOVE CKPT-VAL(1:1) TO FIRST-SYNC-SW
+                   WHEN 'SYNCSTEP'
+                       MOVE FUNCTION NUMVAL(CKPT-VAL) TO SYNC-STEP
+                   WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+             END-IF
+           END-PERFORM
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(4096:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE TOTAL-FLASHES  TO TOTAL-FLASHES-DISP
+           MOVE SYNC-STEP      TO SYNC-STEP-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' FLASHES='               DELIMITED SIZE
+             TOTAL-FLASHES-DISP        DELIMITED SIZE
+             ' SYNCSTEP='              DELIMITED SIZE
+             SYNC-STEP-DISP            DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' SYNC-STEP-DISP
+           .
+
        END PROGRAM cs11a.
 
        ID Division.
@@ -188,14 +539,16 @@
            05  WS-NORTHWEST       PIC X(010) VALUE 'northwest'.
 
        01  OCTOPUS-TABLE EXTERNAL.
-           05  OCTO-ROW OCCURS 10 TIMES.
-               10  OCTO-COL OCCURS 10 TIMES.
+           05  OCTO-ROW OCCURS 200 TIMES.
+               10  OCTO-COL OCCURS 200 TIMES.
                    15  OCTO-E-LVL      PIC 9(004) COMP.
                    15  OCTO-FLASHED-SW PIC X(001).
                        88  OCTO-FLASHED              VALUE 'Y'
                                                      FALSE 'N'.
        77  TOTAL-FLASHES EXTERNAL PIC 9(018).
        77  PROCESS-TYPE  EXTERNAL PIC X(004).
+       77  ROW-MAX       EXTERNAL PIC 9(009) COMP.
+       77  COL-MAX       EXTERNAL PIC 9(009) COMP.
 
        Local-Storage Section.
        01  WORK-AREAS.
@@ -218,15 +571,15 @@
            MOVE LS-ROW TO INIT-ROW-IDX
            MOVE LS-COL TO INIT-COL-IDX
 
-           IF PROCESS-TYPE = 'test'
+           IF PROCESS-TYPE = 'TEST'
                DISPLAY MYNAME ' called with '
                  INIT-ROW-IDX ' ' INIT-COL-IDX
                  ' ' LS-DIR
            END-IF
 
-           IF INIT-ROW-IDX < 1  OR INIT-COL-IDX < 1
-           OR INIT-ROW-IDX > 10 OR INIT-COL-IDX > 10
-               IF PROCESS-TYPE = 'test'
+           IF INIT-ROW-IDX < 1      OR INIT-COL-IDX < 1
+           OR INIT-ROW-IDX > ROW-MAX OR INIT-COL-IDX > COL-MAX
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' out of range goback'
                END-IF
                GOBACK
@@ -235,7 +588,7 @@
            ADD 1 TO OCTO-E-LVL(INIT-ROW-IDX,INIT-COL-IDX)
            IF OCTO-E-LVL(INIT-ROW-IDX,INIT-COL-IDX) > 9
                IF OCTO-FLASHED(INIT-ROW-IDX,INIT-COL-IDX)
-                   IF PROCESS-TYPE = 'test'
+                   IF PROCESS-TYPE = 'TEST'
                        DISPLAY MYNAME ' flashed goback'
                    END-IF
                    GOBACK
@@ -244,7 +597,7 @@
                    ADD 1 TO TOTAL-FLASHES
                END-IF
            ELSE
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' e-lvl <= 9 goback'
                END-IF
                GOBACK
@@ -259,7 +612,7 @@
                  WS-NORTH
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after north with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -274,7 +627,7 @@
                  WS-NORTHEAST
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after northeast with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -289,7 +642,7 @@
                  WS-EAST
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after east with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -304,7 +657,7 @@
                  WS-SOUTHEAST
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after southeast with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -319,7 +672,7 @@
                  WS-SOUTH
                END-CALL
  
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after south with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -334,7 +687,7 @@
                  WS-SOUTHWEST
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after southwest with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -349,7 +702,7 @@
                  WS-WEST
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after west with '
                      INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
@@ -364,13 +717,13 @@
                  WS-NORTHWEST
                END-CALL
 
-               IF PROCESS-TYPE = 'test'
+               IF PROCESS-TYPE = 'TEST'
                    DISPLAY MYNAME ' after northwest with ' 
                     INIT-ROW-IDX ' ' INIT-COL-IDX
                    CALL 'octodump' USING MYNAME END-CALL
                END-IF
 
-           IF PROCESS-TYPE = 'test'
+           IF PROCESS-TYPE = 'TEST'
                DISPLAY MYNAME ' goback with '
                  INIT-ROW-IDX ' ' INIT-COL-IDX
            END-IF
@@ -390,13 +743,15 @@
            05  COL-IDX            PIC S9(009) COMP   VALUE 0.
 
        01  OCTOPUS-TABLE EXTERNAL.
-           05  OCTO-ROW OCCURS 10 TIMES.
-               10  OCTO-COL OCCURS 10 TIMES.
+           05  OCTO-ROW OCCURS 200 TIMES.
+               10  OCTO-COL OCCURS 200 TIMES.
                    15  OCTO-E-LVL      PIC 9(004) COMP.
                    15  OCTO-FLASHED-SW PIC X(001).
                        88  OCTO-FLASHED              VALUE 'Y'
                                                      FALSE 'N'.
        77  TOTAL-FLASHES EXTERNAL PIC 9(018).
+       77  ROW-MAX       EXTERNAL PIC 9(009) COMP.
+       77  COL-MAX       EXTERNAL PIC 9(009) COMP.
 
        Linkage Section.
        01  LS-NAME                PIC X(008).
@@ -404,10 +759,10 @@
            LS-NAME
          .
            PERFORM VARYING ROW-IDX FROM 1 BY 1
-           UNTIL ROW-IDX > 10
+           UNTIL ROW-IDX > ROW-MAX
              DISPLAY LS-NAME WITH NO ADVANCING
              PERFORM VARYING COL-IDX FROM 1 BY 1
-             UNTIL COL-IDX > 10
+             UNTIL COL-IDX > COL-MAX
                DISPLAY SPACE OCTO-E-LVL(ROW-IDX,COL-IDX)
                  WITH NO ADVANCING
              END-PERFORM
