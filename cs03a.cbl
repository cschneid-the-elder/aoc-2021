@@ -13,11 +13,23 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select XCHK-DATA            Assign 'cs03a.xchk'
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
-       01  INPT-DATA-REC-MAX PIC X(024).
+       01  INPT-DATA-REC-MAX PIC X(032).
+
+       FD  XCHK-DATA.
+       01  XCHK-DATA-REC      PIC X(024).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
 
        Working-Storage Section.
        01  CONSTANTS.
@@ -25,18 +37,48 @@
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(008) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(008) COMP    VALUE 10000.
            05  BIT-EXPONENT       PIC 9(008) COMP    VALUE 0.
            05  NB-BITS            PIC 9(008) COMP    VALUE 1.
            05  BIT-TO-COUNT       PIC 9(008) COMP    VALUE 0.
            05  CURR-PRODUCT       PIC 9(018) COMP    VALUE 0.
            05  GAMMA-RATE         PIC 9(018) COMP    VALUE 0.
            05  EPSILON-RATE       PIC 9(018) COMP    VALUE 0.
-           05  GAMMA-RATE-X       PIC X(016)         VALUE SPACES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
-           05  EPSILON-RATE-X     PIC X(016)         VALUE SPACES.
+           05  GAMMA-RATE-X       PIC X(032)         VALUE SPACES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  GAMMA-RATE-DISP    PIC 9(018)         VALUE 0.
+           05  EPSILON-RATE-DISP  PIC 9(018)         VALUE 0.
+           05  CURR-PRODUCT-DISP  PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(008)         VALUE 0.
+           05  EPSILON-RATE-X     PIC X(032)         VALUE SPACES.
+           05  NB-BITS-X          PIC 9(008)          VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
-           05  WS-INPT            PIC X(024)         VALUE SPACES.
+           05  WS-INPT            PIC X(032)         VALUE SPACES.
 
        01  SWITCHES.
            05  INPT-DATA-EOF-SW   PIC X(001)         VALUE 'N'.
@@ -46,14 +88,30 @@
 
        01  BIT-COUNTS.
            05  BIT-COUNT-TABLE
-               OCCURS 16.
+               OCCURS 32.
                10  COUNT-0        PIC 9(008) COMP.
                10  COUNT-1        PIC 9(008) COMP.
 
        Procedure Division.
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
+
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            IF PROCESS-TEST
                READY TRACE
@@ -79,7 +137,8 @@
                        ' in record '
                        WS-REC-COUNT
                        ' '
-                       WS-INPT 
+                       WS-INPT
+                      MOVE 4 TO RETURN-CODE
                END-EVALUATE
              END-PERFORM
              PERFORM 8010-READ-INPT-DATA
@@ -141,14 +200,52 @@
 
            DISPLAY MYNAME ' records read ' WS-REC-COUNT
 
+           OPEN OUTPUT XCHK-DATA
+           MOVE SPACES TO XCHK-DATA-REC
+           MOVE NB-BITS TO NB-BITS-X
+           STRING 'NB-BITS=' NB-BITS-X DELIMITED SIZE
+             INTO XCHK-DATA-REC
+           WRITE XCHK-DATA-REC
+           CLOSE XCHK-DATA
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(32:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
                IF WS-REC-COUNT = 1
                    PERFORM 
                    UNTIL WS-INPT(NB-BITS:1) NOT NUMERIC
@@ -161,4 +258,59 @@
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE GAMMA-RATE     TO GAMMA-RATE-DISP
+           MOVE EPSILON-RATE   TO EPSILON-RATE-DISP
+           MOVE CURR-PRODUCT   TO CURR-PRODUCT-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' GAMMA='                 DELIMITED SIZE
+             GAMMA-RATE-DISP           DELIMITED SIZE
+             ' EPSILON='               DELIMITED SIZE
+             EPSILON-RATE-DISP         DELIMITED SIZE
+             ' PRODUCT='               DELIMITED SIZE
+             CURR-PRODUCT-DISP         DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' CURR-PRODUCT-DISP
+           .
+
 
