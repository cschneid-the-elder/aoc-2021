@@ -13,18 +13,26 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(4096).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008) VALUE 'cs08b'.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  ENTRY-COUNT        PIC 9(009) COMP    VALUE 0.
            05  UNSTRING-PTR       PIC 9(009) COMP    VALUE 0.
            05  STRING-PTR         PIC 9(009) COMP    VALUE 0.
@@ -34,7 +42,17 @@
            05  SUB2               PIC 9(009) COMP    VALUE 0.
            05  SUB3               PIC 9(009) COMP    VALUE 0.
            05  TOTAL-DIGITS       PIC 9(018) COMP    VALUE 0.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  TOTAL-DIGITS-DISP  PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
            05  IN-SIGNAL-PATTERNS PIC X(060)         VALUE SPACES.
            05  IN-FOUR-DIGITS     PIC X(032)         VALUE SPACES.
            05  CODED-VALUE-TBL.
@@ -72,6 +90,22 @@
                INDEXED CDE-INDX
                                   PIC X(001)         VALUE SPACE.
 
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
+
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(4096)        VALUE SPACES.
 
@@ -104,11 +138,24 @@
 
        Procedure Division.
            DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1010-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           ACCEPT PROCESS-TYPE FROM COMMAND-LINE
-
-           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            INITIALIZE
              ENTRY-TABLE
@@ -131,9 +178,29 @@
            DISPLAY MYNAME ' total digits    ' TOTAL-DIGITS
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
 
-           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1010-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            ADD 1 TO ENTRY-COUNT
            SET ENTRY-INDX TO ENTRY-COUNT
@@ -488,7 +555,8 @@
              END-STRING
            END-PERFORM
 
-           DISPLAY MYNAME ' ALL-DIGITS ' ALL-DIGITS(ENTRY-INDX)
+           DISPLAY MYNAME ' ENTRY ' ENTRY-INDX
+             ' ALL-DIGITS ' ALL-DIGITS(ENTRY-INDX)
            ADD FUNCTION NUMVAL(ALL-DIGITS(ENTRY-INDX)) TO TOTAL-DIGITS
            .
 
@@ -684,8 +752,66 @@
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(4096:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE TOTAL-DIGITS   TO TOTAL-DIGITS-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' DIGITS='                DELIMITED SIZE
+             TOTAL-DIGITS-DISP         DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
+
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' TOTAL-DIGITS-DISP
+           .
+
 
