@@ -1,18 +1,22 @@
        ID Division.
-      * 
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
-      * As far as I got on day 16.  I understand how to parse the
-      * packets, and I can do it by hand, but don't see an automatable
-      * pattern for dealing with the type 4 literals.
+      * Packets don't fall on nibble boundaries, which is what made
+      * the type 4 literals (and everything after them) unworkable
+      * while this stayed a hex/nibble shift-and-mask exercise.
+      * Expanding the transmission into one bit per byte up front lets
+      * every packet - literal or operator - get parsed by walking the
+      * same bit pointer forward by however many bits it consumes, no
+      * matter where that leaves it relative to a nibble.
       *
-       Function-ID. srl.
+       Function-ID. bin2dec.
        Environment Division.
        Configuration Section.
        Repository.
@@ -20,148 +24,46 @@
        Data Division.
        Working-Storage Section.
        01  CONSTANTS.
-           05  myname             PIC X(008)         VALUE 'sll'.
+           05  MYNAME             PIC X(008)         VALUE 'bin2dec'.
 
        Local-Storage Section.
-       01  WORK-AREAS.
-           05  divisor            PIC 9(009) COMP-5  Value 0.
+       01  BIN2DEC-IDX            PIC 9(009) COMP.
+       01  BIN2DEC-END            PIC 9(009) COMP.
 
        Linkage Section.
-       01  in-4-byte-int          PIC 9(009) COMP-5.
-       01  in-nb-bits             PIC 9(009) COMP-5.
-       01  out-4-byte-int         PIC 9(009) COMP-5.
-
+       01  LS-BITS                PIC X(8192).
+       01  LS-START               PIC 9(009) COMP.
+       01  LS-NB-BITS             PIC 9(009) COMP.
+       01  LS-VAL                 PIC 9(018) COMP.
        Procedure Division Using
-           in-4-byte-int
-           in-nb-bits
+           LS-BITS
+           LS-START
+           LS-NB-BITS
          Returning
-           out-4-byte-int
+           LS-VAL
            .
 
-           Compute out-4-byte-int = in-4-byte-int / (2 ** in-nb-bits)
-             On Size Error
-               Display
-                 myname ' size error '
-                 in-4-byte-int ' ' in-nb-bits
-           End-Compute
-
-           Goback.
-
-       END FUNCTION srl.
-
-       ID Division.
-      * 
-      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
-      * from the use of this software.  Use at your own risk.
-      *
-      * This software may be modified and distributed under the terms
-      * of the MIT license. See the LICENSE file for details.
-      *
-       Function-ID. sll.
-       Environment Division.
-       Configuration Section.
-       Repository.
-           FUNCTION ALL INTRINSIC.
-       Data Division.
-       Working-Storage Section.
-       01  CONSTANTS.
-           05  myname             PIC X(008)         VALUE 'srl'.
-
-       Local-Storage Section.
-       01  WORK-AREAS.
-           05  divisor            PIC 9(009) COMP-5  Value 0.
-
-       Linkage Section.
-       01  in-4-byte-int          PIC 9(009) COMP-5.
-       01  in-nb-bits             PIC 9(009) COMP-5.
-       01  out-4-byte-int         PIC 9(009) COMP-5.
-
-       Procedure Division Using
-           in-4-byte-int
-           in-nb-bits
-         Returning
-           out-4-byte-int
+           MOVE 0 TO LS-VAL
+           COMPUTE BIN2DEC-END = LS-START + LS-NB-BITS - 1
+           PERFORM VARYING BIN2DEC-IDX FROM LS-START BY 1
+           UNTIL BIN2DEC-IDX > BIN2DEC-END
+             IF LS-BITS(BIN2DEC-IDX:1) = '1'
+                 COMPUTE LS-VAL = (LS-VAL * 2) + 1
+             ELSE
+                 COMPUTE LS-VAL = LS-VAL * 2
+             END-IF
+           END-PERFORM
+
+           GOBACK
            .
 
-           Compute out-4-byte-int = in-4-byte-int * (2 ** in-nb-bits)
-             On Size Error
-               Display
-                 myname ' size error '
-                 in-4-byte-int ' ' in-nb-bits
-           End-Compute
-
-           Goback.
-
-       END FUNCTION sll.
+       END FUNCTION bin2dec.
 
        ID Division.
-      * 
-      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
-      * from the use of this software.  Use at your own risk.
       *
-      * This software may be modified and distributed under the terms
-      * of the MIT license. See the LICENSE file for details.
-      *
-       Function-ID. bittest.
-       Environment Division.
-       Configuration Section.
-       Repository.
-           FUNCTION ALL INTRINSIC.
-       Data Division.
-       Working-Storage Section.
-       01  CONSTANTS.
-           05  myname             PIC X(008)         VALUE 'bittest'.
-
-       Local-Storage Section.
-       01  WORK-AREAS.
-           05  eight-byte-int1    PIC 9(018) COMP-5  Value 0.
-           05  eight-byte-int2    PIC 9(018) COMP-5  Value 0.
-
-       Linkage Section.
-       01  in-4-byte-int          PIC 9(009) COMP-5.
-       01  in-bit-to-test         PIC 9(009) COMP-5.
-       01  out-4-byte-int         PIC 9(009) COMP-5.
-
-       Procedure Division Using
-           in-4-byte-int
-           in-bit-to-test
-         Returning
-           out-4-byte-int
-           .
-
-           Move in-4-byte-int To eight-byte-int2
-           Compute eight-byte-int1 = 2 ** in-bit-to-test
-             On Size Error
-               Display
-                 myname ' size error '
-                 in-bit-to-test
-           End-Compute
-
-           Call 'CBL_AND' Using
-               eight-byte-int1
-               eight-byte-int2
-               By Value 1
-           End-Call
-
-           If eight-byte-int1 = eight-byte-int2
-               Move 1 To out-4-byte-int
-           Else
-               Move 0 To out-4-byte-int
-           End-If
-
-           Goback.
-
-       END FUNCTION bittest.
-
-       ID Division.
-      * 
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
@@ -171,259 +73,488 @@
        Environment Division.
        Configuration Section.
        Repository.
-           Function srl
-           Function sll
+           Function bin2dec
            FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(2048).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC          PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
-           05  myname             PIC X(008)         VALUE 'cs16a'.
+           05  MYNAME             PIC X(008)         VALUE 'cs16a'.
 
        01  WORK-AREAS.
-           05  ws-rec-count       PIC 9(009) COMP    VALUE 0.
-           05  inst-ptr           Pic 9(009) Comp    Value 1.
-           05  vrsn-tot           Pic 9(009) Comp    Value 0.
-           05  cli-args           PIC X(080)         VALUE LOW-VALUES.
-           05  process-type       PIC X(004)         VALUE LOW-VALUES.
+           05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
+           05  HEX-PTR            PIC 9(009) COMP    VALUE 1.
+           05  BIT-PTR            PIC 9(009) COMP    VALUE 1.
+           05  VRSN-TOT           PIC 9(009) COMP    VALUE 0.
+           05  PKT-VALUE          PIC 9(018) COMP    VALUE 0.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  VRSN-TOT-DISP      PIC 9(009)         VALUE 0.
+           05  PKT-VALUE-DISP     PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
-           05  ws-inpt            PIC X(2048)        VALUE SPACES.
+           05  WS-INPT            PIC X(2048)        VALUE SPACES.
+
+       01  BIT-STRING             PIC X(8192)        VALUE SPACES.
 
        01  SWITCHES.
            05  INPT-DATA-EOF-SW   PIC X(001)         VALUE 'N'.
                88  INPT-DATA-EOF                     VALUE 'Y'.
            05  PROCESS-SW         PIC X(004)         VALUE LOW-VALUES.
-               88  process-test                      VALUE 'TEST'.
+               88  PROCESS-TEST                      VALUE 'TEST'.
 
-       01  Instruction-Table.
-           05  inst-tbl occurs 1000.
-               10  inst-vrsn      Pic 9(009) Comp-5.
-               10  inst-type      Pic 9(009) comp-5.
+       01  HEX-BIT-TABLE.
+           05  HEX-BIT-VAL.
+               10  .
+                   15             PIC X(001)         VALUE '0'.
+                   15             PIC X(004)         VALUE '0000'.
+               10  .
+                   15             PIC X(001)         VALUE '1'.
+                   15             PIC X(004)         VALUE '0001'.
+               10  .
+                   15             PIC X(001)         VALUE '2'.
+                   15             PIC X(004)         VALUE '0010'.
+               10  .
+                   15             PIC X(001)         VALUE '3'.
+                   15             PIC X(004)         VALUE '0011'.
+               10  .
+                   15             PIC X(001)         VALUE '4'.
+                   15             PIC X(004)         VALUE '0100'.
+               10  .
+                   15             PIC X(001)         VALUE '5'.
+                   15             PIC X(004)         VALUE '0101'.
+               10  .
+                   15             PIC X(001)         VALUE '6'.
+                   15             PIC X(004)         VALUE '0110'.
+               10  .
+                   15             PIC X(001)         VALUE '7'.
+                   15             PIC X(004)         VALUE '0111'.
+               10  .
+                   15             PIC X(001)         VALUE '8'.
+                   15             PIC X(004)         VALUE '1000'.
+               10  .
+                   15             PIC X(001)         VALUE '9'.
+                   15             PIC X(004)         VALUE '1001'.
+               10  .
+                   15             PIC X(001)         VALUE 'A'.
+                   15             PIC X(004)         VALUE '1010'.
+               10  .
+                   15             PIC X(001)         VALUE 'B'.
+                   15             PIC X(004)         VALUE '1011'.
+               10  .
+                   15             PIC X(001)         VALUE 'C'.
+                   15             PIC X(004)         VALUE '1100'.
+               10  .
+                   15             PIC X(001)         VALUE 'D'.
+                   15             PIC X(004)         VALUE '1101'.
+               10  .
+                   15             PIC X(001)         VALUE 'E'.
+                   15             PIC X(004)         VALUE '1110'.
+               10  .
+                   15             PIC X(001)         VALUE 'F'.
+                   15             PIC X(004)         VALUE '1111'.
+           05  HEX-BIT-TBL
+               REDEFINES HEX-BIT-VAL
+               OCCURS 16
+               ASCENDING KEY HEX-DIGIT
+               INDEXED HEX-BIT-IDX.
+               10  HEX-DIGIT      PIC X(001).
+               10  HEX-BITS       PIC X(004).
 
        Procedure Division.
-           Display myname Space Current-Date
-
-           Accept cli-args From Command-Line
-           Unstring cli-args Delimited Space Or Low-Value
-             Into process-type
-           End-UnstrinG
-
-           Move Upper-Case(process-type)
-             To process-sw
-
-           Open Input inpt-data
+           DISPLAY MYNAME SPACE CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1005-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
+
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
+
+           OPEN INPUT INPT-DATA
+
+           PERFORM 8010-READ-INPT-DATA
+
+           CLOSE INPT-DATA
+
+           PERFORM 1000-CONVERT-HEX-TO-BITS
+             UNTIL WS-INPT(HEX-PTR:1) = SPACE
+
+           CALL 'parsepkt' USING
+               BIT-STRING
+               BIT-PTR
+               VRSN-TOT
+               PKT-VALUE
+           END-CALL
+
+           DISPLAY MYNAME ' sum of versions ' VRSN-TOT
+           DISPLAY MYNAME ' packet value    ' PKT-VALUE
+           DISPLAY MYNAME ' records read    ' WS-REC-COUNT
+
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
+           GOBACK.
 
-           Perform 8010-Read-Inpt-Data
+      * Named command-line parameters come in as keyword=value tokens
+      * separated by spaces; unpack one token here.
+       1005-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
 
-           Close inpt-data
+       1000-CONVERT-HEX-TO-BITS.
+           SEARCH ALL HEX-BIT-TBL
+             WHEN WS-INPT(HEX-PTR:1) = HEX-DIGIT(HEX-BIT-IDX)
+                  MOVE HEX-BITS(HEX-BIT-IDX)
+                    TO BIT-STRING((HEX-PTR - 1) * 4 + 1:4)
+           END-SEARCH
 
-           Perform 1000-Parse-Input
-             Until ws-inpt(inst-ptr:1) = Space
+           ADD 1 TO HEX-PTR
+           .
 
-           Display myname ' records read    ' WS-REC-COUNT
+       8010-READ-INPT-DATA.
+           INITIALIZE WS-INPT-DATA
+           READ INPT-DATA INTO WS-INPT-DATA
+             AT END SET INPT-DATA-EOF TO TRUE
+             NOT AT END
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(2048:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
+           END-READ
 
-           Display myname Space CURRENT-DATE
+           .
 
-           GOBACK.
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE VRSN-TOT      TO VRSN-TOT-DISP
+           MOVE PKT-VALUE     TO PKT-VALUE-DISP
+           MOVE WS-REC-COUNT  TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' VERSIONS='              DELIMITED SIZE
+             VRSN-TOT-DISP             DELIMITED SIZE
+             ' VALUE='                 DELIMITED SIZE
+             PKT-VALUE-DISP            DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
 
-       1000-Parse-Input.
-           Call 'parseit' Using
-               WS-INPT
-               inst-ptr
-               vrsn-tot
-           End-Call
            .
 
-       8010-READ-INPT-DATA.
-           Initialize ws-inpt-data
-           Read Inpt-Data Into ws-inpt-data
-             At End Set inpt-data-eof To True
-             Not At End
-               Add 1 To ws-rec-count
-           End-Read
-
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own Display layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' PKT-VALUE-DISP
            .
 
 
        END PROGRAM cs16a.
 
        ID Division.
-       Program-ID. parseit Recursive.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+       Program-ID. parsepkt Recursive.
        Environment Division.
        Configuration Section.
        Repository.
-           FUNCTION srl
-           FUNCTION sll
-           Function bittest
+           Function bin2dec
            FUNCTION ALL INTRINSIC.
        Data Division.
        Working-Storage Section.
        01  CONSTANTS.
-           05  myname             PIC X(008)         VALUE 'cs16a'.
-           05  zero-bit           Pic 9(009) Comp-5  Value 1.
-           05  four-bit           Pic 9(009) Comp-5  Value 4.
-           05  bits-2-3-4         Pic 9(018) Comp-5  Value 28.
-           05  bit-tbl-val.
-               10  .
-                   15             Pic X(001)         Value '0'.
-                   15             Pic 9(009) Comp-5  Value 0.
-               10  .
-                   15             Pic X(001)         Value '1'.
-                   15             Pic 9(009) Comp-5  Value 1.
-               10  .
-                   15             Pic X(001)         Value '2'.
-                   15             Pic 9(009) Comp-5  Value 2.
-               10  .
-                   15             Pic X(001)         Value '3'.
-                   15             Pic 9(009) Comp-5  Value 3.
-               10  .
-                   15             Pic X(001)         Value '4'.
-                   15             Pic 9(009) Comp-5  Value 4.
-               10  .
-                   15             Pic X(001)         Value '5'.
-                   15             Pic 9(009) Comp-5  Value 5.
-               10  .
-                   15             Pic X(001)         Value '6'.
-                   15             Pic 9(009) Comp-5  Value 6.
-               10  .
-                   15             Pic X(001)         Value '7'.
-                   15             Pic 9(009) Comp-5  Value 7.
-               10  .
-                   15             Pic X(001)         Value '8'.
-                   15             Pic 9(009) Comp-5  Value 8.
-               10  .
-                   15             Pic X(001)         Value '9'.
-                   15             Pic 9(009) Comp-5  Value 9.
-               10  .
-                   15             Pic X(001)         Value 'A'.
-                   15             Pic 9(009) Comp-5  Value 10.
-               10  .
-                   15             Pic X(001)         Value 'B'.
-                   15             Pic 9(009) Comp-5  Value 11.
-               10  .
-                   15             Pic X(001)         Value 'C'.
-                   15             Pic 9(009) Comp-5  Value 12.
-               10  .
-                   15             Pic X(001)         Value 'D'.
-                   15             Pic 9(009) Comp-5  Value 13.
-               10  .
-                   15             Pic X(001)         Value 'E'.
-                   15             Pic 9(009) Comp-5  Value 14.
-               10  .
-                   15             Pic X(001)         Value 'F'.
-                   15             Pic 9(009) Comp-5  Value 15.
-           05  bit-tbl
-               Redefines bit-tbl-val
-               Occurs 16
-               Ascending Key hex-digit
-               Indexed bit-tbl-idx.
-               10  hex-digit      Pic X(001).
-               10  hex-bit-val    Pic 9(009) Comp-5.
+           05  MYNAME             PIC X(008)         VALUE 'parsepkt'.
+           05  NBITS-VERSION      PIC 9(009) COMP    VALUE 3.
+           05  NBITS-TYPE         PIC 9(009) COMP    VALUE 3.
+           05  NBITS-GROUP        PIC 9(009) COMP    VALUE 4.
+           05  NBITS-LEN-BITS     PIC 9(009) COMP    VALUE 15.
+           05  NBITS-SUBPKT-CNT   PIC 9(009) COMP    VALUE 11.
 
+       01  EXTERNAL-SWITCHES EXTERNAL.
+           05  PROCESS-SW         PIC X(004).
+               88  PROCESS-TEST                      VALUE 'TEST'.
 
        Local-Storage Section.
-       01  work-areas.
-           05  nb-bits            Pic 9(009) Comp-5.
-           05  first-four-bits    Pic 9(009) Comp-5.
-           05  second-four-bits   Pic 9(009) Comp-5.
-           05  bit-string1        Pic 9(009) Comp-5.
-           05  bit-string2        Pic 9(009) Comp-5.
-           05  bit-string3        Pic 9(009) Comp-5.
-           05  bit-string4        Pic 9(009) Comp-5.
-           05  bit-string5        Pic 9(018) Comp-5.
-           05  bit-string6        Pic 9(018) Comp-5.
-           05  inst-vers          Pic 9(018) Comp-5.
-
-       01  switches.
-           05  continue-sw        Pic 9(009)         Value 9.
-               88  we-must-continue                  Value 1.
-               88  we-are-done                       Value 0.
+       01  WORK-AREAS.
+           05  LS-VERSION         PIC 9(009) COMP.
+           05  LS-TYPE            PIC 9(009) COMP.
+           05  LS-LEN-TYPE-ID     PIC X(001).
+           05  LS-LEN-BITS        PIC 9(009) COMP.
+           05  LS-NB-SUBPKT       PIC 9(009) COMP.
+           05  LS-END-PTR         PIC 9(009) COMP.
+           05  LS-CONT-BIT        PIC X(001).
+           05  LS-LITERAL         PIC 9(018) COMP.
+           05  LS-SUB-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  LS-SUB-IDX         PIC 9(009) COMP.
+           05  LS-SUB-TBL-MAX     PIC 9(009) COMP    VALUE 1000.
+           05  LS-CHILD-VALUE     PIC 9(018) COMP.
+
+       01  SUB-VALUE-TABLE.
+           05  SUB-VALUE          PIC 9(018) COMP
+               OCCURS 1000.
+
+       01  SWITCHES.
+           05  CONTINUE-SW        PIC X(001)         VALUE 'Y'.
+               88  WE-MUST-CONTINUE                  VALUE 'Y'
+                                                     FALSE 'N'.
 
        Linkage Section.
-       01  inst-string            Pic X(2048).
-       01  inst-ptr               Pic 9(009).
-       01  vrsn-tot               Pic 9(009).
+       01  LS-BIT-STRING          PIC X(8192).
+       01  LS-BIT-PTR             PIC 9(009) COMP.
+       01  LS-VRSN-TOT            PIC 9(009) COMP.
+       01  LS-PKT-VALUE           PIC 9(018) COMP.
 
        Procedure Division Using
-           inst-string
-           inst-ptr
-           vrsn-tot
+           LS-BIT-STRING
+           LS-BIT-PTR
+           LS-VRSN-TOT
+           LS-PKT-VALUE
+           .
+
+           COMPUTE LS-VERSION =
+               bin2dec(LS-BIT-STRING,LS-BIT-PTR,NBITS-VERSION)
+           ADD 3 TO LS-BIT-PTR
+           ADD LS-VERSION TO LS-VRSN-TOT
+
+           COMPUTE LS-TYPE =
+               bin2dec(LS-BIT-STRING,LS-BIT-PTR,NBITS-TYPE)
+           ADD 3 TO LS-BIT-PTR
+
+           IF PROCESS-TEST
+               DISPLAY MYNAME
+                 ' version ' LS-VERSION
+                 ' type '    LS-TYPE
+                 ' bit-ptr ' LS-BIT-PTR
+           END-IF
+
+           IF LS-TYPE = 4
+               PERFORM 2000-PARSE-LITERAL
+               MOVE LS-LITERAL TO LS-PKT-VALUE
+           ELSE
+               PERFORM 3000-PARSE-OPERATOR
+           END-IF
+
+           GOBACK
+           .
+
+       2000-PARSE-LITERAL.
+           MOVE 0 TO LS-LITERAL
+           SET WE-MUST-CONTINUE TO TRUE
+
+           PERFORM 2010-READ-LITERAL-GROUP
+             UNTIL NOT WE-MUST-CONTINUE
+           .
+
+       2010-READ-LITERAL-GROUP.
+           MOVE LS-BIT-STRING(LS-BIT-PTR:1) TO LS-CONT-BIT
+           ADD 1 TO LS-BIT-PTR
+
+           COMPUTE LS-LITERAL =
+               (LS-LITERAL * 16) +
+               bin2dec(LS-BIT-STRING,LS-BIT-PTR,NBITS-GROUP)
+           ADD 4 TO LS-BIT-PTR
+
+           IF LS-CONT-BIT = '0'
+               SET WE-MUST-CONTINUE TO FALSE
+           END-IF
+           .
+
+       3000-PARSE-OPERATOR.
+           MOVE LS-BIT-STRING(LS-BIT-PTR:1) TO LS-LEN-TYPE-ID
+           ADD 1 TO LS-BIT-PTR
+
+           IF LS-LEN-TYPE-ID = '0'
+               COMPUTE LS-LEN-BITS =
+                   bin2dec(LS-BIT-STRING,LS-BIT-PTR,NBITS-LEN-BITS)
+               ADD 15 TO LS-BIT-PTR
+               COMPUTE LS-END-PTR = LS-BIT-PTR + LS-LEN-BITS
+
+               PERFORM 3010-PARSE-SUB-PACKET
+                 UNTIL LS-BIT-PTR >= LS-END-PTR
+           ELSE
+               COMPUTE LS-NB-SUBPKT =
+                   bin2dec(LS-BIT-STRING,LS-BIT-PTR,NBITS-SUBPKT-CNT)
+               ADD 11 TO LS-BIT-PTR
+
+               PERFORM 3010-PARSE-SUB-PACKET
+                 LS-NB-SUBPKT TIMES
+           END-IF
+
+           PERFORM 3020-EVALUATE-OPERATOR
            .
 
-           Search All bit-tbl
-             When inst-string(inst-ptr:1) = hex-digit(bit-tbl-idx)
-                  Move hex-bit-val(bit-tbl-idx)
-                    To bit-string1 first-four-bits
-           End-Search
-
-           Move 1 To nb-bits
-           Move srl(bit-string1,nb-bits) to bit-string2
-           Add  bit-string2 to vrsn-tot
-
-           Add 1 to inst-ptr
-           Search All bit-tbl
-             When inst-string(inst-ptr:1) = hex-digit(bit-tbl-idx)
-                  Move hex-bit-val(bit-tbl-idx)
-                    To bit-string6 second-four-bits
-           End-Search
-
-           Move 4 To nb-bits
-           Move sll(first-four-bits,nb-bits) To bit-string5
-           Add bit-string5 To bit-string6
-
-           Call 'CBL_AND' Using
-               bits-2-3-4
-               bit-string6
-               By Value 1
-           End-Call
-
-           Move bit-string6 To bit-string1
-           Move 1 To nb-bits
-           Move srl(bit-string1,nb-bits) To bit-string2
-
-           If bit-string2 = four-bit
-               Move bittest(zero-bit,second-four-bits) To continue-sw
-               Perform 2000-Literal
-                 Until we-are-done
-           End-If
-
-           If inst-string(inst-ptr:1) Not = Space
-               Call 'parseit' Using
-                   inst-string
-                   inst-ptr
-                   vrsn-tot
-               End-Call
-           End-If
-
-           Goback
+       3010-PARSE-SUB-PACKET.
+           CALL 'parsepkt' USING
+               LS-BIT-STRING
+               LS-BIT-PTR
+               LS-VRSN-TOT
+               LS-CHILD-VALUE
+           END-CALL
+
+           IF LS-SUB-COUNT < LS-SUB-TBL-MAX
+               ADD 1 TO LS-SUB-COUNT
+               MOVE LS-CHILD-VALUE TO SUB-VALUE(LS-SUB-COUNT)
+           ELSE
+               DISPLAY MYNAME
+                 ' sub-packet table overflow, dropping value '
+                 LS-CHILD-VALUE
+               MOVE 4 TO RETURN-CODE
+           END-IF
            .
 
-       2000-Literal.
-           Add 1 to inst-ptr
-           Search All bit-tbl
-             When inst-string(inst-ptr:1) = hex-digit(bit-tbl-idx)
-                  Move hex-bit-val(bit-tbl-idx)
-                    To bit-string1
-           End-Search
-
-           Add 1 to inst-ptr
-           Search All bit-tbl
-             When inst-string(inst-ptr:1) = hex-digit(bit-tbl-idx)
-                  Move hex-bit-val(bit-tbl-idx)
-                    To bit-string2
-           End-Search
-
-           Move 4 to nb-bits
-           Move bit-string6 to bit-string2
-           Move sll(bit-string2,nb-bits) To bit-string3
-
-           Move bittest(zero-bit,second-four-bits) To continue-sw
+       3020-EVALUATE-OPERATOR.
+           EVALUATE LS-TYPE
+             WHEN 0
+                  MOVE 0 TO LS-PKT-VALUE
+                  PERFORM VARYING LS-SUB-IDX FROM 1 BY 1
+                  UNTIL LS-SUB-IDX > LS-SUB-COUNT
+                    ADD SUB-VALUE(LS-SUB-IDX) TO LS-PKT-VALUE
+                  END-PERFORM
+             WHEN 1
+                  MOVE 1 TO LS-PKT-VALUE
+                  PERFORM VARYING LS-SUB-IDX FROM 1 BY 1
+                  UNTIL LS-SUB-IDX > LS-SUB-COUNT
+                    MULTIPLY SUB-VALUE(LS-SUB-IDX)
+                      BY LS-PKT-VALUE
+                  END-PERFORM
+             WHEN 2
+                  MOVE SUB-VALUE(1) TO LS-PKT-VALUE
+                  PERFORM VARYING LS-SUB-IDX FROM 2 BY 1
+                  UNTIL LS-SUB-IDX > LS-SUB-COUNT
+                    IF SUB-VALUE(LS-SUB-IDX) < LS-PKT-VALUE
+                        MOVE SUB-VALUE(LS-SUB-IDX) TO LS-PKT-VALUE
+                    END-IF
+                  END-PERFORM
+             WHEN 3
+                  MOVE SUB-VALUE(1) TO LS-PKT-VALUE
+                  PERFORM VARYING LS-SUB-IDX FROM 2 BY 1
+                  UNTIL LS-SUB-IDX > LS-SUB-COUNT
+                    IF SUB-VALUE(LS-SUB-IDX) > LS-PKT-VALUE
+                        MOVE SUB-VALUE(LS-SUB-IDX) TO LS-PKT-VALUE
+                    END-IF
+                  END-PERFORM
+             WHEN 5
+                  IF SUB-VALUE(1) > SUB-VALUE(2)
+                      MOVE 1 TO LS-PKT-VALUE
+                  ELSE
+                      MOVE 0 TO LS-PKT-VALUE
+                  END-IF
+             WHEN 6
+                  IF SUB-VALUE(1) < SUB-VALUE(2)
+                      MOVE 1 TO LS-PKT-VALUE
+                  ELSE
+                      MOVE 0 TO LS-PKT-VALUE
+                  END-IF
+             WHEN 7
+                  IF SUB-VALUE(1) = SUB-VALUE(2)
+                      MOVE 1 TO LS-PKT-VALUE
+                  ELSE
+                      MOVE 0 TO LS-PKT-VALUE
+                  END-IF
+           END-EVALUATE
            .
 
+       END PROGRAM parsepkt.
