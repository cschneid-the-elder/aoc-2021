@@ -31,7 +31,9 @@
            LS-LMNT
          Returning LMNT-IDX
          .
-           DISPLAY MYNAME ' LS-LMNT ' LS-LMNT
+           IF PROCESS-TEST
+               DISPLAY MYNAME ' LS-LMNT ' LS-LMNT
+           END-IF
            PERFORM VARYING LMNT-IDX FROM 1 BY 1
            UNTIL LMNT-IDX > 26
            OR LMNT-VAL(LMNT-IDX) = LS-LMNT
@@ -52,38 +54,100 @@
        END FUNCTION lmntidx.
 
        ID Division.
-      * 
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+       Function-ID. pairidx.
+       Environment Division.
+       Configuration Section.
+       Repository.
+           FUNCTION lmntidx
+           FUNCTION ALL INTRINSIC.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'pairidx'.
+
+       Linkage Section.
+       01  LS-CHAR-1              PIC X(001).
+       01  LS-CHAR-2              PIC X(001).
+       01  PAIR-IDX               PIC 9(009) COMP   VALUE 0.
+       Procedure Division Using
+           LS-CHAR-1
+           LS-CHAR-2
+         Returning PAIR-IDX
+         .
+      * every ordered pair of elements maps to exactly one slot in a
+      * 26x26 table, addressed directly through lmntidx's element
+      * numbering, so a pair's running count lives at one fixed spot
+      * instead of being hunted down (and mis-merged) by a linear scan.
+           COMPUTE PAIR-IDX =
+               (lmntidx(LS-CHAR-1) - 1) * 26 + lmntidx(LS-CHAR-2)
+
+           GOBACK
+           .
+
+       END FUNCTION pairidx.
+
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
       *
-      * The correct algorithm escapes me.  This doesn't work for 
-      * part 2 of day 14.
+      * Rewrote the pair-counting step to address each pair's count
+      * directly by pairidx instead of copying the prior table and
+      * merging new pairs into it with a linear scan - that scan could
+      * land on the wrong slot once two different source pairs folded
+      * into the same new pair in the same step, which is why part 2
+      * of day 14 used to come out wrong.
       *
        Program-ID. cs14b.
        Environment Division.
        Configuration Section.
        Repository.
            FUNCTION lmntidx
+           FUNCTION pairidx
            FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select CKPT-DATA            Assign 'cs14b.ckpt'
+                                        Organization Line Sequential
+                                        File Status Is WS-CKPT-STAT.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(080).
 
+       FD  CKPT-DATA.
+       01  CKPT-DATA-REC      PIC X(040).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)         VALUE 'cs14b'.
+           05  RULE-TABLE-MAX     PIC 9(009) COMP    VALUE 100.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  RULE-COUNT         PIC 9(009) COMP    VALUE 0.
            05  NB-STEPS           PIC 9(009) COMP    VALUE 0.
            05  STEP-COUNT         PIC 9(009) COMP    VALUE 0.
@@ -97,12 +161,41 @@
            05  LMNT-MIN           PIC 9(018) COMP    VALUE 9999999999.
            05  LMNT-COUNT         PIC 9(009) COMP    VALUE 0.
            05  LMNT-DIF           PIC 9(018) COMP    VALUE 0.
-           05  NB-STEPS-X         PIC X(004)         VALUE SPACES.
            05  HOLD-LMNT          PIC X(001)         VALUE SPACES.
            05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  LMNT-MAX-DISP      PIC 9(018)         VALUE 0.
+           05  LMNT-MIN-DISP      PIC 9(018)         VALUE 0.
+           05  LMNT-DIF-DISP      PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
            05  INITIAL-POLYMER    PIC X(080)         VALUE SPACES.
-           05  NEW-PAIR           PIC X(002)         VALUE SPACES.
+           05  WS-CKPT-STAT       PIC X(002)         VALUE SPACES.
+           05  STEP-COUNT-DISP    PIC 9(009)         VALUE 0.
+           05  LMNT-CT-DISP       PIC 9(018)         VALUE 0.
+           05  POLY-PAIR-CT-DISP  PIC 9(018)         VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(080)        VALUE SPACES.
@@ -112,6 +205,9 @@
                88  INPT-DATA-EOF                     VALUE 'Y'.
            05  RULES-NOW-SW       PIC X(001)         VALUE 'N'.
                88  RULES-NOW                         VALUE 'Y'.
+           05  RESUME-SW          PIC X(001)         VALUE 'N'.
+               88  RESUME-REQUESTED                  VALUE 'Y'
+                                                     FALSE 'N'.
 
        01  EXTERNAL-SWITCHES EXTERNAL.
            05  PROCESS-SW         PIC X(004).
@@ -151,15 +247,24 @@
 
        Procedure Division.
            DISPLAY MYNAME SPACE CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
 
            ACCEPT CLI-ARGS FROM COMMAND-LINE
-           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
-             INTO PROCESS-TYPE NB-STEPS-X
-           END-UNSTRING
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1005-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
-           MOVE NUMVAL(NB-STEPS-X) TO NB-STEPS
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            DISPLAY MYNAME ' nb steps  ' NB-STEPS
 
@@ -174,10 +279,21 @@
            CLOSE INPT-DATA
 
            DISPLAY MYNAME ' number of rules ' RULE-COUNT
+           DISPLAY MYNAME ' rule table usage ' RULE-COUNT
+            ' of ' RULE-TABLE-MAX
 
            SORT RULE-TBL ASCENDING KEY PAIR
 
-           PERFORM 2000-CONSTRUCT-POLYMER NB-STEPS TIMES
+           IF PROCESS-TEST
+               PERFORM 1300-VALIDATE-POLYMER-PAIRS
+           END-IF
+
+           IF RESUME-REQUESTED
+               PERFORM 7010-READ-CHECKPOINT
+           END-IF
+
+           PERFORM 2000-CONSTRUCT-POLYMER
+             UNTIL STEP-COUNT >= NB-STEPS
 
            IF PROCESS-TEST
                PERFORM VARYING POLY-IDX FROM 1 BY 1
@@ -197,20 +313,60 @@
            DISPLAY MYNAME ' difference      ' LMNT-DIF
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
 
-           DISPLAY MYNAME SPACE CURRENT-DATE
-
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1005-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'STEPS'
+                 MOVE FUNCTION NUMVAL(WS-CLI-VAL) TO NB-STEPS
+             WHEN 'RESUME'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET RESUME-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            EVALUATE TRUE
              WHEN RULES-NOW
                   ADD 1 TO RULE-COUNT
+                  IF RULE-COUNT > RULE-TABLE-MAX
+                      DISPLAY
+                        MYNAME ' rule table overflow at record '
+                        WS-REC-COUNT
+                      CLOSE INPT-DATA
+                      MOVE 8 TO RETURN-CODE
+                      PERFORM 9000-WRITE-AUDIT-LOG
+                      PERFORM 9900-DISPLAY-SUMMARY
+                      GOBACK
+                  END-IF
                   UNSTRING WS-INPT DELIMITED ' -> '
                     INTO PAIR(RULE-COUNT) LMNT(RULE-COUNT)
                   END-UNSTRING
              WHEN WS-REC-COUNT = 1
-                  PERFORM 1010-INIT-POLYMER-TABLE
+                  MOVE WS-INPT TO INITIAL-POLYMER
+      * the element table has to carry real values before pairidx
+      * (which allocates element slots the same way lmntidx does)
+      * ever gets called, or its first lookups land on whatever this
+      * run's external storage happened to start with.
                   PERFORM 1020-INIT-ELEMENT-TABLE
+                  PERFORM 1010-INIT-POLYMER-TABLE
              WHEN WS-INPT = SPACES
                   SET RULES-NOW TO TRUE
            END-EVALUATE
@@ -220,14 +376,16 @@
            .
 
        1010-INIT-POLYMER-TABLE.
-           MOVE WS-INPT TO INITIAL-POLYMER
            INITIALIZE POLYMER-TABLE
            PERFORM VARYING POLY-IDX FROM 1 BY 1
            UNTIL INITIAL-POLYMER(POLY-IDX + 1:1) = SPACE
+             COMPUTE NEW-IDX =
+                 pairidx(INITIAL-POLYMER(POLY-IDX:1),
+                         INITIAL-POLYMER(POLY-IDX + 1:1))
              MOVE INITIAL-POLYMER(POLY-IDX:2)
-               TO POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
-             MOVE 1 TO POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
-             SET POLY-PAIR-ACTIVE OF POLYMER-TABLE(POLY-IDX) TO TRUE
+               TO POLY-PAIR OF POLYMER-TABLE(NEW-IDX)
+             ADD 1 TO POLY-PAIR-CT OF POLYMER-TABLE(NEW-IDX)
+             SET POLY-PAIR-ACTIVE OF POLYMER-TABLE(NEW-IDX) TO TRUE
            END-PERFORM
            .
 
@@ -241,17 +399,38 @@
            END-PERFORM
            .
 
+      * Self-test mode only: confirm every pair in the initial
+      * polymer template has a matching RULE-TBL entry before the
+      * pair-insertion steps run, instead of silently treating an
+      * unmatched pair as inert.
+       1300-VALIDATE-POLYMER-PAIRS.
+           PERFORM VARYING POLY-IDX FROM 1 BY 1
+           UNTIL INITIAL-POLYMER(POLY-IDX + 1:1) = SPACE
+             SET RULE-IDX TO 1
+             SEARCH ALL RULE-TBL
+               AT END
+                   DISPLAY
+                    MYNAME
+                    ' self-test warning - no rule for pair '
+                    INITIAL-POLYMER(POLY-IDX:2)
+               WHEN PAIR(RULE-IDX) = INITIAL-POLYMER(POLY-IDX:2)
+                    CONTINUE
+             END-SEARCH
+           END-PERFORM
+           .
+
        2000-CONSTRUCT-POLYMER.
-           MOVE POLYMER-TABLE TO NEW-POLYMER-TABLE
+           INITIALIZE NEW-POLYMER-TABLE
            ADD 1 TO STEP-COUNT
-           DISPLAY MYNAME ' STEP ' STEP-COUNT
-           CALL 'lmntdump'
-           DISPLAY MYNAME ' POLYMER-TABLE'
-           CALL 'polydump' USING POLYMER-TABLE
+
+           IF PROCESS-TEST
+               DISPLAY MYNAME ' STEP ' STEP-COUNT
+               DISPLAY MYNAME ' POLYMER-TABLE'
+               CALL 'polydump' USING POLYMER-TABLE
+           END-IF
 
            PERFORM VARYING POLY-IDX FROM 1 BY 1
            UNTIL POLY-IDX > 676
-           OR POLY-PAIR OF POLYMER-TABLE(POLY-IDX) = SPACES
              IF POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX) > 0
                  PERFORM 2010-SEARCH-RULES
                  MOVE lmntidx(LMNT(RULE-IDX)) TO LMNT-IDX
@@ -259,7 +438,7 @@
                      DISPLAY MYNAME
                        ' lmnt    ' LMNT-VAL(LMNT-IDX)
                        ' lmnt-ct ' LMNT-CT(LMNT-IDX)
-                       ' poly-pair-ct ' 
+                       ' poly-pair-ct '
                        POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
                      DISPLAY MYNAME
                        ' rule ' PAIR(RULE-IDX) ' -> ' LMNT(RULE-IDX)
@@ -267,53 +446,75 @@
                  COMPUTE LMNT-CT(LMNT-IDX) =
                      LMNT-CT(LMNT-IDX)
                    + POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
-                 SUBTRACT
-                      POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
-                   FROM
-                      POLY-PAIR-CT OF NEW-POLYMER-TABLE(POLY-IDX)
                  PERFORM 2020-CREATE-NEW-PAIRS
-      *           MOVE 0 TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(POLY-IDX)
-             END-IF 
+             END-IF
            END-PERFORM
 
-           DISPLAY MYNAME ' NEW-POLYMER-TABLE'
-           CALL 'polydump' USING NEW-POLYMER-TABLE
+           IF PROCESS-TEST
+               DISPLAY MYNAME ' NEW-POLYMER-TABLE'
+               CALL 'polydump' USING NEW-POLYMER-TABLE
+           END-IF
            MOVE NEW-POLYMER-TABLE TO POLYMER-TABLE
+
+           IF PROCESS-TEST
+           OR FUNCTION MOD(STEP-COUNT, 5) = 0
+           OR STEP-COUNT = NB-STEPS
+               PERFORM 3000-COUNT-ELEMENTS
+               DISPLAY MYNAME
+                 ' step ' STEP-COUNT
+                 ' most common ' LMNT-MAX
+                 ' least common ' LMNT-MIN
+                 ' difference ' LMNT-DIF
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF
            .
 
        2010-SEARCH-RULES.
            SEARCH ALL RULE-TBL
+             AT END
+                 DISPLAY
+                  MYNAME
+                  ' no rule for pair '
+                  POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+                 MOVE 8 TO RETURN-CODE
+                 PERFORM 9000-WRITE-AUDIT-LOG
+                 PERFORM 9900-DISPLAY-SUMMARY
+                 GOBACK
              WHEN PAIR(RULE-IDX) = POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
                   CONTINUE
            END-SEARCH
            .
 
        2020-CREATE-NEW-PAIRS.
-
-           MOVE POLY-PAIR OF POLYMER-TABLE (POLY-IDX)(1:1)
-             TO NEW-PAIR(1:1)
-           MOVE LMNT(RULE-IDX)           TO NEW-PAIR(2:1)
-           PERFORM 2021-SET-NEW-PAIR-ACTIVE
-
-           MOVE LMNT(RULE-IDX)           TO NEW-PAIR(1:1)
-           MOVE POLY-PAIR OF POLYMER-TABLE (POLY-IDX)(2:1)
-             TO NEW-PAIR(2:1)
-           PERFORM 2021-SET-NEW-PAIR-ACTIVE
-           .
-
-       2021-SET-NEW-PAIR-ACTIVE.
-           CALL 'pairidx' USING
-               NEW-PAIR
-               NEW-IDX
-               NEW-POLYMER-TABLE
-               POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
-           END-CALL
-
-      *     MOVE POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
-      *       TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(NEW-IDX)
+      * a pair AB with count c splits into AX and XB, each gaining c -
+      * every source pair contributes to two slots in the next
+      * generation's table, addressed directly rather than merged.
+           COMPUTE NEW-IDX =
+               pairidx(POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(1:1),
+                       LMNT(RULE-IDX))
+           MOVE POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(1:1)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(1:1)
+           MOVE LMNT(RULE-IDX)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(2:1)
+           ADD POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+             TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(NEW-IDX)
+           SET POLY-PAIR-ACTIVE OF NEW-POLYMER-TABLE(NEW-IDX) TO TRUE
+
+           COMPUTE NEW-IDX =
+               pairidx(LMNT(RULE-IDX),
+                       POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(2:1))
+           MOVE LMNT(RULE-IDX)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(1:1)
+           MOVE POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(2:1)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(2:1)
+           ADD POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+             TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(NEW-IDX)
+           SET POLY-PAIR-ACTIVE OF NEW-POLYMER-TABLE(NEW-IDX) TO TRUE
            .
 
        3000-COUNT-ELEMENTS.
+           MOVE 0          TO LMNT-MAX
+           MOVE 9999999999 TO LMNT-MIN
            CALL 'lmntdump'
            PERFORM VARYING LMNT-IDX FROM 1 BY 1
            UNTIL LMNT-IDX > 26
@@ -329,83 +530,174 @@
            SUBTRACT LMNT-MIN FROM LMNT-MAX GIVING LMNT-DIF
            .
 
+      * Overwrites cs14b.ckpt with the step count, element counts,
+      * and pair-count table so a killed run can resume instead of
+      * starting over at step 1.  The element and pair tables are
+      * dumped by slot position rather than by name, since lmntidx
+      * and pairidx always assign the same element the same slot
+      * for a given input file.
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-DATA
+           MOVE STEP-COUNT TO STEP-COUNT-DISP
+           MOVE SPACES TO CKPT-DATA-REC
+           STRING 'STEP=' DELIMITED SIZE
+             STEP-COUNT-DISP DELIMITED SIZE
+             INTO CKPT-DATA-REC
+           END-STRING
+           WRITE CKPT-DATA-REC
+
+           PERFORM VARYING LMNT-IDX FROM 1 BY 1 UNTIL LMNT-IDX > 26
+             MOVE SPACES TO CKPT-DATA-REC
+             MOVE LMNT-VAL(LMNT-IDX) TO CKPT-DATA-REC(1:1)
+             MOVE LMNT-CT(LMNT-IDX) TO LMNT-CT-DISP
+             MOVE LMNT-CT-DISP TO CKPT-DATA-REC(2:18)
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+
+           PERFORM VARYING POLY-IDX FROM 1 BY 1 UNTIL POLY-IDX > 676
+             MOVE SPACES TO CKPT-DATA-REC
+             MOVE POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+               TO CKPT-DATA-REC(1:2)
+             MOVE POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+               TO POLY-PAIR-CT-DISP
+             MOVE POLY-PAIR-CT-DISP TO CKPT-DATA-REC(3:18)
+             IF POLY-PAIR-ACTIVE OF POLYMER-TABLE(POLY-IDX)
+                 MOVE 'Y' TO CKPT-DATA-REC(21:1)
+             ELSE
+                 MOVE 'N' TO CKPT-DATA-REC(21:1)
+             END-IF
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+
+           CLOSE CKPT-DATA
+           .
+
+      * Reads cs14b.ckpt, if present, and restores STEP-COUNT, the
+      * element table, and the pair-count table from it so the step
+      * loop resumes instead of starting over.  A missing or
+      * unreadable checkpoint file is not an error -- the run just
+      * starts fresh from step 1.
+       7010-READ-CHECKPOINT.
+           OPEN INPUT CKPT-DATA
+           IF WS-CKPT-STAT NOT = '00'
+               DISPLAY
+                 MYNAME ' no checkpoint found, starting at step 1'
+           ELSE
+               READ CKPT-DATA INTO CKPT-DATA-REC
+               IF WS-CKPT-STAT = '00'
+                   UNSTRING CKPT-DATA-REC DELIMITED BY '='
+                     INTO WS-CLI-KEY STEP-COUNT-DISP
+                   END-UNSTRING
+                   MOVE STEP-COUNT-DISP TO STEP-COUNT
+
+                   INITIALIZE ELEMENT-TABLE
+                   PERFORM VARYING LMNT-IDX FROM 1 BY 1
+                   UNTIL LMNT-IDX > 26
+                     READ CKPT-DATA INTO CKPT-DATA-REC
+                     MOVE CKPT-DATA-REC(1:1) TO LMNT-VAL(LMNT-IDX)
+                     MOVE CKPT-DATA-REC(2:18) TO LMNT-CT-DISP
+                     MOVE LMNT-CT-DISP TO LMNT-CT(LMNT-IDX)
+                   END-PERFORM
+
+                   INITIALIZE POLYMER-TABLE
+                   PERFORM VARYING POLY-IDX FROM 1 BY 1
+                   UNTIL POLY-IDX > 676
+                     READ CKPT-DATA INTO CKPT-DATA-REC
+                     MOVE CKPT-DATA-REC(1:2)
+                       TO POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+                     MOVE CKPT-DATA-REC(3:18) TO POLY-PAIR-CT-DISP
+                     MOVE POLY-PAIR-CT-DISP
+                       TO POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+                     IF CKPT-DATA-REC(21:1) = 'Y'
+                         SET POLY-PAIR-ACTIVE OF
+                           POLYMER-TABLE(POLY-IDX) TO TRUE
+                     END-IF
+                   END-PERFORM
+
+                   DISPLAY
+                     MYNAME ' resuming from checkpoint at step '
+                     STEP-COUNT-DISP
+               END-IF
+               CLOSE CKPT-DATA
+           END-IF
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(80:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE LMNT-MAX       TO LMNT-MAX-DISP
+           MOVE LMNT-MIN       TO LMNT-MIN-DISP
+           MOVE LMNT-DIF       TO LMNT-DIF-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' MAX='                   DELIMITED SIZE
+             LMNT-MAX-DISP             DELIMITED SIZE
+             ' MIN='                   DELIMITED SIZE
+             LMNT-MIN-DISP             DELIMITED SIZE
+             ' DIFF='                  DELIMITED SIZE
+             LMNT-DIF-DISP             DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
 
-       END PROGRAM cs14b.
-
-       ID Division.
-      * 
-      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
-      * from the use of this software.  Use at your own risk.
-      *
-      * This software may be modified and distributed under the terms
-      * of the MIT license. See the LICENSE file for details.
-      *
-       Program-ID. pairidx.
-       Data Division.
-       Working-Storage Section.
-       01  CONSTANTS.
-           05  MYNAME             PIC X(008) VALUE 'pairidx'.
-
-       01  EXTERNAL-SWITCHES EXTERNAL.
-           05  PROCESS-SW         PIC X(004).
-               88  PROCESS-TEST                      VALUE 'TEST'.
-
-       Linkage Section.
-       01  LS-POLY-PAIR           PIC X(002).
-       01  POLY-IDX               PIC S9(009) COMP   VALUE 0.
-       01  NEW-POLYMER-TABLE.
-           05  NEW-POLY-TBL
-               OCCURS 676.
-               10  POLY-PAIR      PIC X(002).
-               10  POLY-PAIR-CT   PIC 9(018) COMP.
-               10  POLY-PAIR-SW   PIC X(001).
-                   88  POLY-PAIR-ACTIVE              VALUE 'Y'
-                                                     FALSE 'N'.
-
-       01  OLD-POLY-PAIR-CT       PIC 9(018) COMP.
-       Procedure Division Using
-           LS-POLY-PAIR
-           POLY-IDX
-           NEW-POLYMER-TABLE
-           OLD-POLY-PAIR-CT
-         .
-
-           DISPLAY MYNAME ' POLY-PAIR ' LS-POLY-PAIR
-           PERFORM VARYING POLY-IDX FROM 1 BY 1
-           UNTIL POLY-IDX > 676
-           OR POLY-PAIR OF NEW-POLYMER-TABLE(POLY-IDX) = SPACES
-             IF POLY-PAIR OF NEW-POLYMER-TABLE(POLY-IDX) = LS-POLY-PAIR
-                 ADD 1 TO POLY-PAIR-CT(POLY-IDX)
-                 EXIT PERFORM
-             END-IF
-           END-PERFORM
+           .
 
-           IF POLY-PAIR OF NEW-POLYMER-TABLE(POLY-IDX) = SPACES
-               MOVE LS-POLY-PAIR
-                 TO POLY-PAIR OF NEW-POLYMER-TABLE(POLY-IDX)
-               MOVE OLD-POLY-PAIR-CT
-                 TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(POLY-IDX)
-               IF PROCESS-TEST
-                   DISPLAY MYNAME ' adding ' LS-POLY-PAIR ' @ ' POLY-IDX
-               END-IF
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
            END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
 
-           GOBACK
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' LMNT-DIF-DISP
            .
 
-       END PROGRAM pairidx.
+
+       END PROGRAM cs14b.
 
        ID Division.
       * 
