@@ -0,0 +1,261 @@
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+      *
+       Program-ID. csdrvr.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CTL-DATA             Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select STEP-OUT             Assign Dynamic WS-STEP-OUT-NAME
+                                        Organization Line Sequential.
+       Data Division.
+       File Section.
+       FD  CTL-DATA.
+       01  CTL-DATA-REC       PIC X(080).
+
+       FD  STEP-OUT.
+       01  STEP-OUT-REC       PIC X(256).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'csdrvr'.
+
+       01  WORK-AREAS.
+           05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-ASSIGN-NAME-X   PIC X(080)         VALUE SPACES.
+           05  WS-STEP-OUT-NAME   PIC X(040)         VALUE SPACES.
+           05  WS-SYSTEM-CMD      PIC X(240)         VALUE SPACES.
+           05  WS-STEP-RAW-RC     PIC 9(009) COMP    VALUE 0.
+           05  WS-STEP-RC         PIC 9(003) COMP    VALUE 0.
+           05  WS-STEP-COUNT      PIC 9(004) COMP    VALUE 0.
+           05  WS-OK-COUNT        PIC 9(004) COMP    VALUE 0.
+           05  WS-WARN-COUNT      PIC 9(004) COMP    VALUE 0.
+           05  WS-FAIL-COUNT      PIC 9(004) COMP    VALUE 0.
+           05  WS-LAST-LINE       PIC X(256)         VALUE SPACES.
+           05  WS-LAST-SUMM-LINE  PIC X(256)         VALUE SPACES.
+           05  WS-START-TS        PIC X(021)         VALUE SPACES.
+           05  WS-END-TS          PIC X(021)         VALUE SPACES.
+           05  WS-START-HSEC      PIC 9(009) COMP    VALUE 0.
+           05  WS-END-HSEC        PIC 9(009) COMP    VALUE 0.
+           05  WS-ELAPSED-HSEC    PIC S9(009) COMP   VALUE 0.
+           05  WS-ELAPSED-SEC     PIC 9(007) COMP    VALUE 0.
+
+       01  CTL-ENTRY.
+           05  CTL-PGM-NAME       PIC X(008)         VALUE SPACES.
+           05  CTL-PGM-ARGS       PIC X(020)         VALUE SPACES.
+           05  CTL-INPT-FILE      PIC X(048)         VALUE SPACES.
+
+       01  WS-CTL-DATA.
+           05  WS-CTL-REC         PIC X(080)         VALUE SPACES.
+
+       01  SWITCHES.
+           05  CTL-DATA-EOF-SW    PIC X(001)         VALUE 'N'.
+               88  CTL-DATA-EOF                       VALUE 'Y'.
+           05  STEP-OUT-EOF-SW    PIC X(001)         VALUE 'N'.
+               88  STEP-OUT-EOF                        VALUE 'Y'.
+           05  PROCESS-SW         PIC X(004)         VALUE LOW-VALUES.
+               88  PROCESS-TEST                      VALUE 'TEST'.
+           05  STEP-STATUS-SW     PIC X(004)         VALUE SPACES.
+               88  STEP-OK                            VALUE 'OK  '.
+               88  STEP-WARN                           VALUE 'WARN'.
+               88  STEP-FAIL                           VALUE 'FAIL'.
+
+       Procedure Division.
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+
+           ACCEPT CLI-ARGS FROM COMMAND-LINE
+           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
+             INTO PROCESS-TYPE WS-ASSIGN-NAME-X
+           END-UNSTRING
+
+           IF WS-ASSIGN-NAME-X = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           ELSE
+               MOVE WS-ASSIGN-NAME-X TO WS-ASSIGN-NAME
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(PROCESS-TYPE)
+             TO PROCESS-SW
+
+           OPEN INPUT CTL-DATA
+
+           PERFORM 8010-READ-CTL-DATA
+
+           PERFORM 1000-RUN-ONE-STEP UNTIL CTL-DATA-EOF
+
+           CLOSE CTL-DATA
+
+           DISPLAY MYNAME ' ----------------------------------------'
+           DISPLAY MYNAME ' steps run    ' WS-STEP-COUNT
+           DISPLAY MYNAME ' steps ok     ' WS-OK-COUNT
+           DISPLAY MYNAME ' steps warn   ' WS-WARN-COUNT
+           DISPLAY MYNAME ' steps failed ' WS-FAIL-COUNT
+
+           EVALUATE TRUE
+             WHEN WS-FAIL-COUNT > 0
+                  MOVE 8 TO RETURN-CODE
+             WHEN WS-WARN-COUNT > 0
+                  MOVE 4 TO RETURN-CODE
+           END-EVALUATE
+
+           DISPLAY MYNAME SPACE FUNCTION CURRENT-DATE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * Run one suite program named in the control record, capture
+      * its elapsed time, return code and final report line, and
+      * fold its outcome into the running OK/WARN/FAILED totals.
+      *----------------------------------------------------------------
+       1000-RUN-ONE-STEP.
+           ADD 1 TO WS-STEP-COUNT
+
+           MOVE SPACES TO WS-STEP-OUT-NAME
+           STRING
+             FUNCTION TRIM(CTL-PGM-NAME) DELIMITED SIZE
+             '.drvout'                   DELIMITED SIZE
+             INTO WS-STEP-OUT-NAME
+
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+           COMPUTE WS-START-HSEC =
+               (FUNCTION NUMVAL(WS-START-TS(9:2))  * 360000)
+             + (FUNCTION NUMVAL(WS-START-TS(11:2)) * 6000)
+             + (FUNCTION NUMVAL(WS-START-TS(13:2)) * 100)
+             +  FUNCTION NUMVAL(WS-START-TS(15:2))
+
+           MOVE SPACES TO WS-SYSTEM-CMD
+           IF CTL-PGM-NAME = 'cs01a'
+      *        cs01a takes only a FILE= token, no MODE= or other
+      *        leading argument
+               STRING
+                 './'                        DELIMITED SIZE
+                 FUNCTION TRIM(CTL-PGM-NAME) DELIMITED SIZE
+                 ' "FILE='                   DELIMITED SIZE
+                 FUNCTION TRIM(CTL-INPT-FILE) DELIMITED SIZE
+                 '" > '                      DELIMITED SIZE
+                 FUNCTION TRIM(WS-STEP-OUT-NAME) DELIMITED SIZE
+                 ' 2>&1'                     DELIMITED SIZE
+                 INTO WS-SYSTEM-CMD
+           ELSE
+               STRING
+                 './'                        DELIMITED SIZE
+                 FUNCTION TRIM(CTL-PGM-NAME) DELIMITED SIZE
+                 ' "'                        DELIMITED SIZE
+                 FUNCTION TRIM(CTL-PGM-ARGS, TRAILING) DELIMITED SIZE
+                 '" "FILE='                  DELIMITED SIZE
+                 FUNCTION TRIM(CTL-INPT-FILE) DELIMITED SIZE
+                 '" > '                      DELIMITED SIZE
+                 FUNCTION TRIM(WS-STEP-OUT-NAME) DELIMITED SIZE
+                 ' 2>&1'                     DELIMITED SIZE
+                 INTO WS-SYSTEM-CMD
+           END-IF
+
+           IF PROCESS-TEST
+               DISPLAY MYNAME ' running ' WS-SYSTEM-CMD
+           END-IF
+
+           CALL 'SYSTEM' USING WS-SYSTEM-CMD
+           COMPUTE WS-STEP-RAW-RC = RETURN-CODE
+           COMPUTE WS-STEP-RC = WS-STEP-RAW-RC / 256
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+           COMPUTE WS-END-HSEC =
+               (FUNCTION NUMVAL(WS-END-TS(9:2))  * 360000)
+             + (FUNCTION NUMVAL(WS-END-TS(11:2)) * 6000)
+             + (FUNCTION NUMVAL(WS-END-TS(13:2)) * 100)
+             +  FUNCTION NUMVAL(WS-END-TS(15:2))
+
+           COMPUTE WS-ELAPSED-HSEC = WS-END-HSEC - WS-START-HSEC
+           IF WS-ELAPSED-HSEC < 0
+      *        a step that straddles midnight; good enough for a
+      *        same-day batch window
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           COMPUTE WS-ELAPSED-SEC = WS-ELAPSED-HSEC / 100
+
+           PERFORM 2000-CAPTURE-LAST-LINE
+
+           EVALUATE TRUE
+             WHEN WS-STEP-RC = 0
+                  SET STEP-OK TO TRUE
+                  ADD 1 TO WS-OK-COUNT
+             WHEN WS-STEP-RC = 4
+                  SET STEP-WARN TO TRUE
+                  ADD 1 TO WS-WARN-COUNT
+             WHEN OTHER
+                  SET STEP-FAIL TO TRUE
+                  ADD 1 TO WS-FAIL-COUNT
+           END-EVALUATE
+
+           DISPLAY
+             MYNAME ' ' CTL-PGM-NAME
+             ' rc='      WS-STEP-RC
+             ' '         STEP-STATUS-SW
+             ' elapsed ' WS-ELAPSED-SEC 's'
+             ' -- '      WS-LAST-LINE
+
+           PERFORM 8010-READ-CTL-DATA
+           .
+
+      *----------------------------------------------------------------
+      * The last non-blank line of a step's captured output becomes
+      * this step's "key output figure" in the consolidated report.
+      * Every program now ends with a fixed-format 9900-DISPLAY-SUMMARY
+      * line -- MYNAME, a space, then the literal 'SUMMARY' starting
+      * in column 10 -- so pick that line out in preference to
+      * whatever else the step happened to print last.
+      *----------------------------------------------------------------
+       2000-CAPTURE-LAST-LINE.
+           MOVE SPACES TO WS-LAST-LINE
+           MOVE SPACES TO WS-LAST-SUMM-LINE
+           OPEN INPUT STEP-OUT
+           PERFORM 8020-READ-STEP-OUT
+           PERFORM UNTIL STEP-OUT-EOF
+             IF STEP-OUT-REC NOT = SPACES
+                 MOVE STEP-OUT-REC TO WS-LAST-LINE
+                 IF STEP-OUT-REC(10:7) = 'SUMMARY'
+                     MOVE STEP-OUT-REC TO WS-LAST-SUMM-LINE
+                 END-IF
+             END-IF
+             PERFORM 8020-READ-STEP-OUT
+           END-PERFORM
+           CLOSE STEP-OUT
+           MOVE 'N' TO STEP-OUT-EOF-SW
+
+           IF WS-LAST-SUMM-LINE NOT = SPACES
+               MOVE WS-LAST-SUMM-LINE TO WS-LAST-LINE
+           END-IF
+           .
+
+       8010-READ-CTL-DATA.
+           INITIALIZE WS-CTL-DATA
+           READ CTL-DATA INTO WS-CTL-DATA
+             AT END SET CTL-DATA-EOF TO TRUE
+             NOT AT END
+               ADD 1 TO WS-REC-COUNT
+               IF WS-CTL-REC(1:1) = '*' OR WS-CTL-REC = SPACES
+                   PERFORM 8010-READ-CTL-DATA
+               ELSE
+                   MOVE WS-CTL-REC(1:8)  TO CTL-PGM-NAME
+                   MOVE WS-CTL-REC(10:20) TO CTL-PGM-ARGS
+                   MOVE WS-CTL-REC(31:48) TO CTL-INPT-FILE
+               END-IF
+           END-READ
+           .
+
+       8020-READ-STEP-OUT.
+           READ STEP-OUT INTO STEP-OUT-REC
+             AT END SET STEP-OUT-EOF TO TRUE
+           END-READ
+           .
