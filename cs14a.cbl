@@ -1,45 +1,195 @@
        ID Division.
-      * 
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+       Function-ID. lmntidx.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'lmntidx'.
+
+       01  EXTERNAL-SWITCHES EXTERNAL.
+           05  PROCESS-SW         PIC X(004).
+               88  PROCESS-TEST                      VALUE 'TEST'.
+
+       01  ELEMENT-TABLE EXTERNAL.
+           05  LMNT-TBL
+               OCCURS 26.
+               10  LMNT-VAL       PIC X(001).
+               10  LMNT-CT        PIC 9(018) COMP.
+
+       Linkage Section.
+       01  LS-LMNT                PIC X(001).
+       01  LMNT-IDX               PIC S9(009) COMP   VALUE 0.
+       Procedure Division Using
+           LS-LMNT
+         Returning LMNT-IDX
+         .
+           IF PROCESS-TEST
+               DISPLAY MYNAME ' LS-LMNT ' LS-LMNT
+           END-IF
+           PERFORM VARYING LMNT-IDX FROM 1 BY 1
+           UNTIL LMNT-IDX > 26
+           OR LMNT-VAL(LMNT-IDX) = LS-LMNT
+           OR LMNT-VAL(LMNT-IDX) = SPACE
+             CONTINUE
+           END-PERFORM
+
+           IF LMNT-VAL(LMNT-IDX) = SPACE
+               MOVE LS-LMNT TO LMNT-VAL(LMNT-IDX)
+               IF PROCESS-TEST
+                   DISPLAY MYNAME ' adding ' LS-LMNT ' @ ' LMNT-IDX
+               END-IF
+           END-IF
+
+           GOBACK
+           .
+
+       END FUNCTION lmntidx.
+
+       ID Division.
+      *
+      * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
+      *
+      * I accept no liability for damages of any kind resulting
+      * from the use of this software.  Use at your own risk.
+      *
+      * This software may be modified and distributed under the terms
+      * of the MIT license. See the LICENSE file for details.
+      *
+       Function-ID. pairidx.
+       Environment Division.
+       Configuration Section.
+       Repository.
+           FUNCTION lmntidx
+           FUNCTION ALL INTRINSIC.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME             PIC X(008) VALUE 'pairidx'.
+
+       Linkage Section.
+       01  LS-CHAR-1              PIC X(001).
+       01  LS-CHAR-2              PIC X(001).
+       01  PAIR-IDX               PIC 9(009) COMP   VALUE 0.
+       Procedure Division Using
+           LS-CHAR-1
+           LS-CHAR-2
+         Returning PAIR-IDX
+         .
+      * every ordered pair of elements maps to exactly one slot in a
+      * 26x26 table, addressed directly through lmntidx's element
+      * numbering, so a pair's running count lives at one fixed spot
+      * instead of being hunted down by a linear scan.
+           COMPUTE PAIR-IDX =
+               (lmntidx(LS-CHAR-1) - 1) * 26 + lmntidx(LS-CHAR-2)
+
+           GOBACK
+           .
+
+       END FUNCTION pairidx.
+
+       ID Division.
+      *
       * Copyright (C) 2021 Craig Schneiderwent.  All rights reserved.
-      * 
-      * I accept no liability for damages of any kind resulting 
+      *
+      * I accept no liability for damages of any kind resulting
       * from the use of this software.  Use at your own risk.
       *
       * This software may be modified and distributed under the terms
       * of the MIT license. See the LICENSE file for details.
+      *
+      * Replaced the brute-force polymer string (it could only run
+      * long enough for part 1 before outgrowing its buffer) with the
+      * same pair-counting table cs14b uses - every adjacent pair's
+      * running count, rather than the literal polymer, so the number
+      * of steps no longer costs memory.
       *
        Program-ID. cs14a.
        Environment Division.
        Configuration Section.
        Repository.
+           FUNCTION lmntidx
+           FUNCTION pairidx
            FUNCTION ALL INTRINSIC.
        Input-Output Section.
        File-Control.
-           Select INPT-DATA            Assign Keyboard.
+           Select INPT-DATA            Assign Dynamic WS-ASSIGN-NAME
+                                        Organization Line Sequential.
+           Select CKPT-DATA            Assign 'cs14a.ckpt'
+                                        Organization Line Sequential
+                                        File Status Is WS-CKPT-STAT.
+           Select AUDIT-LOG            Assign Dynamic WS-AUDIT-LOG-NAME
+                                        Organization Line Sequential
+                                        File Status Is WS-AUDIT-LOG-STAT.
        Data Division.
        File Section.
        FD  INPT-DATA.
        01  INPT-DATA-REC-MAX PIC X(080).
 
+       FD  CKPT-DATA.
+       01  CKPT-DATA-REC      PIC X(040).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC      PIC X(200).
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME             PIC X(008)         VALUE 'cs14a'.
+           05  RULE-TABLE-MAX     PIC 9(009) COMP    VALUE 100.
 
        01  WORK-AREAS.
            05  WS-REC-COUNT       PIC 9(009) COMP    VALUE 0.
+           05  RPT-INTERVAL       PIC 9(009) COMP    VALUE 10000.
            05  RULE-COUNT         PIC 9(009) COMP    VALUE 0.
            05  NB-STEPS           PIC 9(009) COMP    VALUE 0.
+           05  STEP-COUNT         PIC 9(009) COMP    VALUE 0.
+           05  NEW-IDX            PIC 9(009) COMP    VALUE 0.
            05  POLY-IDX           PIC 9(009) COMP    VALUE 0.
-           05  POLY-LEN           PIC 9(009) COMP    VALUE 0.
-           05  POLY-PTR           PIC 9(009) COMP    VALUE 1.
-           05  LMNT-MAX           PIC 9(009) COMP    VALUE 0.
-           05  LMNT-MIN           PIC 9(009) COMP    VALUE 999999999.
-           05  LMNT-COUNT         PIC 9(009) COMP    VALUE 0.
-           05  LMNT-DIF           PIC 9(009) COMP    VALUE 0.
-           05  NB-STEPS-X         PIC X(004)         VALUE SPACES.
-           05  HOLD-LMNT          PIC X(001)         VALUE SPACES.
+           05  LMNT-IDX           PIC 9(009) COMP    VALUE 0.
+           05  LMNT-MAX           PIC 9(018) COMP    VALUE 0.
+           05  LMNT-MIN           PIC 9(018) COMP    VALUE 9999999999.
+           05  LMNT-DIF           PIC 9(018) COMP    VALUE 0.
            05  CLI-ARGS           PIC X(080)         VALUE LOW-VALUES.
-           05  PROCESS-TYPE       PIC X(004)         VALUE LOW-VALUES.
+           05  WS-ASSIGN-NAME     PIC X(080)         VALUE SPACES.
+           05  WS-CLI-TOKEN       PIC X(080)         VALUE SPACES.
+           05  WS-CLI-KEY         PIC X(020)         VALUE SPACES.
+           05  WS-CLI-VAL         PIC X(080)         VALUE SPACES.
+           05  CLI-PTR            PIC 9(003) COMP    VALUE 1.
+           05  WS-AUDIT-LOG-NAME  PIC X(040)        VALUE 'csaudit.log'.
+           05  WS-AUDIT-LOG-STAT  PIC X(002)         VALUE SPACES.
+           05  WS-AUDIT-LINE      PIC X(200)         VALUE SPACES.
+           05  LMNT-MAX-DISP      PIC 9(018)         VALUE 0.
+           05  LMNT-MIN-DISP      PIC 9(018)         VALUE 0.
+           05  LMNT-DIF-DISP      PIC 9(018)         VALUE 0.
+           05  WS-REC-COUNT-DISP  PIC 9(009)         VALUE 0.
+           05  INITIAL-POLYMER    PIC X(080)         VALUE SPACES.
+           05  WS-CKPT-STAT       PIC X(002)         VALUE SPACES.
+           05  STEP-COUNT-DISP    PIC 9(009)         VALUE 0.
+           05  LMNT-CT-DISP       PIC 9(018)         VALUE 0.
+           05  POLY-PAIR-CT-DISP  PIC 9(018)         VALUE 0.
+
+       01  WS-TIMING.
+           05  WS-START-TIME      PIC 9(008)         VALUE 0.
+           05  WS-START-TIME-R    REDEFINES WS-START-TIME.
+               10  WS-START-HH    PIC 9(002).
+               10  WS-START-MM    PIC 9(002).
+               10  WS-START-SS    PIC 9(002).
+               10  WS-START-HS    PIC 9(002).
+           05  WS-END-TIME        PIC 9(008)         VALUE 0.
+           05  WS-END-TIME-R      REDEFINES WS-END-TIME.
+               10  WS-END-HH      PIC 9(002).
+               10  WS-END-MM      PIC 9(002).
+               10  WS-END-SS      PIC 9(002).
+               10  WS-END-HS      PIC 9(002).
+           05  WS-ELAPSED-HSEC    PIC S9(008) COMP   VALUE 0.
+           05  WS-ELAPSED-DISP    PIC 9(008)         VALUE 0.
 
        01  WS-INPT-DATA.
            05  WS-INPT            PIC X(080)        VALUE SPACES.
@@ -47,10 +197,15 @@
        01  SWITCHES.
            05  INPT-DATA-EOF-SW   PIC X(001)         VALUE 'N'.
                88  INPT-DATA-EOF                     VALUE 'Y'.
-           05  PROCESS-SW         PIC X(004)         VALUE LOW-VALUES.
-               88  PROCESS-TEST                      VALUE 'TEST'.
            05  RULES-NOW-SW       PIC X(001)         VALUE 'N'.
                88  RULES-NOW                         VALUE 'Y'.
+           05  RESUME-SW          PIC X(001)         VALUE 'N'.
+               88  RESUME-REQUESTED                  VALUE 'Y'
+                                                     FALSE 'N'.
+
+       01  EXTERNAL-SWITCHES EXTERNAL.
+           05  PROCESS-SW         PIC X(004).
+               88  PROCESS-TEST                      VALUE 'TEST'.
 
        01  RULE-TABLE.
            05  RULE-TBL
@@ -60,23 +215,50 @@
                10  PAIR           PIC X(002).
                10  LMNT           PIC X(001).
 
-       01  POLYMER                PIC X(100000)       VALUE SPACES.
-       01  POLYMER-R
-           REDEFINES POLYMER.
-           05  POLY-TBL OCCURS 100000 PIC X(001).
-       01  POLYMER-NEW            PIC X(100000)       VALUE SPACES.
+       01  POLYMER-TABLE.
+           05  POLY-TBL
+               OCCURS 676.
+               10  POLY-PAIR      PIC X(002).
+               10  POLY-PAIR-CT   PIC 9(018) COMP.
+               10  POLY-PAIR-SW   PIC X(001).
+                   88  POLY-PAIR-ACTIVE              VALUE 'Y'
+                                                     FALSE 'N'.
+
+       01  NEW-POLYMER-TABLE.
+           05  NEW-POLY-TBL
+               OCCURS 676.
+               10  POLY-PAIR      PIC X(002).
+               10  POLY-PAIR-CT   PIC 9(018) COMP.
+               10  POLY-PAIR-SW   PIC X(001).
+                   88  POLY-PAIR-ACTIVE              VALUE 'Y'
+                                                     FALSE 'N'.
+
+       01  ELEMENT-TABLE EXTERNAL.
+           05  LMNT-TBL
+               OCCURS 26.
+               10  LMNT-VAL       PIC X(001).
+               10  LMNT-CT        PIC 9(018) COMP.
 
        Procedure Division.
            DISPLAY MYNAME SPACE CURRENT-DATE
+           ACCEPT WS-START-TIME FROM TIME
 
            ACCEPT CLI-ARGS FROM COMMAND-LINE
-           UNSTRING CLI-ARGS DELIMITED SPACE OR LOW-VALUE
-             INTO PROCESS-TYPE NB-STEPS-X
-           END-UNSTRING
+           SET CLI-PTR TO 1
+           PERFORM UNTIL CLI-PTR > LENGTH OF CLI-ARGS
+             MOVE SPACES TO WS-CLI-TOKEN
+             UNSTRING CLI-ARGS DELIMITED BY SPACE
+               INTO WS-CLI-TOKEN
+               WITH POINTER CLI-PTR
+             END-UNSTRING
+             IF WS-CLI-TOKEN NOT = SPACES
+                 PERFORM 1005-APPLY-CLI-TOKEN
+             END-IF
+           END-PERFORM
 
-           MOVE UPPER-CASE(PROCESS-TYPE)
-             TO PROCESS-SW
-           MOVE NUMVAL(NB-STEPS-X) TO NB-STEPS
+           IF WS-ASSIGN-NAME = SPACES
+               MOVE '/dev/stdin' TO WS-ASSIGN-NAME
+           END-IF
 
            DISPLAY MYNAME ' nb steps  ' NB-STEPS
 
@@ -90,22 +272,22 @@
 
            CLOSE INPT-DATA
 
-           INSPECT POLYMER
-             TALLYING POLY-PTR FOR CHARACTERS BEFORE INITIAL SPACE
-           ADD 1 TO POLY-PTR
-
-           DISPLAY MYNAME ' initial polymer ' POLYMER(1:POLY-PTR)
            DISPLAY MYNAME ' number of rules ' RULE-COUNT
+           DISPLAY MYNAME ' rule table usage ' RULE-COUNT
+            ' of ' RULE-TABLE-MAX
 
            SORT RULE-TBL ASCENDING KEY PAIR
 
-           PERFORM 2000-CONSTRUCT-POLYMER NB-STEPS TIMES
+           IF PROCESS-TEST
+               PERFORM 1300-VALIDATE-POLYMER-PAIRS
+           END-IF
 
-           IF NB-STEPS < 5
-               DISPLAY MYNAME ' ' POLYMER(1:POLY-PTR)
+           IF RESUME-REQUESTED
+               PERFORM 7010-READ-CHECKPOINT
            END-IF
 
-           SORT POLY-TBL DESCENDING KEY POLY-TBL
+           PERFORM 2000-CONSTRUCT-POLYMER
+             UNTIL STEP-COUNT >= NB-STEPS
 
            PERFORM 3000-COUNT-ELEMENTS
 
@@ -114,19 +296,56 @@
            DISPLAY MYNAME ' difference      ' LMNT-DIF
            DISPLAY MYNAME ' records read    ' WS-REC-COUNT
 
-           DISPLAY MYNAME SPACE CURRENT-DATE
-
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-DISPLAY-SUMMARY
            GOBACK.
 
+      * Named command-line parameters come in as KEYWORD=VALUE tokens
+      * separated by spaces; unpack one token here.
+       1005-APPLY-CLI-TOKEN.
+           MOVE SPACES TO WS-CLI-KEY WS-CLI-VAL
+           UNSTRING WS-CLI-TOKEN DELIMITED BY '='
+             INTO WS-CLI-KEY WS-CLI-VAL
+           END-UNSTRING
+           EVALUATE FUNCTION UPPER-CASE(WS-CLI-KEY)
+             WHEN 'MODE'
+                 MOVE FUNCTION UPPER-CASE(WS-CLI-VAL) TO PROCESS-SW
+             WHEN 'FILE'
+                 MOVE WS-CLI-VAL TO WS-ASSIGN-NAME
+             WHEN 'STEPS'
+                 MOVE FUNCTION NUMVAL(WS-CLI-VAL) TO NB-STEPS
+             WHEN 'RESUME'
+                 IF FUNCTION UPPER-CASE(WS-CLI-VAL) = 'Y'
+                     SET RESUME-REQUESTED TO TRUE
+                 END-IF
+             WHEN OTHER
+                 DISPLAY
+                  MYNAME
+                  ' warning - unrecognized parameter ' WS-CLI-KEY
+           END-EVALUATE
+           .
+
        1000-LOAD-INPUT.
            EVALUATE TRUE
              WHEN RULES-NOW
                   ADD 1 TO RULE-COUNT
+                  IF RULE-COUNT > RULE-TABLE-MAX
+                      DISPLAY
+                        MYNAME ' rule table overflow at record '
+                        WS-REC-COUNT
+                      CLOSE INPT-DATA
+                      MOVE 8 TO RETURN-CODE
+                      PERFORM 9000-WRITE-AUDIT-LOG
+                      PERFORM 9900-DISPLAY-SUMMARY
+                      GOBACK
+                  END-IF
                   UNSTRING WS-INPT DELIMITED ' -> '
                     INTO PAIR(RULE-COUNT) LMNT(RULE-COUNT)
                   END-UNSTRING
              WHEN WS-REC-COUNT = 1
-                  MOVE WS-INPT TO POLYMER
+                  MOVE WS-INPT TO INITIAL-POLYMER
+                  PERFORM 1020-INIT-ELEMENT-TABLE
+                  PERFORM 1010-INIT-POLYMER-TABLE
              WHEN WS-INPT = SPACES
                   SET RULES-NOW TO TRUE
            END-EVALUATE
@@ -135,83 +354,304 @@
            PERFORM 8010-READ-INPT-DATA
            .
 
+       1010-INIT-POLYMER-TABLE.
+           INITIALIZE POLYMER-TABLE
+           PERFORM VARYING POLY-IDX FROM 1 BY 1
+           UNTIL INITIAL-POLYMER(POLY-IDX + 1:1) = SPACE
+             COMPUTE NEW-IDX =
+                 pairidx(INITIAL-POLYMER(POLY-IDX:1),
+                         INITIAL-POLYMER(POLY-IDX + 1:1))
+             MOVE INITIAL-POLYMER(POLY-IDX:2)
+               TO POLY-PAIR OF POLYMER-TABLE(NEW-IDX)
+             ADD 1 TO POLY-PAIR-CT OF POLYMER-TABLE(NEW-IDX)
+             SET POLY-PAIR-ACTIVE OF POLYMER-TABLE(NEW-IDX) TO TRUE
+           END-PERFORM
+           .
+
+       1020-INIT-ELEMENT-TABLE.
+           INITIALIZE ELEMENT-TABLE
+           PERFORM VARYING POLY-IDX FROM 1 BY 1
+           UNTIL INITIAL-POLYMER(POLY-IDX:1) = SPACE
+             MOVE lmntidx(INITIAL-POLYMER(POLY-IDX:1))
+               TO LMNT-IDX
+             ADD 1 TO LMNT-CT(LMNT-IDX)
+           END-PERFORM
+           .
+
+      * Self-test mode only: confirm every pair in the initial
+      * polymer template has a matching RULE-TBL entry before the
+      * pair-insertion steps run, instead of silently treating an
+      * unmatched pair as inert.
+       1300-VALIDATE-POLYMER-PAIRS.
+           PERFORM VARYING POLY-IDX FROM 1 BY 1
+           UNTIL INITIAL-POLYMER(POLY-IDX + 1:1) = SPACE
+             SET RULE-IDX TO 1
+             SEARCH ALL RULE-TBL
+               AT END
+                   DISPLAY
+                    MYNAME
+                    ' self-test warning - no rule for pair '
+                    INITIAL-POLYMER(POLY-IDX:2)
+               WHEN PAIR(RULE-IDX) = INITIAL-POLYMER(POLY-IDX:2)
+                    CONTINUE
+             END-SEARCH
+           END-PERFORM
+           .
+
        2000-CONSTRUCT-POLYMER.
-           COMPUTE POLY-LEN = POLY-PTR - 1
-           MOVE 1 TO POLY-PTR
-           MOVE SPACES TO POLYMER-NEW
+           INITIALIZE NEW-POLYMER-TABLE
+           ADD 1 TO STEP-COUNT
 
            PERFORM VARYING POLY-IDX FROM 1 BY 1
-           UNTIL POLY-IDX > POLY-LEN
-           OR POLYMER(POLY-IDX:1) = SPACE
-             EVALUATE TRUE
-               WHEN POLYMER(POLY-IDX + 1:1) = SPACE
-                    STRING
-                        POLYMER(POLY-IDX:1)
-                      INTO POLYMER-NEW
-                      POINTER POLY-PTR
-                    END-STRING
-               WHEN OTHER
-                    PERFORM 2010-SEARCH-RULES
-                    STRING
-                        POLYMER(POLY-IDX:1)
-                        LMNT(RULE-IDX)
-                      INTO POLYMER-NEW
-                      POINTER POLY-PTR
-                    END-STRING
-             END-EVALUATE
+           UNTIL POLY-IDX > 676
+             IF POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX) > 0
+                 PERFORM 2010-SEARCH-RULES
+                 MOVE lmntidx(LMNT(RULE-IDX)) TO LMNT-IDX
+                 COMPUTE LMNT-CT(LMNT-IDX) =
+                     LMNT-CT(LMNT-IDX)
+                   + POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+                 PERFORM 2020-CREATE-NEW-PAIRS
+             END-IF
            END-PERFORM
 
-           IF POLY-PTR > LENGTH(POLYMER-NEW) - 100
-               DISPLAY MYNAME ' POLY-PTR = ' POLY-PTR
-               GOBACK
+           MOVE NEW-POLYMER-TABLE TO POLYMER-TABLE
+
+           IF PROCESS-TEST
+           OR FUNCTION MOD(STEP-COUNT, 5) = 0
+           OR STEP-COUNT = NB-STEPS
+               PERFORM 3000-COUNT-ELEMENTS
+               DISPLAY MYNAME
+                 ' step ' STEP-COUNT
+                 ' most common ' LMNT-MAX
+                 ' least common ' LMNT-MIN
+                 ' difference ' LMNT-DIF
+               PERFORM 7000-WRITE-CHECKPOINT
            END-IF
-
-           MOVE POLYMER-NEW TO POLYMER
            .
 
        2010-SEARCH-RULES.
            SEARCH ALL RULE-TBL
-             WHEN PAIR(RULE-IDX) = POLYMER(POLY-IDX:2) CONTINUE
+             AT END
+                 DISPLAY
+                  MYNAME
+                  ' no rule for pair '
+                  POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+                 MOVE 8 TO RETURN-CODE
+                 PERFORM 9000-WRITE-AUDIT-LOG
+                 PERFORM 9900-DISPLAY-SUMMARY
+                 GOBACK
+             WHEN PAIR(RULE-IDX) = POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+                  CONTINUE
            END-SEARCH
            .
 
-       3000-COUNT-ELEMENTS.
-           COMPUTE POLY-LEN = POLY-PTR
-           MOVE POLY-TBL(1) TO HOLD-LMNT
-           IF NB-STEPS < 5
-               DISPLAY MYNAME ' POLY-LEN ' POLY-LEN
-               DISPLAY MYNAME ' POLYMER-R ' POLYMER-R(1:POLY-LEN)
-           END-IF
+       2020-CREATE-NEW-PAIRS.
+      * a pair AB with count c splits into AX and XB, each gaining c.
+           COMPUTE NEW-IDX =
+               pairidx(POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(1:1),
+                       LMNT(RULE-IDX))
+           MOVE POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(1:1)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(1:1)
+           MOVE LMNT(RULE-IDX)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(2:1)
+           ADD POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+             TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(NEW-IDX)
+           SET POLY-PAIR-ACTIVE OF NEW-POLYMER-TABLE(NEW-IDX) TO TRUE
+
+           COMPUTE NEW-IDX =
+               pairidx(LMNT(RULE-IDX),
+                       POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(2:1))
+           MOVE LMNT(RULE-IDX)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(1:1)
+           MOVE POLY-PAIR OF POLYMER-TABLE(POLY-IDX)(2:1)
+             TO POLY-PAIR OF NEW-POLYMER-TABLE(NEW-IDX)(2:1)
+           ADD POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+             TO POLY-PAIR-CT OF NEW-POLYMER-TABLE(NEW-IDX)
+           SET POLY-PAIR-ACTIVE OF NEW-POLYMER-TABLE(NEW-IDX) TO TRUE
+           .
 
-           PERFORM VARYING POLY-IDX FROM 1 BY 1
-           UNTIL POLY-IDX > POLY-LEN
-             IF POLY-TBL(POLY-IDX) NOT = HOLD-LMNT
-                 MOVE POLY-TBL(POLY-IDX) TO HOLD-LMNT
-                 IF LMNT-COUNT < LMNT-MIN
-                     MOVE LMNT-COUNT TO LMNT-MIN
-                 END-IF
-                 IF LMNT-COUNT > LMNT-MAX
-                     MOVE LMNT-COUNT TO LMNT-MAX
-                 END-IF
-                 MOVE 0 TO LMNT-COUNT
+       3000-COUNT-ELEMENTS.
+           MOVE 0          TO LMNT-MAX
+           MOVE 9999999999 TO LMNT-MIN
+           PERFORM VARYING LMNT-IDX FROM 1 BY 1
+           UNTIL LMNT-IDX > 26
+           OR LMNT-VAL(LMNT-IDX) = SPACE
+             IF LMNT-CT(LMNT-IDX) < LMNT-MIN
+                 MOVE LMNT-CT(LMNT-IDX) TO LMNT-MIN
+             END-IF
+             IF LMNT-CT(LMNT-IDX) > LMNT-MAX
+                 MOVE LMNT-CT(LMNT-IDX) TO LMNT-MAX
              END-IF
-             ADD 1 TO LMNT-COUNT
            END-PERFORM
 
            SUBTRACT LMNT-MIN FROM LMNT-MAX GIVING LMNT-DIF
            .
 
+      * Overwrites cs14a.ckpt with the step count, element counts,
+      * and pair-count table so a killed run can resume instead of
+      * starting over at step 1.  The element and pair tables are
+      * dumped by slot position rather than by name, since lmntidx
+      * and pairidx always assign the same element the same slot
+      * for a given input file.
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-DATA
+           MOVE STEP-COUNT TO STEP-COUNT-DISP
+           MOVE SPACES TO CKPT-DATA-REC
+           STRING 'STEP=' DELIMITED SIZE
+             STEP-COUNT-DISP DELIMITED SIZE
+             INTO CKPT-DATA-REC
+           END-STRING
+           WRITE CKPT-DATA-REC
+
+           PERFORM VARYING LMNT-IDX FROM 1 BY 1 UNTIL LMNT-IDX > 26
+             MOVE SPACES TO CKPT-DATA-REC
+             MOVE LMNT-VAL(LMNT-IDX) TO CKPT-DATA-REC(1:1)
+             MOVE LMNT-CT(LMNT-IDX) TO LMNT-CT-DISP
+             MOVE LMNT-CT-DISP TO CKPT-DATA-REC(2:18)
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+
+           PERFORM VARYING POLY-IDX FROM 1 BY 1 UNTIL POLY-IDX > 676
+             MOVE SPACES TO CKPT-DATA-REC
+             MOVE POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+               TO CKPT-DATA-REC(1:2)
+             MOVE POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+               TO POLY-PAIR-CT-DISP
+             MOVE POLY-PAIR-CT-DISP TO CKPT-DATA-REC(3:18)
+             IF POLY-PAIR-ACTIVE OF POLYMER-TABLE(POLY-IDX)
+                 MOVE 'Y' TO CKPT-DATA-REC(21:1)
+             ELSE
+                 MOVE 'N' TO CKPT-DATA-REC(21:1)
+             END-IF
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+
+           CLOSE CKPT-DATA
+           .
+
+      * Reads cs14a.ckpt, if present, and restores STEP-COUNT, the
+      * element table, and the pair-count table from it so the step
+      * loop resumes instead of starting over.  A missing or
+      * unreadable checkpoint file is not an error -- the run just
+      * starts fresh from step 1.
+       7010-READ-CHECKPOINT.
+           OPEN INPUT CKPT-DATA
+           IF WS-CKPT-STAT NOT = '00'
+               DISPLAY
+                 MYNAME ' no checkpoint found, starting at step 1'
+           ELSE
+               READ CKPT-DATA INTO CKPT-DATA-REC
+               IF WS-CKPT-STAT = '00'
+                   UNSTRING CKPT-DATA-REC DELIMITED BY '='
+                     INTO WS-CLI-KEY STEP-COUNT-DISP
+                   END-UNSTRING
+                   MOVE STEP-COUNT-DISP TO STEP-COUNT
+
+                   INITIALIZE ELEMENT-TABLE
+                   PERFORM VARYING LMNT-IDX FROM 1 BY 1
+                   UNTIL LMNT-IDX > 26
+                     READ CKPT-DATA INTO CKPT-DATA-REC
+                     MOVE CKPT-DATA-REC(1:1) TO LMNT-VAL(LMNT-IDX)
+                     MOVE CKPT-DATA-REC(2:18) TO LMNT-CT-DISP
+                     MOVE LMNT-CT-DISP TO LMNT-CT(LMNT-IDX)
+                   END-PERFORM
+
+                   INITIALIZE POLYMER-TABLE
+                   PERFORM VARYING POLY-IDX FROM 1 BY 1
+                   UNTIL POLY-IDX > 676
+                     READ CKPT-DATA INTO CKPT-DATA-REC
+                     MOVE CKPT-DATA-REC(1:2)
+                       TO POLY-PAIR OF POLYMER-TABLE(POLY-IDX)
+                     MOVE CKPT-DATA-REC(3:18) TO POLY-PAIR-CT-DISP
+                     MOVE POLY-PAIR-CT-DISP
+                       TO POLY-PAIR-CT OF POLYMER-TABLE(POLY-IDX)
+                     IF CKPT-DATA-REC(21:1) = 'Y'
+                         SET POLY-PAIR-ACTIVE OF
+                           POLYMER-TABLE(POLY-IDX) TO TRUE
+                     END-IF
+                   END-PERFORM
+
+                   DISPLAY
+                     MYNAME ' resuming from checkpoint at step '
+                     STEP-COUNT-DISP
+               END-IF
+               CLOSE CKPT-DATA
+           END-IF
+           .
+
        8010-READ-INPT-DATA.
            INITIALIZE WS-INPT-DATA
            READ INPT-DATA INTO WS-INPT-DATA
              AT END SET INPT-DATA-EOF TO TRUE
              NOT AT END
                ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT, RPT-INTERVAL) = 0
+                   DISPLAY MYNAME ' record ' WS-REC-COUNT '...'
+               END-IF
+               IF WS-INPT(80:1) NOT = SPACE
+                   DISPLAY
+                    MYNAME
+                    ' warning - record ' WS-REC-COUNT
+                    ' filled the input buffer, data may be truncated'
+               END-IF
            END-READ
 
            .
 
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE LMNT-MAX       TO LMNT-MAX-DISP
+           MOVE LMNT-MIN       TO LMNT-MIN-DISP
+           MOVE LMNT-DIF       TO LMNT-DIF-DISP
+           MOVE WS-REC-COUNT   TO WS-REC-COUNT-DISP
+
+           STRING
+             MYNAME                    DELIMITED SIZE
+             ' '                       DELIMITED SIZE
+             FUNCTION CURRENT-DATE     DELIMITED SIZE
+             ' MAX='                   DELIMITED SIZE
+             LMNT-MAX-DISP             DELIMITED SIZE
+             ' MIN='                   DELIMITED SIZE
+             LMNT-MIN-DISP             DELIMITED SIZE
+             ' DIFF='                  DELIMITED SIZE
+             LMNT-DIF-DISP             DELIMITED SIZE
+             ' RECS='                  DELIMITED SIZE
+             WS-REC-COUNT-DISP         DELIMITED SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-LOG-STAT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
 
-       END PROGRAM cs14a.
+           .
+
+      * Batch-scheduler-friendly wrap-up: one fixed-format line, the
+      * last thing this program prints, so a wrapper script or the
+      * suite driver can scrape RC/elapsed/records/result without
+      * knowing this program's own DISPLAY layout.
+       9900-DISPLAY-SUMMARY.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-HSEC =
+               ((WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+                 * 100 + WS-END-HS)
+             - ((WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+                 * 100 + WS-START-HS)
+           IF WS-ELAPSED-HSEC < 0
+               ADD 8640000 TO WS-ELAPSED-HSEC
+           END-IF
+           MOVE WS-ELAPSED-HSEC TO WS-ELAPSED-DISP
+
+           DISPLAY
+            MYNAME ' SUMMARY RC=' RETURN-CODE
+            ' ELAPSED=' WS-ELAPSED-DISP
+            ' RECS=' WS-REC-COUNT-DISP
+            ' RESULT=' LMNT-DIF-DISP
+           .
 
 
+       END PROGRAM cs14a.
